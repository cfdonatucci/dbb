@@ -0,0 +1,45 @@
+      *----------------------------------------------------------------*
+      *  HELLOWS - Symbolic map for BMS mapset HELLOWM/HELLOWS.        *
+      *  Hand-maintained equivalent of the DFHMSD LANG=COBOL generated *
+      *  symbolic map (see appName/bms/HELLOWM.bms). Only the fields   *
+      *  HELLOW actually moves data into/out of are carried here -    *
+      *  static ASKIP label/menu-text fields are omitted.              *
+      *----------------------------------------------------------------*
+       01  HELLOWSI.
+           02  FDATEL        COMP PIC S9(4).
+           02  FDATEF        PIC X.
+           02  FILLER REDEFINES FDATEF.
+               03  FDATEA    PIC X.
+           02  FDATEI        PIC X(10).
+           02  FTIMEL        COMP PIC S9(4).
+           02  FTIMEF        PIC X.
+           02  FILLER REDEFINES FTIMEF.
+               03  FTIMEA    PIC X.
+           02  FTIMEI        PIC X(8).
+           02  OPIDL         COMP PIC S9(4).
+           02  OPIDF         PIC X.
+           02  FILLER REDEFINES OPIDF.
+               03  OPIDA     PIC X.
+           02  OPIDI         PIC X(3).
+           02  OPTNL         COMP PIC S9(4).
+           02  OPTNF         PIC X.
+           02  FILLER REDEFINES OPTNF.
+               03  OPTNA     PIC X.
+           02  OPTNI         PIC X(1).
+           02  MSGLINEL      COMP PIC S9(4).
+           02  MSGLINEF      PIC X.
+           02  FILLER REDEFINES MSGLINEF.
+               03  MSGLINEA  PIC X.
+           02  MSGLINEI      PIC X(79).
+      *
+       01  HELLOWSO REDEFINES HELLOWSI.
+           02  FILLER        PIC X(3).
+           02  FDATEO        PIC X(10).
+           02  FILLER        PIC X(3).
+           02  FTIMEO        PIC X(8).
+           02  FILLER        PIC X(3).
+           02  OPIDO         PIC X(3).
+           02  FILLER        PIC X(3).
+           02  OPTNO         PIC X(1).
+           02  FILLER        PIC X(3).
+           02  MSGLINEO      PIC X(79).
