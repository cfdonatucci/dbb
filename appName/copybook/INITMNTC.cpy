@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *  INITMNTC - COMMAREA FOR INITMNT, CARRIED ACROSS THE PSEUDO-
+      *  CONVERSATIONAL TURNS OF THE ONLINE INIT/INQT MAINTENANCE
+      *  TRANSACTION. KEPT SMALL - THE STAGED QUEUE CONTENTS THEMSELVES
+      *  LIVE IN TS QUEUE INIMWK, NOT HERE.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           05  MNT-PHASE         PIC X.
+               88  MNT-PHASE-QSEL       VALUE 'Q'.
+               88  MNT-PHASE-LIST       VALUE 'L'.
+           05  MNT-QNAME         PIC X(4).
+           05  MNT-TOP           PIC 9(4) COMP.
+           05  MNT-TOTAL         PIC 9(4) COMP.
+           05  MNT-CHANGED       PIC X.
+               88  MNT-CHANGED-YES      VALUE 'Y'.
