@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------*
+      *  EDUFILAC - EDUFILAP commarea layout.                          *
+      *----------------------------------------------------------------*
+      *  05 MAR2026 CD  Added COM-FUNCTION so the caller can drive     *
+      *                 read/add/update instead of read-only.         *
+      *  02 APR2026 CD  Added browse (STARTBR/READNEXT) function and   *
+      *                 the return table it fills.                    *
+      *  09 AUG2026 CD  Added delete function.                        *
+      *  09 AUG2026 CD  Added alternate index lookup by name/phone.   *
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           05  COM-FUNCTION      PIC X.
+               88  COM-FUNC-READ       VALUE 'R' ' '.
+               88  COM-FUNC-ADD        VALUE 'A'.
+               88  COM-FUNC-UPDATE     VALUE 'U'.
+               88  COM-FUNC-BROWSE     VALUE 'B'.
+               88  COM-FUNC-DELETE     VALUE 'D'.
+               88  COM-FUNC-LOOKNAME   VALUE 'N'.
+               88  COM-FUNC-LOOKPHONE  VALUE 'P'.
+           05  COM-NUMB          PIC X(6).
+           05  COM-NAME          PIC X(20).
+           05  COM-ADDRX         PIC X(20).
+           05  COM-PHONE         PIC X(8).
+           05  COM-AMOUNT        PIC S9(6)V99 COMP-3.
+           05  COM-HORA          PIC X(8).
+           05  COM-RETCODE       PIC XX.
+           05  COM-MESSAGE       PIC X(30).
+           05  COM-BR-MAXROWS    PIC 9(3).
+           05  COM-BR-ROWS       PIC 9(3).
+           05  COM-BR-TABLE OCCURS 10 TIMES.
+               10  COM-BR-NUMB   PIC X(6).
+               10  COM-BR-NAME   PIC X(20).
