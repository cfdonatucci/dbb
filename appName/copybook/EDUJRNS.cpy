@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      *  EDUJRNS - FILEA activity record written to TD queue EDUJ by   *
+      *  EDUFILAP for every request; read back by EDUJRECN once EDUJ   *
+      *  is rolled over to a sequential dataset for the nightly         *
+      *  reconciliation run against the FILEA extract.                  *
+      *----------------------------------------------------------------*
+       01  EDF-JOURNAL.
+           02   EDF-JRN-TERM  PIC X(4).
+           02   EDF-JRN-OPID  PIC X(3).
+           02   EDF-JRN-NUMB  PIC X(6).
+           02   EDF-JRN-FUNC  PIC X.
+               88  EDF-JRN-FUNC-ADD     VALUE 'A'.
+               88  EDF-JRN-FUNC-UPDATE  VALUE 'U'.
+               88  EDF-JRN-FUNC-READ    VALUE 'R' ' '.
+               88  EDF-JRN-FUNC-BROWSE  VALUE 'B'.
+               88  EDF-JRN-FUNC-DELETE  VALUE 'D'.
+           02   EDF-JRN-HORA  PIC X(8).
+           02   FILLER        PIC X(4).
