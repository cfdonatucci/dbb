@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *  ALERTSEV - Common alert severity codes, COPYed into any       *
+      *  program that needs to classify a condition before calling     *
+      *  ALERTESC (see ALERTC for the commarea layout that carries     *
+      *  this field). One place to keep the code list in sync.         *
+      *----------------------------------------------------------------*
+       05  ALERT-SEV             PIC X.
+           88  ALERT-INFO               VALUE 'I'.
+           88  ALERT-WARN               VALUE 'W'.
+           88  ALERT-ERROR              VALUE 'E'.
+           88  ALERT-CRITICAL           VALUE 'C'.
