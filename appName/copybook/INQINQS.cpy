@@ -0,0 +1,38 @@
+      *----------------------------------------------------------------*
+      *  INQINQS - Symbolic map for BMS mapset INQINQM/INQINQS.        *
+      *  Hand-maintained equivalent of the DFHMSD LANG=COBOL generated *
+      *  symbolic map (see appName/bms/INQINQM.bms).                  *
+      *----------------------------------------------------------------*
+       01  INQINQSI.
+           02  FDATEL        COMP PIC S9(4).
+           02  FDATEF        PIC X.
+           02  FILLER REDEFINES FDATEF.
+               03  FDATEA    PIC X.
+           02  FDATEI        PIC X(10).
+           02  FTIMEL        COMP PIC S9(4).
+           02  FTIMEF        PIC X.
+           02  FILLER REDEFINES FTIMEF.
+               03  FTIMEA    PIC X.
+           02  FTIMEI        PIC X(8).
+           02  INQINQ-LIN OCCURS 8 TIMES.
+               03  LINL      COMP PIC S9(4).
+               03  LINF      PIC X.
+               03  FILLER REDEFINES LINF.
+                   04  LINA  PIC X.
+               03  LINI      PIC X(60).
+           02  MSGLINEL      COMP PIC S9(4).
+           02  MSGLINEF      PIC X.
+           02  FILLER REDEFINES MSGLINEF.
+               03  MSGLINEA  PIC X.
+           02  MSGLINEI      PIC X(79).
+      *
+       01  INQINQSO REDEFINES INQINQSI.
+           02  FILLER        PIC X(3).
+           02  FDATEO        PIC X(10).
+           02  FILLER        PIC X(3).
+           02  FTIMEO        PIC X(8).
+           02  INQINQ-LINO OCCURS 8 TIMES.
+               03  FILLER    PIC X(3).
+               03  LINO      PIC X(60).
+           02  FILLER        PIC X(3).
+           02  MSGLINEO      PIC X(79).
