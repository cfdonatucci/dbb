@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *  INQHISTS - RECORD LAYOUT FOR THE TRNHIST VSAM KSDS. INQUTRAN
+      *  WRITES ONE OF THESE EACH TIME IT FINDS A MONITORED TRANSACTION
+      *  DOWN, PURGES ONE, OR STARTS ONE, SO OPERATIONS HAS A HISTORY OF
+      *  TRANSACTION AVAILABILITY INSTEAD OF JUST THE CSSL MESSAGE LOG.
+      *  KEY IS TRAN+DATE+TIME - UNIQUE UNLESS TWO EVENTS FOR THE SAME
+      *  TRANSACTION LAND IN THE SAME SECOND, WHICH IS ACCEPTABLE FOR A
+      *  HISTORY FILE POLLED EVERY FEW MINUTES.
+      *----------------------------------------------------------------*
+       01  TRNHIST-REC.
+           05  HIST-KEY.
+               10  HIST-TRAN         PIC X(4).
+               10  HIST-DATE         PIC X(10).
+               10  HIST-TIME         PIC X(8).
+           05  HIST-REGION           PIC X(8).
+           05  HIST-EVENT            PIC X.
+               88  HIST-EVT-DOWN            VALUE 'D'.
+               88  HIST-EVT-PURGE           VALUE 'P'.
+               88  HIST-EVT-START           VALUE 'S'.
+           05  FILLER                PIC X(49).
