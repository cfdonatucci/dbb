@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *  ALERTW - WORKING-STORAGE scratch record used to build an      *
+      *  alert before EXEC CICS LINK PROGRAM('ALERTESC'). Same fields  *
+      *  as ALERTC's commarea, under ALERT-REC so it never collides    *
+      *  with a caller's own DFHCOMMAREA.                              *
+      *----------------------------------------------------------------*
+       01  ALERT-REC.
+           COPY ALERTSEV.
+           05  ALERT-SOURCE          PIC X(8).
+           05  ALERT-TEXT            PIC X(62).
