@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *  ALERTC - LINKAGE SECTION commarea for ALERTESC, the shared    *
+      *  alert-escalation program. COPY ALERTW instead in the callers' *
+      *  WORKING-STORAGE - it carries the same fields under a data     *
+      *  name that will not collide with a caller's own commarea.      *
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           COPY ALERTSEV.
+           05  ALERT-SOURCE          PIC X(8).
+           05  ALERT-TEXT            PIC X(62).
