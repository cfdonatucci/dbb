@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *  EDUFILAS - Record layout for VSAM file FILEA.                 *
+      *  Fixed 80 byte customer record, keyed on NUMB (positions 1-6). *
+      *----------------------------------------------------------------*
+       01  FILEA.
+           05  NUMB          PIC X(6).
+           05  NAME          PIC X(20).
+           05  ADDRX         PIC X(20).
+           05  PHONE         PIC X(8).
+           05  DATEX         PIC X(8).
+           05  AMOUNT        PIC X(8).
+           05  AMOUNT-N REDEFINES AMOUNT
+                             PIC 9(6)V99.
+           05  COMMENTX      PIC X(10).
