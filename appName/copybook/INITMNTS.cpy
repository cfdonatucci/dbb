@@ -0,0 +1,65 @@
+      *----------------------------------------------------------------*
+      *  INITMNTS - Symbolic map for BMS mapset INITMNTM/INITMNTS.     *
+      *  Hand-maintained equivalent of the DFHMSD LANG=COBOL generated *
+      *  symbolic map (see appName/bms/INITMNTM.bms). Only the fields  *
+      *  INITMNT actually moves data into/out of are carried here -   *
+      *  static ASKIP label fields are omitted.                       *
+      *----------------------------------------------------------------*
+       01  INITMNTSI.
+           02  FDATEL        COMP PIC S9(4).
+           02  FDATEF        PIC X.
+           02  FILLER REDEFINES FDATEF.
+               03  FDATEA    PIC X.
+           02  FDATEI        PIC X(10).
+           02  FTIMEL        COMP PIC S9(4).
+           02  FTIMEF        PIC X.
+           02  FILLER REDEFINES FTIMEF.
+               03  FTIMEA    PIC X.
+           02  FTIMEI        PIC X(8).
+           02  QNAMEL        COMP PIC S9(4).
+           02  QNAMEF        PIC X.
+           02  FILLER REDEFINES QNAMEF.
+               03  QNAMEA    PIC X.
+           02  QNAMEI        PIC X(4).
+      *-- ONE GROUP PER SCREEN ROW, ACT SUB-FIELDS THEN LIN SUB-FIELDS,
+      *-- MATCHING INITMNTM.BMS'S INTERLEAVED ACT1/LIN1...ACT8/LIN8
+      *-- FIELD ORDER - A REAL ASSEMBLED SYMBOLIC MAP LAYS OUT BYTES
+      *-- IN THAT SAME ORDER, NOT ALL-ACTS-THEN-ALL-LINS.
+           02  INITMNT-LIN OCCURS 8 TIMES.
+               03  ACTL      COMP PIC S9(4).
+               03  ACTF      PIC X.
+               03  FILLER REDEFINES ACTF.
+                   04  ACTA  PIC X.
+               03  ACTI      PIC X.
+               03  LINL      COMP PIC S9(4).
+               03  LINF      PIC X.
+               03  FILLER REDEFINES LINF.
+                   04  LINA  PIC X.
+               03  LINI      PIC X(79).
+           02  ADDLINL       COMP PIC S9(4).
+           02  ADDLINF       PIC X.
+           02  FILLER REDEFINES ADDLINF.
+               03  ADDLINA   PIC X.
+           02  ADDLINI       PIC X(79).
+           02  MSGLINEL      COMP PIC S9(4).
+           02  MSGLINEF      PIC X.
+           02  FILLER REDEFINES MSGLINEF.
+               03  MSGLINEA  PIC X.
+           02  MSGLINEI      PIC X(79).
+      *
+       01  INITMNTSO REDEFINES INITMNTSI.
+           02  FILLER        PIC X(3).
+           02  FDATEO        PIC X(10).
+           02  FILLER        PIC X(3).
+           02  FTIMEO        PIC X(8).
+           02  FILLER        PIC X(3).
+           02  QNAMEO        PIC X(4).
+           02  INITMNT-LINO OCCURS 8 TIMES.
+               03  FILLER    PIC X(3).
+               03  ACTO      PIC X.
+               03  FILLER    PIC X(3).
+               03  LINO      PIC X(79).
+           02  FILLER        PIC X(3).
+           02  ADDLINO       PIC X(79).
+           02  FILLER        PIC X(3).
+           02  MSGLINEO      PIC X(79).
