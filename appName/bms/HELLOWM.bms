@@ -0,0 +1,47 @@
+      *----------------------------------------------------------------*
+      *-- BMS MAPSET FOR HELLOW - SHOP SIGN-ON / MENU SCREEN.
+      *-- ASSEMBLE WITH DFHMSD/DFHMDI/DFHMDF MACROS, COPYLIB MEMBER
+      *-- HELLOWS IS THE HAND-MAINTAINED SYMBOLIC MAP EQUIVALENT USED
+      *-- BY HELLOW.CBL (NO ASSEMBLER AVAILABLE IN THIS BUILD ENV).
+      *-- AUTHOR CARLOS DONATUCCI...
+      *----------------------------------------------------------------*
+       HELLOWM  DFHMSD TYPE=&SYSPARM,                                 X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+      *
+       HELLOWS  DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+      *
+       TITLE1   DFHMDF POS=(1,1),LENGTH=26,ATTRB=(ASKIP,BRT),         X
+               INITIAL='HELLOW - SHOP SIGN-ON MENU'
+       FDATE    DFHMDF POS=(1,60),LENGTH=10,ATTRB=(ASKIP)
+       FTIME    DFHMDF POS=(1,71),LENGTH=8,ATTRB=(ASKIP)
+      *
+       LBLUSER  DFHMDF POS=(3,1),LENGTH=13,ATTRB=(ASKIP),             X
+               INITIAL='SIGNED ON AS:'
+       OPID     DFHMDF POS=(3,15),LENGTH=3,ATTRB=(ASKIP,BRT)
+      *
+       LBLMENU  DFHMDF POS=(5,1),LENGTH=22,ATTRB=(ASKIP),             X
+               INITIAL='AVAILABLE TRANSACTIONS'
+       MENU1    DFHMDF POS=(6,1),LENGTH=51,ATTRB=(ASKIP),             X
+               INITIAL='1  INMT  INITMNT   - INIT/INQT schedule mainten X
+               ance'
+       MENU2    DFHMDF POS=(7,1),LENGTH=78,ATTRB=(ASKIP),             X
+               INITIAL='2  EDUF  EDUFILAP - customer file service, COM X
+               MAREA only (not selectable here)'
+       MENU3    DFHMDF POS=(8,1),LENGTH=46,ATTRB=(ASKIP),             X
+               INITIAL='3  TINQ  INQUINQ  - transaction status inqui X
+               ry'
+      *
+       LBLOPT   DFHMDF POS=(10,1),LENGTH=22,ATTRB=(ASKIP),            X
+               INITIAL='ENTER OPTION NUMBER:'
+       OPTN     DFHMDF POS=(10,24),LENGTH=1,ATTRB=(UNPROT,IC)
+      *
+       MSGLINE  DFHMDF POS=(22,1),LENGTH=79,ATTRB=(ASKIP,BRT)
+       LBLPF    DFHMDF POS=(24,1),LENGTH=18,ATTRB=(ASKIP),            X
+               INITIAL='PF3=EXIT  ENTER=GO'
+      *
+               DFHMSD TYPE=FINAL
+               END
