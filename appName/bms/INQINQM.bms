@@ -0,0 +1,44 @@
+      *----------------------------------------------------------------*
+      *-- BMS MAPSET FOR INQUINQ - ON-DEMAND STATUS INQUIRY OVER THE
+      *-- SAME INQT QUEUE INQUTRAN POLLS IN THE BACKGROUND, SO AN
+      *-- OPERATOR CAN CHECK CURRENT UP/DOWN STATUS WITHOUT WAITING
+      *-- FOR THE NEXT CHKINT CYCLE.
+      *-- ASSEMBLE WITH DFHMSD/DFHMDI/DFHMDF MACROS, COPYLIB MEMBER
+      *-- INQINQS IS THE HAND-MAINTAINED SYMBOLIC MAP EQUIVALENT USED
+      *-- BY INQUINQ.CBL (NO ASSEMBLER AVAILABLE IN THIS BUILD ENV).
+      *-- AUTHOR CARLOS DONATUCCI...
+      *----------------------------------------------------------------*
+       INQINQM  DFHMSD TYPE=&SYSPARM,                                 X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+      *
+       INQINQS  DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+      *
+       TITLE1   DFHMDF POS=(1,1),LENGTH=37,ATTRB=(ASKIP,BRT),         X
+               INITIAL='INQUINQ - TRANSACTION STATUS INQUIRY'
+       FDATE    DFHMDF POS=(1,60),LENGTH=10,ATTRB=(ASKIP)
+       FTIME    DFHMDF POS=(1,71),LENGTH=8,ATTRB=(ASKIP)
+      *
+       LBLHDR   DFHMDF POS=(3,1),LENGTH=45,ATTRB=(ASKIP),             X
+               INITIAL='GROUP                          STATUS'
+      *
+      *-- EIGHT REPORTING LINES, ONE PER GROUP FOUND IN THE INQT
+      *-- QUEUE FOR THIS REGION, SAME LAYOUT AS INQUTRAN'S GRP-TABLE.
+       LIN1     DFHMDF POS=(4,1),LENGTH=60,ATTRB=(ASKIP)
+       LIN2     DFHMDF POS=(5,1),LENGTH=60,ATTRB=(ASKIP)
+       LIN3     DFHMDF POS=(6,1),LENGTH=60,ATTRB=(ASKIP)
+       LIN4     DFHMDF POS=(7,1),LENGTH=60,ATTRB=(ASKIP)
+       LIN5     DFHMDF POS=(8,1),LENGTH=60,ATTRB=(ASKIP)
+       LIN6     DFHMDF POS=(9,1),LENGTH=60,ATTRB=(ASKIP)
+       LIN7     DFHMDF POS=(10,1),LENGTH=60,ATTRB=(ASKIP)
+       LIN8     DFHMDF POS=(11,1),LENGTH=60,ATTRB=(ASKIP)
+      *
+       MSGLINE  DFHMDF POS=(22,1),LENGTH=79,ATTRB=(ASKIP,BRT)
+       LBLPF    DFHMDF POS=(24,1),LENGTH=30,ATTRB=(ASKIP),            X
+               INITIAL='PF3=EXIT  ENTER=REFRESH'
+      *
+               DFHMSD TYPE=FINAL
+               END
