@@ -0,0 +1,61 @@
+      *----------------------------------------------------------------*
+      *-- BMS MAPSET FOR INITMNT - ONLINE MAINTENANCE OF THE INIT/INQT
+      *-- EXTRAPARTITION TD QUEUE CONTROL RECORDS.
+      *-- ASSEMBLE WITH DFHMSD/DFHMDI/DFHMDF MACROS, COPYLIB MEMBER
+      *-- INITMNTS IS THE HAND-MAINTAINED SYMBOLIC MAP EQUIVALENT USED
+      *-- BY INITMNT.CBL (NO ASSEMBLER AVAILABLE IN THIS BUILD ENV).
+      *-- AUTHOR CARLOS DONATUCCI...
+      *----------------------------------------------------------------*
+       INITMNTM DFHMSD TYPE=&SYSPARM,                                X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+      *
+       INITMNTS DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+      *
+       TITLE1   DFHMDF POS=(1,1),LENGTH=40,ATTRB=(ASKIP,BRT),        X
+               INITIAL='INITMNT - INIT/INQT SCHEDULE MAINTENANCE'
+       FDATE    DFHMDF POS=(1,60),LENGTH=10,ATTRB=(ASKIP)
+       FTIME    DFHMDF POS=(1,71),LENGTH=8,ATTRB=(ASKIP)
+      *
+       LBLQNAME DFHMDF POS=(3,1),LENGTH=14,ATTRB=(ASKIP),            X
+               INITIAL='QUEUE (INIT/INQT):'
+       QNAME    DFHMDF POS=(3,20),LENGTH=4,ATTRB=(UNPROT,IC)
+      *
+       LBLHDR   DFHMDF POS=(5,1),LENGTH=45,ATTRB=(ASKIP),            X
+               INITIAL='A  TY REGION   TRAN LINE TEXT'
+      *
+      *-- TEN MAINTAINABLE LINES: 1-CHAR ACTION CODE (C/R/-/A/BLANK)
+      *-- FOLLOWED BY THE 80-BYTE QUE-REC TEXT, ONE PER TD QUEUE ENTRY.
+       ACT1     DFHMDF POS=(6,1),LENGTH=1,ATTRB=(UNPROT)
+       LIN1     DFHMDF POS=(6,3),LENGTH=79,ATTRB=(UNPROT)
+       ACT2     DFHMDF POS=(7,1),LENGTH=1,ATTRB=(UNPROT)
+       LIN2     DFHMDF POS=(7,3),LENGTH=79,ATTRB=(UNPROT)
+       ACT3     DFHMDF POS=(8,1),LENGTH=1,ATTRB=(UNPROT)
+       LIN3     DFHMDF POS=(8,3),LENGTH=79,ATTRB=(UNPROT)
+       ACT4     DFHMDF POS=(9,1),LENGTH=1,ATTRB=(UNPROT)
+       LIN4     DFHMDF POS=(9,3),LENGTH=79,ATTRB=(UNPROT)
+       ACT5     DFHMDF POS=(10,1),LENGTH=1,ATTRB=(UNPROT)
+       LIN5     DFHMDF POS=(10,3),LENGTH=79,ATTRB=(UNPROT)
+       ACT6     DFHMDF POS=(11,1),LENGTH=1,ATTRB=(UNPROT)
+       LIN6     DFHMDF POS=(11,3),LENGTH=79,ATTRB=(UNPROT)
+       ACT7     DFHMDF POS=(12,1),LENGTH=1,ATTRB=(UNPROT)
+       LIN7     DFHMDF POS=(12,3),LENGTH=79,ATTRB=(UNPROT)
+       ACT8     DFHMDF POS=(13,1),LENGTH=1,ATTRB=(UNPROT)
+       LIN8     DFHMDF POS=(13,3),LENGTH=79,ATTRB=(UNPROT)
+      *
+       LBLACT   DFHMDF POS=(15,1),LENGTH=60,ATTRB=(ASKIP),           X
+               INITIAL='A=Comment out  R=Resync  U=Uncomment  Blank=no change'
+      *
+       LBLADD   DFHMDF POS=(17,1),LENGTH=22,ATTRB=(ASKIP),           X
+               INITIAL='ADD NEW LINE (TY/REG/TR):'
+       ADDLIN   DFHMDF POS=(17,24),LENGTH=79,ATTRB=(UNPROT)
+      *
+       MSGLINE  DFHMDF POS=(22,1),LENGTH=79,ATTRB=(ASKIP,BRT)
+       LBLPF    DFHMDF POS=(24,1),LENGTH=45,ATTRB=(ASKIP),           X
+               INITIAL='PF3=EXIT  PF7=UP  PF8=DOWN  ENTER=APPLY'
+      *
+               DFHMSD TYPE=FINAL
+               END
