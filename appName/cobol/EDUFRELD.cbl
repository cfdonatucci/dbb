@@ -0,0 +1,107 @@
+      *----------------------------------------------------------------*
+      *-- BATCH RELOAD OF THE FILEAEXT SEQUENTIAL BACKUP INTO THE VSAM
+      *-- FILE FILEA. COMPANION TO EDUFEXTR, WHICH PRODUCES FILEAEXT.
+      *-- RUN AGAINST AN EMPTY/RE-DEFINED FILEA TO RESTORE A BACKUP.
+      *-- AUTHOR CARLOS DONATUCCI...
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDUFRELD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEAVS   ASSIGN TO FILEA
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS NUMB
+                  FILE STATUS  IS FS-FILEA.
+           SELECT FILEAEXT  ASSIGN TO FILEAEXT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-FILEAEXT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILEAVS
+           LABEL RECORDS ARE STANDARD.
+           COPY EDUFILAS.
+       FD  FILEAEXT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY EDUFILAS REPLACING FILEA BY FILEA-EXT.
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FILEA         PIC XX     VALUE SPACES.
+       77  FS-FILEAEXT      PIC XX     VALUE SPACES.
+       77  EDF-EOF          PIC X      VALUE 'N'.
+           88  EDF-END-OF-FILEAEXT     VALUE 'Y'.
+       77  EDF-RECS-READ    PIC 9(7)   VALUE ZEROS.
+       77  EDF-RECS-LOADED  PIC 9(7)   VALUE ZEROS.
+       77  EDF-RECS-REJECT  PIC 9(7)   VALUE ZEROS.
+      *
+      *////////////////////////////////////////////////////////////////
+       PROCEDURE DIVISION.
+      *////////////////////////////////////////////////////////////////
+       PRINCIPAL SECTION.
+           PERFORM INIT-JOB.
+       RELDLP.
+           IF EDF-END-OF-FILEAEXT GO TO FINALI END-IF.
+           PERFORM RELOAD-ONE.
+           GO TO RELDLP.
+       FINALI.
+           PERFORM END-JOB.
+           STOP RUN.
+       END-PRIN. EXIT.
+      *////////////////////
+       INIT-JOB SECTION.
+      *////////////////////
+           OPEN INPUT  FILEAEXT.
+           IF FS-FILEAEXT NOT = '00'
+              DISPLAY 'EDUFRELD - ERROR OPENING FILEAEXT STATUS='
+                       FS-FILEAEXT
+              MOVE 'Y' TO EDF-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           OPEN OUTPUT FILEAVS.
+           IF FS-FILEA NOT = '00'
+              DISPLAY 'EDUFRELD - ERROR OPENING FILEA  STATUS=' FS-FILEA
+              MOVE 'Y' TO EDF-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           PERFORM READ-FILEAEXT.
+       FIN-INIT. EXIT.
+      *////////////////////
+       RELOAD-ONE SECTION.
+      *////////////////////
+           ADD 1 TO EDF-RECS-READ.
+           MOVE FILEA-EXT TO FILEA.
+           WRITE FILEA.
+           IF FS-FILEA NOT = '00'
+              DISPLAY 'EDUFRELD - ERROR NUMB=' NUMB IN FILEA
+                       ' STATUS=' FS-FILEA
+              ADD 1 TO EDF-RECS-REJECT
+           ELSE
+              ADD 1 TO EDF-RECS-LOADED
+           END-IF.
+
+           PERFORM READ-FILEAEXT.
+       FIN-RELD. EXIT.
+      *////////////////////
+       READ-FILEAEXT SECTION.
+      *////////////////////
+           READ FILEAEXT
+                AT END
+                   MOVE 'Y' TO EDF-EOF
+           END-READ.
+       FIN-READ. EXIT.
+      *////////////////////
+       END-JOB SECTION.
+      *////////////////////
+           CLOSE FILEAEXT FILEAVS.
+           DISPLAY 'EDUFRELD - RECORDS READ     : ' EDF-RECS-READ.
+           DISPLAY 'EDUFRELD - RECORDS LOADED   : ' EDF-RECS-LOADED.
+           DISPLAY 'EDUFRELD - RECORDS REJECTED : ' EDF-RECS-REJECT.
+       FIN-ENDJOB. EXIT.
+      *////////////////////
