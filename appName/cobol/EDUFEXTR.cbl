@@ -0,0 +1,105 @@
+      *----------------------------------------------------------------*
+      *-- BATCH EXTRACT OF VSAM FILE FILEA TO A SEQUENTIAL BACKUP FILE.
+      *-- COMPANION TO EDUFRELD, WHICH RELOADS THE SEQUENTIAL FILE BACK
+      *-- INTO FILEA. RUN OVERNIGHT AS AN OFFLINE BACKUP/AUDIT COPY.
+      *-- AUTHOR CARLOS DONATUCCI...
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDUFEXTR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEAVS   ASSIGN TO FILEA
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS NUMB
+                  FILE STATUS  IS FS-FILEA.
+           SELECT FILEAEXT  ASSIGN TO FILEAEXT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-FILEAEXT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILEAVS
+           LABEL RECORDS ARE STANDARD.
+           COPY EDUFILAS.
+       FD  FILEAEXT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY EDUFILAS REPLACING FILEA BY FILEA-EXT.
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FILEA         PIC XX     VALUE SPACES.
+       77  FS-FILEAEXT      PIC XX     VALUE SPACES.
+       77  EDF-EOF          PIC X      VALUE 'N'.
+           88  EDF-END-OF-FILEA        VALUE 'Y'.
+       77  EDF-RECS-READ    PIC 9(7)   VALUE ZEROS.
+       77  EDF-RECS-WRITTEN PIC 9(7)   VALUE ZEROS.
+      *
+      *////////////////////////////////////////////////////////////////
+       PROCEDURE DIVISION.
+      *////////////////////////////////////////////////////////////////
+       PRINCIPAL SECTION.
+           PERFORM INIT-JOB.
+       EXTRLP.
+           IF EDF-END-OF-FILEA GO TO FINALI END-IF.
+           PERFORM EXTRACT-ONE.
+           GO TO EXTRLP.
+       FINALI.
+           PERFORM END-JOB.
+           STOP RUN.
+       END-PRIN. EXIT.
+      *////////////////////
+       INIT-JOB SECTION.
+      *////////////////////
+           OPEN INPUT  FILEAVS.
+           IF FS-FILEA NOT = '00'
+              DISPLAY 'EDUFEXTR - ERROR OPENING FILEA  STATUS=' FS-FILEA
+              MOVE 'Y' TO EDF-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           OPEN OUTPUT FILEAEXT.
+           IF FS-FILEAEXT NOT = '00'
+              DISPLAY 'EDUFEXTR - ERROR OPENING FILEAEXT STATUS='
+                       FS-FILEAEXT
+              MOVE 'Y' TO EDF-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           PERFORM READ-FILEA.
+       FIN-INIT. EXIT.
+      *////////////////////
+       EXTRACT-ONE SECTION.
+      *////////////////////
+           MOVE FILEA TO FILEA-EXT.
+           WRITE FILEA-EXT.
+           IF FS-FILEAEXT NOT = '00'
+              DISPLAY 'EDUFEXTR - ERROR WRITING FILEAEXT STATUS='
+                       FS-FILEAEXT
+           ELSE
+              ADD 1 TO EDF-RECS-WRITTEN
+           END-IF.
+
+           PERFORM READ-FILEA.
+       FIN-EXTR. EXIT.
+      *////////////////////
+       READ-FILEA SECTION.
+      *////////////////////
+           READ FILEAVS NEXT RECORD
+                AT END
+                   MOVE 'Y' TO EDF-EOF
+                NOT AT END
+                   ADD 1 TO EDF-RECS-READ
+           END-READ.
+       FIN-READ. EXIT.
+      *////////////////////
+       END-JOB SECTION.
+      *////////////////////
+           CLOSE FILEAVS FILEAEXT.
+           DISPLAY 'EDUFEXTR - RECORDS READ    : ' EDF-RECS-READ.
+           DISPLAY 'EDUFEXTR - RECORDS WRITTEN : ' EDF-RECS-WRITTEN.
+       FIN-ENDJOB. EXIT.
+      *////////////////////
