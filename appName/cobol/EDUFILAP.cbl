@@ -19,6 +19,28 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  FLEN          PIC 9(4)   VALUE 80 COMP.
+       77  EDF-RESP      PIC S9(8)  COMP.
+       77  EDF-BR-DONE   PIC 9      VALUE 0.
+           88  EDF-BR-EXHAUSTED     VALUE 1.
+       77  EDF-AMT-BAD   PIC 9      VALUE 0.
+           88  EDF-AMOUNT-INVALID   VALUE 1.
+       77  EDF-LOOK-FLAG PIC 9      VALUE 0.
+           88  EDF-LOOKUP-OK        VALUE 1.
+       77  EDF-AUTH-FLAG PIC 9      VALUE 0.
+           88  EDF-AUTHORIZED       VALUE 1.
+       77  EDF-PERM-IDX  PIC 9(2)   VALUE 0.
+      *
+      * BASIC PERMISSIONS TABLE FOR THE FUNCTIONS THAT HAND BACK
+      * CUSTOMER DATA (SEE CHECK-AUTH). AN ENTRY MATCHES ON OPERATOR,
+      * ON TERMINAL, OR BOTH - A BLANK SIDE OF AN ENTRY MEANS "ANY".
+      * A SMALL FIXED TABLE IS ENOUGH FOR NOW; IF THIS GROWS PAST A
+      * HANDFUL OF ENTRIES IT SHOULD MOVE TO AN ONLINE-MAINTAINABLE
+      * QUEUE THE WAY THE INIT/INQT SCHEDULES ALREADY ARE.
+       77  EDF-PERM-COUNT PIC 9(2)  VALUE 3.
+       01  EDF-PERM-TABLE.
+           05  EDF-PERM-ENTRY OCCURS 10 TIMES.
+               10  EDF-PERM-OPID   PIC X(3).
+               10  EDF-PERM-TRMID  PIC X(4).
        77  WTIME-NUM     PIC 9(15)  VALUE ZEROS.
        77  WTIME         PIC S9(15) COMP-3.
        77  WLEN          PIC 9(4)   COMP VALUE 180.
@@ -28,7 +50,10 @@
        01  LOGAREA.
            02   FILLER PIC X(10) VALUE 'EDUFILAP :'.
            02   LOGD   PIC X(70).
+       01  JOURNAL-LONG PIC 9(4) COMP VALUE 26.
+           COPY EDUJRNS.
       *
+           COPY ALERTW.
            COPY EDUFILAS.
       */////////////////////  COMMAREA 70 ///////////////////////////
        LINKAGE SECTION.
@@ -37,36 +62,366 @@
        PROCEDURE DIVISION.
       *//////////////////////////////////////////////////////////////
        PROCESO SECTION.
+            PERFORM INIT-PERM-TABLE.
+
             IF EIBCALEN = 0
                MOVE 'NO COMMAERA ' TO LOGD
                GO TO WRITEQ.
 
+      * ONE COMMAREA LAYOUT (EDUFILAC) SERVES EVERY COM-FUNCTION MODE,
+      * SO A SINGLE LENGTH CHECK COVERS READ/ADD/UPDATE/BROWSE/DELETE
+      * AND BOTH LOOKUP MODES ALIKE - A CALLER STILL BUILT AGAINST AN
+      * OLDER/SHORTER COPY OF EDUFILAC IS REJECTED HERE RATHER THAN
+      * LEFT TO READ OR WRITE PAST THE END OF ITS OWN COMMAREA.
+            IF EIBCALEN NOT = LENGTH OF DFHCOMMAREA
+               MOVE 'WRONG COMMAREA LENGTH' TO LOGD
+               GO TO WRITEQ.
+
             IF COM-NUMB = SPACES
                MOVE 'NO COM-NUMB ' TO LOGD
                GO TO WRITEQ.
 
+           MOVE SPACES TO COM-RETCODE.
+           MOVE SPACES TO COM-MESSAGE.
+
+      * ONLY THE FUNCTIONS THAT ACTUALLY HAND CUSTOMER DATA BACK TO
+      * THE CALLER (READ, BROWSE, AND BOTH ALTERNATE INDEX LOOKUPS)
+      * ARE GATED HERE - ADD/UPDATE/DELETE TAKE DATA IN BUT DO NOT
+      * DISCLOSE AN EXISTING CUSTOMER'S FIELDS BACK OUT.
+           IF COM-FUNC-READ OR COM-FUNC-BROWSE OR COM-FUNC-LOOKNAME
+                             OR COM-FUNC-LOOKPHONE
+              PERFORM CHECK-AUTH
+              IF NOT EDF-AUTHORIZED
+                 PERFORM REFUSE-ACCESS
+                 GO TO WRITEQ
+              END-IF
+           END-IF.
+
+           IF COM-FUNC-ADD
+              PERFORM DO-ADD
+           ELSE
+           IF COM-FUNC-UPDATE
+              PERFORM DO-UPDATE
+           ELSE
+           IF COM-FUNC-BROWSE
+              PERFORM DO-BROWSE
+           ELSE
+           IF COM-FUNC-DELETE
+              PERFORM DO-DELETE
+           ELSE
+           IF COM-FUNC-LOOKNAME
+              PERFORM DO-LOOKNAME
+           ELSE
+           IF COM-FUNC-LOOKPHONE
+              PERFORM DO-LOOKPHONE
+           ELSE
+      * COM-FUNC-READ IS THE ONLY REMAINING VALUE THE AUTHORIZATION
+      * GATE ABOVE ALSO TREATS AS DATA-DISCLOSING - USING THE SAME
+      * 88-LEVEL HERE (RATHER THAN A BARE CATCH-ALL ELSE) KEEPS AN
+      * UNMAPPED/UNINITIALIZED COM-FUNCTION FROM EVER REACHING
+      * DO-READ WITHOUT HAVING GONE THROUGH CHECK-AUTH FIRST.
+           IF COM-FUNC-READ
+              PERFORM DO-READ
+           ELSE
+              MOVE '20' TO COM-RETCODE
+              MOVE 'INVALID FUNCTION' TO COM-MESSAGE.
+
+           GO TO WRITEQ.
+      *
+       DO-READ SECTION.
            MOVE DFHCOMMAREA TO LOGD.
       **
            EXEC CICS READ FILE('FILEA') INTO(FILEA) RIDFLD(COM-NUMB)
                 KEYLENGTH(6) LENGTH(FLEN) NOHANDLE
            END-EXEC.
+           IF EIBRESP = DFHRESP(NOTFND)
+              MOVE '04' TO COM-RETCODE
+              MOVE 'NUMBER NOT FOUND' TO COM-MESSAGE
+              MOVE 'NUMBER NOT FOUND' TO LOGD
+              GO TO FIN-DO-READ.
            IF EIBRESP NOT = 0
+              MOVE '08' TO COM-RETCODE
+              MOVE 'ERROR READING FILEA' TO COM-MESSAGE
               MOVE 'ERROR READING ' TO LOGD
-              GO TO WRITEQ.
+              MOVE 'READ FILEA failed for a reason other than NOTFND'
+                   TO ALERT-TEXT
+              PERFORM ESCALATE
+              GO TO FIN-DO-READ.
       **
+           PERFORM MOVE-CUSTOMER.
+      *
+       FIN-DO-READ. EXIT.
+      *
+       MOVE-CUSTOMER SECTION.
+      * MOVES THE JUST-READ FILEA RECORD (BY NUMB, NAME OR PHONE KEY)
+      * INTO THE COMMAREA - SHARED BY DO-READ AND THE ALTERNATE INDEX
+      * LOOKUPS SO THE AMOUNT-CORRUPTION CHECK ONLY LIVES IN ONE PLACE.
             MOVE NUMB    TO COM-NUMB.
             MOVE NAME    TO COM-NAME.
             MOVE ADDRX   TO COM-ADDRX.
             MOVE PHONE   TO COM-PHONE.
-            MOVE AMOUNT  TO COM-AMOUNT.
-            MOVE DFHCOMMAREA TO LOGD.
+            IF AMOUNT NOT NUMERIC
+               MOVE ZEROS TO COM-AMOUNT
+               MOVE '02' TO COM-RETCODE
+               MOVE 'AMOUNT FIELD CORRUPTED' TO COM-MESSAGE
+               MOVE 'AMOUNT CORRUPTED' TO LOGD
+               MOVE 'FILEA amount field failed numeric check'
+                    TO ALERT-TEXT
+               PERFORM ESCALATE
+            ELSE
+               MOVE AMOUNT-N TO COM-AMOUNT
+               MOVE '00'    TO COM-RETCODE
+               MOVE DFHCOMMAREA TO LOGD.
+       FIN-MOVECUST. EXIT.
+      *
+       VALIDATE-AMOUNT SECTION.
+           MOVE 0 TO EDF-AMT-BAD.
+           IF COM-AMOUNT NOT NUMERIC OR COM-AMOUNT < 0
+              MOVE 1 TO EDF-AMT-BAD.
+       FIN-VALIDATE-AMOUNT. EXIT.
+      *
+       DO-ADD SECTION.
+           PERFORM VALIDATE-AMOUNT.
+           IF EDF-AMOUNT-INVALID
+              MOVE '16' TO COM-RETCODE
+              MOVE 'INVALID AMOUNT VALUE' TO COM-MESSAGE
+              MOVE 'INVALID AMOUNT ' TO LOGD
+              GO TO FIN-DO-ADD.
+
+           MOVE COM-NUMB   TO NUMB.
+           MOVE COM-NAME   TO NAME.
+           MOVE COM-ADDRX  TO ADDRX.
+           MOVE COM-PHONE  TO PHONE.
+           MOVE COM-AMOUNT TO AMOUNT-N.
+           MOVE SPACES     TO DATEX COMMENTX.
+
+           EXEC CICS WRITE FILE('FILEA') FROM(FILEA) RIDFLD(COM-NUMB)
+                KEYLENGTH(6) LENGTH(FLEN) NOHANDLE
+           END-EXEC.
+           IF EIBRESP NOT = 0
+              MOVE '08' TO COM-RETCODE
+              MOVE 'ERROR ADDING FILEA' TO COM-MESSAGE
+              MOVE 'ERROR ADDING  ' TO LOGD
+           ELSE
+              MOVE '00' TO COM-RETCODE
+              MOVE 'CUSTOMER ADDED ' TO LOGD.
+
+       FIN-DO-ADD. EXIT.
+      *
+       DO-UPDATE SECTION.
+           EXEC CICS READ FILE('FILEA') INTO(FILEA) RIDFLD(COM-NUMB)
+                KEYLENGTH(6) LENGTH(FLEN) UPDATE NOHANDLE
+           END-EXEC.
+           IF EIBRESP NOT = 0
+              MOVE '08' TO COM-RETCODE
+              MOVE 'ERROR READING FILEA' TO COM-MESSAGE
+              MOVE 'ERROR READING ' TO LOGD
+              GO TO FIN-DO-UPDATE.
+
+           PERFORM VALIDATE-AMOUNT.
+           IF EDF-AMOUNT-INVALID
+              MOVE '16' TO COM-RETCODE
+              MOVE 'INVALID AMOUNT VALUE' TO COM-MESSAGE
+              MOVE 'INVALID AMOUNT' TO LOGD
+              EXEC CICS UNLOCK FILE('FILEA') NOHANDLE END-EXEC
+              GO TO FIN-DO-UPDATE.
+
+           MOVE COM-NAME   TO NAME.
+           MOVE COM-ADDRX  TO ADDRX.
+           MOVE COM-PHONE  TO PHONE.
+           MOVE COM-AMOUNT TO AMOUNT-N.
+
+           EXEC CICS REWRITE FILE('FILEA') FROM(FILEA)
+                LENGTH(FLEN) NOHANDLE
+           END-EXEC.
+           IF EIBRESP NOT = 0
+              MOVE '08' TO COM-RETCODE
+              MOVE 'ERROR UPDATING FILEA' TO COM-MESSAGE
+              MOVE 'ERROR UPDATING' TO LOGD
+           ELSE
+              MOVE '00' TO COM-RETCODE
+              MOVE 'CUSTOMER UPDTD' TO LOGD.
+
+       FIN-DO-UPDATE. EXIT.
+      *
+       DO-DELETE SECTION.
+           EXEC CICS DELETE FILE('FILEA') RIDFLD(COM-NUMB)
+                KEYLENGTH(6) NOHANDLE
+           END-EXEC.
+           IF EIBRESP = DFHRESP(NOTFND)
+              MOVE '04' TO COM-RETCODE
+              MOVE 'NUMBER NOT FOUND' TO COM-MESSAGE
+              MOVE 'NUMBER NOT FOUND' TO LOGD
+           ELSE
+           IF EIBRESP NOT = 0
+              MOVE '08' TO COM-RETCODE
+              MOVE 'ERROR DELETING FILEA' TO COM-MESSAGE
+              MOVE 'ERROR DELETING' TO LOGD
+           ELSE
+              MOVE '00' TO COM-RETCODE
+              MOVE 'CUSTOMER DELETED' TO LOGD.
+
+       FIN-DO-DELETE. EXIT.
+      *
+       DO-LOOKNAME SECTION.
+      * ALTERNATE INDEX LOOKUP OF FILEA BY CUSTOMER NAME (COM-NAME),
+      * VIA THE LOGICAL FILE FILEAN DEFINED OVER FILEA'S AIX PATH.
+           EXEC CICS READ FILE('FILEAN') INTO(FILEA)
+                RIDFLD(COM-NAME) KEYLENGTH(20) LENGTH(FLEN) NOHANDLE
+           END-EXEC.
+           PERFORM CHK-LOOKUP-RESP.
+           IF EDF-LOOKUP-OK
+              PERFORM MOVE-CUSTOMER.
+       FIN-DO-LOOKNAME. EXIT.
+      *
+       DO-LOOKPHONE SECTION.
+      * ALTERNATE INDEX LOOKUP OF FILEA BY PHONE NUMBER (COM-PHONE),
+      * VIA THE LOGICAL FILE FILEAP DEFINED OVER FILEA'S AIX PATH.
+           EXEC CICS READ FILE('FILEAP') INTO(FILEA)
+                RIDFLD(COM-PHONE) KEYLENGTH(8) LENGTH(FLEN) NOHANDLE
+           END-EXEC.
+           PERFORM CHK-LOOKUP-RESP.
+           IF EDF-LOOKUP-OK
+              PERFORM MOVE-CUSTOMER.
+       FIN-DO-LOOKPHONE. EXIT.
+      *
+       INIT-PERM-TABLE SECTION.
+      * SERVICE DESK AND ADMINISTRATION OPERATOR GROUPS ARE AUTHORIZED
+      * FROM ANY TERMINAL, AND TERMINAL T001 (THE REPORTING TERMINAL)
+      * IS AUTHORIZED REGARDLESS OF WHO IS SIGNED ON THERE.
+           MOVE 'SVC' TO EDF-PERM-OPID(1).
+           MOVE SPACES TO EDF-PERM-TRMID(1).
+           MOVE 'ADM' TO EDF-PERM-OPID(2).
+           MOVE SPACES TO EDF-PERM-TRMID(2).
+           MOVE SPACES TO EDF-PERM-OPID(3).
+           MOVE 'T001' TO EDF-PERM-TRMID(3).
+       FIN-INITPERM. EXIT.
+      *
+       CHECK-AUTH SECTION.
+      * LINEAR SEARCH OF THE PERMISSIONS TABLE - AN ENTRY MATCHES WHEN
+      * ITS OPERATOR SIDE IS BLANK OR EQUALS EIBOPID, AND ITS TERMINAL
+      * SIDE IS BLANK OR EQUALS EIBTRMID.
+           MOVE 0 TO EDF-AUTH-FLAG.
+           MOVE 1 TO EDF-PERM-IDX.
+       AUTHLP.
+           IF EDF-PERM-IDX > EDF-PERM-COUNT
+              GO TO FIN-CHECKAUTH
+           END-IF.
+           IF (EDF-PERM-OPID(EDF-PERM-IDX) = SPACES OR
+               EDF-PERM-OPID(EDF-PERM-IDX) = EIBOPID)
+              AND (EDF-PERM-TRMID(EDF-PERM-IDX) = SPACES OR
+               EDF-PERM-TRMID(EDF-PERM-IDX) = EIBTRMID)
+              MOVE 1 TO EDF-AUTH-FLAG
+              GO TO FIN-CHECKAUTH
+           END-IF.
+           ADD 1 TO EDF-PERM-IDX.
+           GO TO AUTHLP.
+       FIN-CHECKAUTH. EXIT.
+      *
+       REFUSE-ACCESS SECTION.
+           MOVE '12' TO COM-RETCODE.
+           MOVE 'NOT AUTHORIZED' TO COM-MESSAGE.
+           MOVE 'ACCESS REFUSED' TO LOGD.
+           MOVE 'Customer data request refused - operator/terminal'
+                TO ALERT-TEXT.
+           PERFORM ESCALATE.
+       FIN-REFUSE. EXIT.
+      *
+       CHK-LOOKUP-RESP SECTION.
+      * SHARED EIBRESP CHECK FOR BOTH ALTERNATE INDEX LOOKUPS ABOVE.
+           MOVE 0 TO EDF-LOOK-FLAG.
+           IF EIBRESP = DFHRESP(NOTFND)
+              MOVE '04' TO COM-RETCODE
+              MOVE 'RECORD NOT FOUND' TO COM-MESSAGE
+              MOVE 'RECORD NOT FOUND' TO LOGD
+           ELSE
+           IF EIBRESP NOT = 0
+              MOVE '08' TO COM-RETCODE
+              MOVE 'ERROR READING FILEA' TO COM-MESSAGE
+              MOVE 'ERROR READING ' TO LOGD
+              MOVE 'Alternate index READ failed for a reason'
+                   TO ALERT-TEXT
+              PERFORM ESCALATE
+           ELSE
+              MOVE 1 TO EDF-LOOK-FLAG.
+       FIN-CHKLOOKRESP. EXIT.
+      *
+       DO-BROWSE SECTION.
+           IF COM-BR-MAXROWS = 0 OR COM-BR-MAXROWS > 10
+              MOVE 10 TO COM-BR-MAXROWS.
+           MOVE 0 TO COM-BR-ROWS.
+           MOVE 0 TO EDF-BR-DONE.
+
+           EXEC CICS STARTBR FILE('FILEA') RIDFLD(COM-NUMB)
+                KEYLENGTH(6) GTEQ RESP(EDF-RESP) NOHANDLE
+           END-EXEC.
+           IF EDF-RESP NOT = DFHRESP(NORMAL)
+              MOVE '08' TO COM-RETCODE
+              MOVE 'ERROR STARTBR FILEA' TO COM-MESSAGE
+              MOVE 'ERROR STARTBR ' TO LOGD
+              GO TO FIN-DO-BROWSE.
+
+           PERFORM BROWSE-NEXT COM-BR-MAXROWS TIMES.
+
+           EXEC CICS ENDBR FILE('FILEA') NOHANDLE END-EXEC.
+           MOVE '00' TO COM-RETCODE.
+           MOVE 'BROWSE COMPLETE' TO LOGD.
+
+       FIN-DO-BROWSE. EXIT.
+      *
+       BROWSE-NEXT SECTION.
+           IF EDF-BR-EXHAUSTED GO TO FIN-BROWSE-NEXT END-IF.
+
+           EXEC CICS READNEXT FILE('FILEA') INTO(FILEA)
+                RIDFLD(COM-NUMB) KEYLENGTH(6) RESP(EDF-RESP) NOHANDLE
+           END-EXEC.
+           IF EDF-RESP NOT = DFHRESP(NORMAL)
+              MOVE 1 TO EDF-BR-DONE
+              GO TO FIN-BROWSE-NEXT.
+
+           ADD 1 TO COM-BR-ROWS.
+           MOVE NUMB TO COM-BR-NUMB(COM-BR-ROWS).
+           MOVE NAME TO COM-BR-NAME(COM-BR-ROWS).
+
+       FIN-BROWSE-NEXT. EXIT.
       *
        WRITEQ.
+      * A MISSING OR UNDERSIZED COMMAREA IS REJECTED BEFORE ANYTHING
+      * IN IT IS EVER TOUCHED - NEITHER FORMATTIME'S COM-HORA NOR
+      * WRITE-JOURNAL'S COM-NUMB/COM-FUNCTION/COM-HORA ARE SAFE TO
+      * REFERENCE ON THESE TWO PATHS, SO THEY LOG THE FIXED TEXT AND
+      * LEAVE STRAIGHT AWAY.
+            IF LOGD = 'NO COMMAERA ' OR LOGD = 'WRONG COMMAREA LENGTH'
+               EXEC CICS WRITEQ TD QUEUE('CSMT') FROM(LOGAREA)
+                       LENGTH(MENSAJE-LONG) NOHANDLE
+               END-EXEC
+               GO TO BYEBYE
+            END-IF.
             EXEC CICS ASKTIME    ABSTIME(WTIME) END-EXEC.
             EXEC CICS FORMATTIME ABSTIME(WTIME) TIME(COM-HORA) END-EXEC.
             EXEC CICS WRITEQ TD QUEUE('CSMT') FROM(LOGAREA)
                     LENGTH(MENSAJE-LONG) NOHANDLE
             END-EXEC.
+            PERFORM WRITE-JOURNAL.
        BYEBYE.
             EXEC CICS RETURN END-EXEC.
-      *
\ No newline at end of file
+      *
+       ESCALATE SECTION.
+           SET ALERT-ERROR TO TRUE.
+           MOVE 'EDUFILAP' TO ALERT-SOURCE.
+           EXEC CICS LINK PROGRAM('ALERTESC') COMMAREA(ALERT-REC)
+                LENGTH(LENGTH OF ALERT-REC) NOHANDLE
+           END-EXEC.
+       FIN-ESCALATE. EXIT.
+      *
+       WRITE-JOURNAL SECTION.
+           MOVE EIBTRMID TO EDF-JRN-TERM.
+           MOVE EIBOPID  TO EDF-JRN-OPID.
+           MOVE COM-NUMB TO EDF-JRN-NUMB.
+           MOVE COM-FUNCTION TO EDF-JRN-FUNC.
+           MOVE COM-HORA TO EDF-JRN-HORA.
+           EXEC CICS WRITEQ TD QUEUE('EDUJ') FROM(EDF-JOURNAL)
+                    LENGTH(JOURNAL-LONG) NOHANDLE
+           END-EXEC.
+       FIN-JOURNAL. EXIT.
+      *
