@@ -0,0 +1,258 @@
+      *----------------------------------------------------------------*
+      *-- BATCH DAILY OPERATIONS SUMMARY OVER THE CSSL CONSOLE LOG, RUN
+      *-- AFTER CSSL IS CLOSED AND ARCHIVED TO A SEQUENTIAL DATASET (THE
+      *-- SAME END-OF-SHIFT EXTRAPARTITION TD ROLLOVER TRNEXRPT READS).
+      *-- WHERE TRNEXRPT PICKS OUT ONLY THE FAILURE LINES, THIS PROGRAM
+      *-- TALLIES ALL ACTIVITY -- LINE COUNTS AND ERROR COUNTS -- FOR
+      *-- EACH OF THE FOUR ONLINE PROGRAMS THAT WRITE TO CSSL, SO
+      *-- OPERATIONS HAS ONE PER-SHIFT ROLLUP INSTEAD OF HAVING TO ADD
+      *-- ACROSS INITTRAN, INQUTRAN, LINKSOCK AND LINKCHEK BY HAND.
+      *-- AUTHOR CARLOS DONATUCCI...
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPSUMRPT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSSLIN    ASSIGN TO CSSLIN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-CSSLIN.
+           SELECT OPSRPT    ASSIGN TO OPSRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-OPSRPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSSLIN
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CSSL-LINE          PIC X(80).
+       FD  OPSRPT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  OPSRPT-LINE        PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-CSSLIN          PIC XX     VALUE SPACES.
+       77  FS-OPSRPT          PIC XX     VALUE SPACES.
+       77  OPS-EOF            PIC X      VALUE 'N'.
+           88  OPS-END-OF-CSSL          VALUE 'Y'.
+       77  OPS-LINES-READ     PIC 9(7)   VALUE ZEROS.
+       77  OPS-TALLY          PIC 9(4)   VALUE ZEROS.
+       01  OPS-SOURCE         PIC X(4).
+      *
+      * ONE ACCUMULATOR PER SOURCE PROGRAM. THE LAST ENTRY, 'OTHR',
+      * CATCHES ANY LINE WRITTEN TO CSSL BY SOMETHING OTHER THAN THE
+      * FOUR PROGRAMS THIS REPORT KNOWS ABOUT.
+       01  OPS-TABLE.
+           05  OPS-ENTRY OCCURS 5 TIMES.
+               10  OPS-ENT-PREFIX   PIC X(4).
+               10  OPS-ENT-NAME     PIC X(8).
+               10  OPS-ENT-LINES    PIC 9(7).
+               10  OPS-ENT-ERRORS   PIC 9(7).
+       77  OPS-IDX             PIC 9      VALUE 0.
+      *
+      * FOUR ACTIVITY CATEGORIES CALLED OUT SEPARATELY FROM THE PER-
+      * PROGRAM LINE/ERROR COUNTS ABOVE - STARTS, DOWN/RESTART CYCLES,
+      * PURGE ACTIONS, AND SOCKET INTERFACE STATE CHANGES.
+       77  OPS-CAT-TALLY       PIC 9(4)   VALUE ZEROS.
+       77  OPS-STARTED         PIC 9(7)   VALUE ZEROS.
+       77  OPS-FOUND-DOWN      PIC 9(7)   VALUE ZEROS.
+       77  OPS-RESTARTED       PIC 9(7)   VALUE ZEROS.
+       77  OPS-PURGED          PIC 9(7)   VALUE ZEROS.
+       77  OPS-SOCK-CHANGES    PIC 9(7)   VALUE ZEROS.
+       01  OPS-MSGID           PIC X(8).
+      *
+       01  OPS-HEADING1.
+           05  FILLER         PIC X(30) VALUE
+               'OPSUMRPT - DAILY OPERATIONS S'.
+           05  FILLER         PIC X(25) VALUE
+               'UMMARY (INIT/INQUT/LINSO)'.
+           05  FILLER         PIC X(78) VALUE SPACES.
+       01  OPS-HEADING2.
+           05  FILLER         PIC X(9)  VALUE 'PROGRAM  '.
+           05  FILLER         PIC X(14) VALUE 'CSSL LINES   '.
+           05  FILLER         PIC X(14) VALUE 'ERROR LINES  '.
+           05  FILLER         PIC X(96) VALUE SPACES.
+       01  OPS-DETAIL.
+           05  OPS-DTL-NAME   PIC X(9).
+           05  OPS-DTL-LINES  PIC ZZZ,ZZ9.
+           05  FILLER         PIC X(8)  VALUE SPACES.
+           05  OPS-DTL-ERRORS PIC ZZZ,ZZ9.
+           05  FILLER         PIC X(102) VALUE SPACES.
+       01  OPS-TOTALS.
+           05  FILLER         PIC X(24) VALUE
+               'TOTAL CSSL LINES READ : '.
+           05  OPS-TOT-LINES  PIC ZZZ,ZZ9.
+           05  FILLER         PIC X(102) VALUE SPACES.
+       01  OPS-CAT-HEADING.
+           05  FILLER         PIC X(18) VALUE 'ACTIVITY BREAKDOWN'.
+           05  FILLER         PIC X(115) VALUE SPACES.
+       01  OPS-CAT-DETAIL.
+           05  OPS-CAT-LABEL  PIC X(30).
+           05  OPS-CAT-CNT    PIC ZZZ,ZZ9.
+           05  FILLER         PIC X(96) VALUE SPACES.
+      *
+      *////////////////////////////////////////////////////////////////
+       PROCEDURE DIVISION.
+      *////////////////////////////////////////////////////////////////
+       PRINCIPAL SECTION.
+           PERFORM INIT-JOB.
+       OPSLP.
+           IF OPS-END-OF-CSSL GO TO FINALI END-IF.
+           PERFORM TALLY-ONE.
+           PERFORM READ-CSSL.
+           GO TO OPSLP.
+       FINALI.
+           PERFORM END-JOB.
+           STOP RUN.
+       END-PRIN. EXIT.
+      *////////////////////
+       INIT-JOB SECTION.
+      *////////////////////
+           OPEN INPUT  CSSLIN.
+           IF FS-CSSLIN NOT = '00'
+              DISPLAY 'OPSUMRPT - ERROR OPENING CSSLIN  STATUS='
+                       FS-CSSLIN
+              MOVE 'Y' TO OPS-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           OPEN OUTPUT OPSRPT.
+           IF FS-OPSRPT NOT = '00'
+              DISPLAY 'OPSUMRPT - ERROR OPENING OPSRPT  STATUS='
+                       FS-OPSRPT
+              MOVE 'Y' TO OPS-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           MOVE 'INIT' TO OPS-ENT-PREFIX(1).
+           MOVE 'INITTRAN' TO OPS-ENT-NAME(1).
+           MOVE 'INQU' TO OPS-ENT-PREFIX(2).
+           MOVE 'INQUTRAN' TO OPS-ENT-NAME(2).
+           MOVE 'LINS' TO OPS-ENT-PREFIX(3).
+           MOVE 'LINKSOCK' TO OPS-ENT-NAME(3).
+           MOVE 'LSOK' TO OPS-ENT-PREFIX(4).
+           MOVE 'LINKCHEK' TO OPS-ENT-NAME(4).
+           MOVE SPACES TO OPS-ENT-PREFIX(5).
+           MOVE 'OTHER   ' TO OPS-ENT-NAME(5).
+
+           WRITE OPSRPT-LINE FROM OPS-HEADING1.
+           WRITE OPSRPT-LINE FROM OPS-HEADING2.
+
+           PERFORM READ-CSSL.
+       FIN-INIT. EXIT.
+      *////////////////////
+       READ-CSSL SECTION.
+      *////////////////////
+           READ CSSLIN
+                AT END
+                   MOVE 'Y' TO OPS-EOF
+                NOT AT END
+                   ADD 1 TO OPS-LINES-READ
+           END-READ.
+       FIN-READCSSL. EXIT.
+      *////////////////////
+       TALLY-ONE SECTION.
+      *////////////////////
+      * SAME SOURCE-PREFIX CONVENTION TRNEXRPT KEYS ON -- THE FIRST 4
+      * BYTES OF THE CSSL LINE IDENTIFY WHICH PROGRAM WROTE IT.
+           MOVE CSSL-LINE(1:4) TO OPS-SOURCE.
+           PERFORM FIND-ENTRY.
+
+           ADD 1 TO OPS-ENT-LINES(OPS-IDX).
+
+           MOVE 0 TO OPS-TALLY.
+           INSPECT CSSL-LINE TALLYING OPS-TALLY FOR ALL 'Error'.
+           IF OPS-TALLY > 0
+              ADD 1 TO OPS-ENT-ERRORS(OPS-IDX)
+           END-IF.
+
+           PERFORM TALLY-CATEGORY.
+       FIN-TALLYONE. EXIT.
+      *////////////////////
+       TALLY-CATEGORY SECTION.
+      *////////////////////
+      * THE FOUR CATEGORIES OPERATIONS ASKED FOR, KEYED OFF THE SAME
+      * MESSAGE ID (INIT001I/INQUT009/INQUT014) OR TEXT (PURGE) THE
+      * SOURCE PROGRAMS ALREADY STAMP EVERY CSSL LINE WITH. SOCKET
+      * INTERFACE STATE CHANGES COVERS EVERY LINKSOCK (LINS) LINE PLUS
+      * LINKCHEK'S (LSOK) DOWN/ERROR/ABEND LINES - NOT LSOK001, THE
+      * ROUTINE "STILL UP" PING LINKCHEK WRITES EVERY CHKINT MINUTES
+      * REGARDLESS OF WHETHER ANYTHING ACTUALLY CHANGED.
+           MOVE CSSL-LINE(1:8) TO OPS-MSGID.
+           IF OPS-MSGID = 'INIT001I'
+              ADD 1 TO OPS-STARTED
+           END-IF.
+           IF OPS-MSGID = 'INQUT009'
+              ADD 1 TO OPS-FOUND-DOWN
+           END-IF.
+           IF OPS-MSGID = 'INQUT014'
+              ADD 1 TO OPS-RESTARTED
+           END-IF.
+           MOVE 0 TO OPS-CAT-TALLY.
+           INSPECT CSSL-LINE TALLYING OPS-CAT-TALLY FOR ALL 'PURGE'.
+           IF OPS-CAT-TALLY > 0
+              ADD 1 TO OPS-PURGED
+           END-IF.
+           IF OPS-SOURCE = 'LINS' OR
+              (OPS-SOURCE = 'LSOK' AND OPS-MSGID NOT = 'LSOK001 ')
+              ADD 1 TO OPS-SOCK-CHANGES
+           END-IF.
+       FIN-TALLYCAT. EXIT.
+      *////////////////////
+       FIND-ENTRY SECTION.
+      *////////////////////
+      * MATCHES OPS-SOURCE AGAINST THE FOUR KNOWN PREFIXES; ANYTHING
+      * ELSE FALLS THROUGH TO THE 'OTHER' ENTRY.
+           MOVE 1 TO OPS-IDX.
+       FINDLP.
+           IF OPS-IDX > 4
+              MOVE 5 TO OPS-IDX
+              GO TO FIN-FINDENTRY
+           END-IF.
+           IF OPS-SOURCE = OPS-ENT-PREFIX(OPS-IDX)
+              GO TO FIN-FINDENTRY
+           END-IF.
+           ADD 1 TO OPS-IDX.
+           GO TO FINDLP.
+       FIN-FINDENTRY. EXIT.
+      *////////////////////
+       END-JOB SECTION.
+      *////////////////////
+           PERFORM WRITE-ENTRY VARYING OPS-IDX
+                   FROM 1 BY 1 UNTIL OPS-IDX > 4.
+
+           MOVE OPS-LINES-READ TO OPS-TOT-LINES.
+           WRITE OPSRPT-LINE FROM OPS-TOTALS.
+
+           WRITE OPSRPT-LINE FROM OPS-CAT-HEADING.
+           MOVE 'TRANSACTIONS STARTED       : ' TO OPS-CAT-LABEL.
+           MOVE OPS-STARTED TO OPS-CAT-CNT.
+           WRITE OPSRPT-LINE FROM OPS-CAT-DETAIL.
+           MOVE 'TRANSACTIONS FOUND DOWN    : ' TO OPS-CAT-LABEL.
+           MOVE OPS-FOUND-DOWN TO OPS-CAT-CNT.
+           WRITE OPSRPT-LINE FROM OPS-CAT-DETAIL.
+           MOVE 'TRANSACTIONS RESTARTED     : ' TO OPS-CAT-LABEL.
+           MOVE OPS-RESTARTED TO OPS-CAT-CNT.
+           WRITE OPSRPT-LINE FROM OPS-CAT-DETAIL.
+           MOVE 'PURGE ACTIONS               : ' TO OPS-CAT-LABEL.
+           MOVE OPS-PURGED TO OPS-CAT-CNT.
+           WRITE OPSRPT-LINE FROM OPS-CAT-DETAIL.
+           MOVE 'SOCKET INTERFACE STATE CHGS : ' TO OPS-CAT-LABEL.
+           MOVE OPS-SOCK-CHANGES TO OPS-CAT-CNT.
+           WRITE OPSRPT-LINE FROM OPS-CAT-DETAIL.
+
+           CLOSE CSSLIN OPSRPT.
+           DISPLAY 'OPSUMRPT - LINES READ      : ' OPS-LINES-READ.
+       FIN-ENDJOB. EXIT.
+      *////////////////////
+       WRITE-ENTRY SECTION.
+      *////////////////////
+           MOVE OPS-ENT-NAME(OPS-IDX)   TO OPS-DTL-NAME.
+           MOVE OPS-ENT-LINES(OPS-IDX)  TO OPS-DTL-LINES.
+           MOVE OPS-ENT-ERRORS(OPS-IDX) TO OPS-DTL-ERRORS.
+           WRITE OPSRPT-LINE FROM OPS-DETAIL.
+       FIN-WRITEENTRY. EXIT.
