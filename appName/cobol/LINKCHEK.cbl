@@ -0,0 +1,141 @@
+       CBL CICS("SP")
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LINKCHEK.
+      */////////////////////////////////////////////////////////////////
+      *  Carlos Donatucci - AGO 2026
+      *  Chequeo automatico y periodico del listener EZACIC20. Hace el
+      *  mismo LINK de status query (P20TYPE='S', P20OBJ='L') que
+      *  LINKSOCK arma a mano cuando alguien lo corre con type 'S', y
+      *  escala por ALERTESC si el listener no esta activo, para que
+      *  una caida se detecte sola en vez de por reclamo.
+      *  Se arranca una vez por PLT o por un renglon de la cola INIT
+      *  (ver INITTRAN) y de ahi en mas se reprograma solo cada CHKINT
+      *  minutos con EXEC CICS START TRANSID(CHKTRAN) AFTER MINUTES,
+      *  el mismo esquema de autorearranque que usa INQUTRAN con TSOK.
+      */////////////////////////////////////////////////////////////////
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       DATA DIVISION.
+      *////////////////////////////////////////////////////////////////
+       WORKING-STORAGE SECTION.
+      *////////////////////////////////////////////////////////////////
+       77  RESPON        PIC S9(8) COMP.
+       77  UTIME         PIC S9(8) COMP VALUE +0.
+       77  CHKTRAN       PIC X(4)  VALUE 'LSOK'.
+       77  CHKINT        PIC S9(8) COMP VALUE 15.
+      *
+      * TARGET LISTENER TRANSACTION ID TO STATUS-CHECK - LIKE TSOK IN
+      * INQUTRAN, THIS IS AN EXTERNALLY-DEFINED (PCT/RDO) TRANSACTION
+      * ID, NOT SOMETHING THIS PROGRAM OWNS.
+       77  SOCK-LISTENER PIC X(4)  VALUE 'SOCK'.
+      *
+      * SEVERITY OF THE MESSAGE OP-MSG IS ABOUT TO WRITE - SAME
+      * CONVENTION LINKSOCK USES: ERRORS ALSO GO TO THE OPERATOR
+      * CONSOLE, ROUTINE INFORMATIONAL TRAFFIC GOES TO CSSL ONLY.
+       77  LCK-SEVERITY  PIC X      VALUE 'E'.
+           88  LCK-SEV-INFO         VALUE 'I'.
+      *
+           COPY ALERTW.
+      *
+       01  WTOA.
+           02 MSGTXT        PIC X(35) VALUE SPACES.
+           02 FILLER        PIC X(3) VALUE 'rc='.
+           02 MSGRET        PIC 99.
+           02 FILLER        PIC X VALUE SPACES.
+           02 MSG-FECHA     PIC X(10) VALUE SPACES.
+           02 FILLER        PIC X VALUE SPACES.
+           02 MSG-HORA      PIC X(8)  VALUE SPACES.
+           02 FILLER        PIC X(10) VALUE SPACES.
+      *
+       01  P20PARMS.
+           03  P20TYPE  PIC   X(1).
+             88  P20TYPES   VALUE 'S'.
+           03  P20OBJ   PIC   X(1).
+           03  P20LIST  PIC  X(4) VALUE '    '.
+           03  P20RET   PIC X.
+             88  P20RETOK    VALUE X'00'.
+      *
+      *//////////////////////////////////////////////////////////////
+       LINKAGE SECTION.
+      *//////////////////////////////////////////////////////////////
+       PROCEDURE DIVISION.
+      *//////////////////////////////////////////////////////////////
+       PROCESO SECTION.
+           EXEC CICS HANDLE ABEND LABEL(GETABEND) END-EXEC.
+           PERFORM CALL-20.
+           PERFORM RESTART-CHK.
+       FIN-PROCESO. EXIT.
+      *//////////////////////////////////////////////////////////////
+       CALL-20 SECTION.
+      *//////////////////////////////////////////////////////////////
+           MOVE 'S'           TO P20TYPE.
+           MOVE 'L'           TO P20OBJ.
+           MOVE SOCK-LISTENER TO P20LIST.
+
+           EXEC CICS LINK PROGRAM('EZACIC20')
+                     COMMAREA(P20PARMS)
+                     LENGTH(7) END-EXEC.
+
+           IF P20RETOK
+              MOVE 'LSOK001 Listener status check - up ' TO MSGTXT
+              MOVE 0 TO MSGRET
+              MOVE 'I' TO LCK-SEVERITY
+              PERFORM OP-MSG
+           ELSE
+              MOVE 'LSOK002 Listener status check - DOWN' TO MSGTXT
+              MOVE 1 TO MSGRET
+              MOVE 'E' TO LCK-SEVERITY
+              PERFORM OP-MSG
+              SET ALERT-ERROR TO TRUE
+              MOVE 'LINKCHEK' TO ALERT-SOURCE
+              MOVE 'EZACIC20 listener status check failed - down'
+                   TO ALERT-TEXT
+              PERFORM ESCALATE
+           END-IF.
+       FIN-CALL20. EXIT.
+      *//////////////////////////////////////////////////////////////
+       ESCALATE SECTION.
+      *//////////////////////////////////////////////////////////////
+           EXEC CICS LINK PROGRAM('ALERTESC') COMMAREA(ALERT-REC)
+                LENGTH(LENGTH OF ALERT-REC) NOHANDLE
+           END-EXEC.
+       FIN-ESCALATE. EXIT.
+      *//////////////////////////////////////////////////////////////
+       RESTART-CHK SECTION.
+      *//////////////////////////////////////////////////////////////
+           EXEC CICS START TRANSID(CHKTRAN) AFTER MINUTES(CHKINT)
+                RESP(RESPON) NOHANDLE END-EXEC.
+           IF RESPON NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'LSOK003 Error START tran LSOK      ' TO MSGTXT
+              MOVE 'E' TO LCK-SEVERITY
+              PERFORM OP-MSG.
+
+           EXEC CICS RETURN END-EXEC.
+       FIN-RESTARTCHK. EXIT.
+      *//////////////////////////////////////////////////////////////
+       GETABEND SECTION.
+      *//////////////////////////////////////////////////////////////
+           MOVE 'LSOK004 ABEND Tran LSOK            ' TO MSGTXT.
+           MOVE 'E' TO LCK-SEVERITY.
+           PERFORM OP-MSG.
+           EXEC CICS RETURN  END-EXEC.
+       FIN-ABEND. EXIT.
+      *//////////////////////////////////////////////////////////////
+       OP-MSG SECTION.
+      *////////////////////
+           EXEC CICS ASKTIME ABSTIME(UTIME) NOHANDLE END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(UTIME)
+                MMDDYYYY(MSG-FECHA) DATESEP('/')
+                TIME(MSG-HORA) TIMESEP NOHANDLE
+           END-EXEC.
+
+           IF NOT LCK-SEV-INFO
+              EXEC CICS WRITE OPERATOR
+                  TEXT(WTOA) TEXTLENGTH(60) NOHANDLE END-EXEC
+           END-IF.
+           EXEC CICS WRITEQ TD QUEUE('CSSL')
+               FROM(WTOA) LENGTH(60) NOHANDLE END-EXEC.
+       FIN-MSG. EXIT.
+      *////////////////////////////////////////////////////////////////
