@@ -0,0 +1,295 @@
+       CBL CICS("SP")
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INITMNT.
+      */////////////////////////////////////////////////////////////////
+      *  Carlos Donatucci - MAR 2026
+      *  Mantenimiento online de las TDQ INIT e INQT (las que arrancan
+      *  INITTRAN e INQUTRAN por PLT) sin tener que bajar la region.
+      *  Lista, agrega, comenta ('*') y resincroniza ('+') renglones.
+      *  Mapa BMS INITMNTM/INITMNTS - ver appName/bms/INITMNTM.bms.
+      *  Los renglones se traen a la TS INIMWK mientras se editan y
+      *  se vuelcan a la TDQ elegida recien al confirmar con ENTER;
+      *  PF3 termina sin tocar la TDQ si no se confirmo ningun cambio.
+      */////////////////////////////////////////////////////////////////
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       I-O-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      */////////////////////////////////////////////////////////////////
+       WORKING-STORAGE SECTION.
+      */////////////////////////////////////////////////////////////////
+       77  MNT-RESP                PIC S9(8) COMP.
+       77  MNT-IDX                 PIC 9(4)  COMP.
+       77  MNT-LINE                PIC 9(4)  COMP.
+       77  MNT-EOQ                 PIC 9      VALUE 0.
+           88  MNT-EOQ-YES                  VALUE 1.
+       77  MNT-STAGE-LEN            PIC 9(4)  COMP VALUE 80.
+       01  MNT-STAGE-REC            PIC X(80).
+       01  WS-INITMNT               PIC X(80) VALUE
+              'INIT101I start program INITMNT '.
+       01  WS-DONE                  PIC X(80) VALUE
+              'INIT109I INITMNT updated queue           records '.
+       01  WS-DONE-QNAME REDEFINES WS-DONE.
+           05  FILLER               PIC X(29).
+           05  WS-DONE-QNAME-F      PIC X(4).
+           05  FILLER               PIC X(47).
+       01  WS-QERR                  PIC X(80) VALUE
+              'INIT108E INITMNT error updating TD queue          '.
+       01  WS-QERR-QNAME REDEFINES WS-QERR.
+           05  FILLER               PIC X(35).
+           05  WS-QERR-QNAME-F      PIC X(4).
+           05  FILLER               PIC X(41).
+      *
+      * COMMAREA HANDED BACK ON THE VERY FIRST ATTACH, WHEN EIBCALEN
+      * IS 0 AND THE LINKAGE SECTION DFHCOMMAREA IS NOT ADDRESSABLE -
+      * BUILT ENTIRELY IN WORKING-STORAGE SO THE QSEL PHASE MARKER
+      * NEVER TOUCHES THE UNADDRESSABLE LINKAGE STORAGE. SAME
+      * MINIMAL-SHADOW-AREA APPROACH AS HLO-COMMAREA IN HELLOW.CBL.
+       01  WS-QSEL-COMMAREA         PIC X(1)  VALUE 'Q'.
+      *
+           COPY DFHAID.
+           COPY INITMNTS.
+      *//////////////////  COMMAREA  ///////////////////////////////////
+       LINKAGE SECTION.
+           COPY INITMNTC.
+      *//////////////////////////////////////////////////////////////
+       PROCEDURE DIVISION.
+      *//////////////////////////////////////////////////////////////
+       PROCESO SECTION.
+           IF EIBCALEN = 0
+              PERFORM SEND-QSEL-MAP
+              GO TO RETURN-FIRST-ATTACH.
+
+           IF MNT-PHASE-QSEL
+              PERFORM RECEIVE-QSEL
+           ELSE
+              PERFORM RECEIVE-LIST.
+
+       RETURN-CONV.
+           EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(DFHCOMMAREA) LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+           GO TO FIN-PROCESO.
+      *
+      * NO COMMAREA IS ADDRESSABLE YET ON THIS FIRST ATTACH, SO THE
+      * QSEL PHASE MARKER RETURNED HERE COMES OUT OF THE
+      * WORKING-STORAGE SHADOW AREA (WS-QSEL-COMMAREA), NEVER OUT OF
+      * THE LINKAGE SECTION DFHCOMMAREA.
+       RETURN-FIRST-ATTACH.
+           EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(WS-QSEL-COMMAREA) LENGTH(1)
+           END-EXEC.
+       FIN-PROCESO. EXIT.
+      *
+       SEND-QSEL-MAP SECTION.
+           MOVE LOW-VALUES TO INITMNTSO.
+           MOVE 'ENTER INIT OR INQT, THEN PRESS ENTER' TO MSGLINEO.
+           EXEC CICS SEND MAP('INITMNTS') MAPSET('INITMNTM')
+                FROM(INITMNTSO) ERASE END-EXEC.
+       FIN-SENDQSEL. EXIT.
+      *
+       RECEIVE-QSEL SECTION.
+           EXEC CICS RECEIVE MAP('INITMNTS') MAPSET('INITMNTM')
+                INTO(INITMNTSI) RESP(MNT-RESP) NOHANDLE
+           END-EXEC.
+           MOVE QNAMEI TO MNT-QNAME.
+           IF MNT-QNAME NOT = 'INIT' AND MNT-QNAME NOT = 'INQT'
+              MOVE 'Q' TO MNT-PHASE
+              MOVE LOW-VALUES TO INITMNTSO
+              MOVE 'INVALID QUEUE - MUST BE INIT OR INQT' TO MSGLINEO
+              EXEC CICS SEND MAP('INITMNTS') MAPSET('INITMNTM')
+                   FROM(INITMNTSO) ERASE END-EXEC
+              GO TO FIN-RECVQSEL.
+
+           PERFORM LOAD-QUEUE.
+           MOVE 1 TO MNT-TOP.
+           MOVE 'L' TO MNT-PHASE.
+           MOVE 'N' TO MNT-CHANGED.
+           PERFORM SEND-LIST-MAP.
+       FIN-RECVQSEL. EXIT.
+      *
+       LOAD-QUEUE SECTION.
+           EXEC CICS DELETEQ TS QUEUE('INIMWK') NOHANDLE END-EXEC.
+           MOVE 0 TO MNT-TOTAL.
+           MOVE 0 TO MNT-EOQ.
+           PERFORM LOAD-ONE UNTIL MNT-EOQ-YES OR MNT-TOTAL >= 200.
+       FIN-LOADQ. EXIT.
+      *
+       LOAD-ONE SECTION.
+           EXEC CICS READQ TD QUEUE(MNT-QNAME) INTO(MNT-STAGE-REC)
+                LENGTH(MNT-STAGE-LEN) RESP(MNT-RESP) NOHANDLE
+           END-EXEC.
+           IF MNT-RESP = DFHRESP(QZERO)
+              MOVE 1 TO MNT-EOQ
+           ELSE
+              ADD 1 TO MNT-TOTAL
+              EXEC CICS WRITEQ TS QUEUE('INIMWK') FROM(MNT-STAGE-REC)
+                   LENGTH(MNT-STAGE-LEN) ITEM(MNT-TOTAL) NOHANDLE
+              END-EXEC
+           END-IF.
+       FIN-LOADONE. EXIT.
+      *
+       SEND-LIST-MAP SECTION.
+           PERFORM BUILD-PAGE.
+           EXEC CICS SEND MAP('INITMNTS') MAPSET('INITMNTM')
+                FROM(INITMNTSO) ERASE END-EXEC.
+       FIN-SENDLIST. EXIT.
+      *
+       BUILD-PAGE SECTION.
+           MOVE LOW-VALUES TO INITMNTSO.
+           MOVE MNT-QNAME TO QNAMEO.
+           PERFORM BUILD-LINE VARYING MNT-IDX FROM 1 BY 1
+                UNTIL MNT-IDX > 8.
+       FIN-BUILDPAGE. EXIT.
+      *
+       BUILD-LINE SECTION.
+           COMPUTE MNT-LINE = MNT-TOP + MNT-IDX - 1.
+           IF MNT-LINE > MNT-TOTAL
+              MOVE SPACES TO LINO(MNT-IDX)
+              MOVE SPACE  TO ACTO(MNT-IDX)
+              GO TO FIN-BUILDLINE.
+
+           EXEC CICS READQ TS QUEUE('INIMWK') INTO(MNT-STAGE-REC)
+                LENGTH(MNT-STAGE-LEN) ITEM(MNT-LINE)
+                RESP(MNT-RESP) NOHANDLE
+           END-EXEC.
+           MOVE MNT-STAGE-REC(1:1)  TO ACTO(MNT-IDX).
+           MOVE MNT-STAGE-REC(2:79) TO LINO(MNT-IDX).
+       FIN-BUILDLINE. EXIT.
+      *
+       RECEIVE-LIST SECTION.
+           EXEC CICS RECEIVE MAP('INITMNTS') MAPSET('INITMNTM')
+                INTO(INITMNTSI) RESP(MNT-RESP) NOHANDLE
+           END-EXEC.
+
+      * NOTHING TO REBUILD IF NO ACTION CODE OR ADD LINE WAS EVER
+      * APPLIED THIS SESSION - JUST DROP THE STAGING TS AND END THE
+      * TASK WITHOUT BOUNCING THE LIVE TDQ FOR A LOOK-ONLY VISIT.
+           IF EIBAID = DFHPF3
+              IF MNT-CHANGED-YES
+                 PERFORM REBUILD-QUEUE
+              ELSE
+                 EXEC CICS DELETEQ TS QUEUE('INIMWK') NOHANDLE END-EXEC
+                 EXEC CICS RETURN END-EXEC
+              END-IF
+              GO TO FIN-RECVLIST.
+
+           IF EIBAID = DFHPF7
+              IF MNT-TOP > 8
+                 SUBTRACT 8 FROM MNT-TOP
+              END-IF
+              PERFORM SEND-LIST-MAP
+              GO TO FIN-RECVLIST.
+
+           IF EIBAID = DFHPF8
+              IF MNT-TOP + 8 <= MNT-TOTAL
+                 ADD 8 TO MNT-TOP
+              END-IF
+              PERFORM SEND-LIST-MAP
+              GO TO FIN-RECVLIST.
+
+           PERFORM APPLY-ACTIONS.
+           PERFORM SEND-LIST-MAP.
+       FIN-RECVLIST. EXIT.
+      *
+       APPLY-ACTIONS SECTION.
+           PERFORM APPLY-ONE VARYING MNT-IDX FROM 1 BY 1
+                UNTIL MNT-IDX > 8.
+           IF ADDLINI NOT = SPACES
+              ADD 1 TO MNT-TOTAL
+              MOVE SPACES TO MNT-STAGE-REC
+              MOVE ADDLINI TO MNT-STAGE-REC(2:79)
+              MOVE SPACE   TO MNT-STAGE-REC(1:1)
+              EXEC CICS WRITEQ TS QUEUE('INIMWK') FROM(MNT-STAGE-REC)
+                   LENGTH(MNT-STAGE-LEN) ITEM(MNT-TOTAL) NOHANDLE
+              END-EXEC
+              MOVE 'Y' TO MNT-CHANGED
+           END-IF.
+       FIN-APPLYACT. EXIT.
+      *
+       APPLY-ONE SECTION.
+           COMPUTE MNT-LINE = MNT-TOP + MNT-IDX - 1.
+           IF MNT-LINE > MNT-TOTAL OR ACTI(MNT-IDX) = SPACE
+              GO TO FIN-APPLYONE.
+
+           EXEC CICS READQ TS QUEUE('INIMWK') INTO(MNT-STAGE-REC)
+                LENGTH(MNT-STAGE-LEN) ITEM(MNT-LINE)
+                RESP(MNT-RESP) NOHANDLE
+           END-EXEC.
+
+           IF ACTI(MNT-IDX) = 'A'
+              MOVE '*' TO MNT-STAGE-REC(1:1)
+           ELSE
+           IF ACTI(MNT-IDX) = 'R'
+              MOVE '+' TO MNT-STAGE-REC(1:1)
+           ELSE
+           IF ACTI(MNT-IDX) = 'U'
+              MOVE ' ' TO MNT-STAGE-REC(1:1).
+
+           EXEC CICS WRITEQ TS QUEUE('INIMWK') FROM(MNT-STAGE-REC)
+                LENGTH(MNT-STAGE-LEN) ITEM(MNT-LINE) REWRITE
+                RESP(MNT-RESP) NOHANDLE
+           END-EXEC.
+           MOVE 'Y' TO MNT-CHANGED.
+       FIN-APPLYONE. EXIT.
+      *
+       REBUILD-QUEUE SECTION.
+      *-- OPEN THE LIVE QUEUE BEFORE REBUILD-ONE STARTS WRITING TO IT,
+      *-- NOT AFTER - AND CHECK EVERY SET TDQUEUE/WRITEQ TD RESPONSE
+      *-- INSTEAD OF RUNNING THEM ALL UNDER AN UNCHECKED NOHANDLE.
+           EXEC CICS SET TDQUEUE(MNT-QNAME) OPEN
+                RESP(MNT-RESP) NOHANDLE END-EXEC.
+           IF MNT-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-QERR
+              MOVE LOW-VALUES TO INITMNTSO
+              MOVE 'ERROR OPENING TARGET QUEUE - CHANGES NOT APPLIED'
+                   TO MSGLINEO
+              EXEC CICS SEND TEXT FROM(MSGLINEO) LENGTH(79) ERASE
+                   END-EXEC
+              GO TO FIN-REBUILDQ
+           END-IF.
+
+           MOVE 0 TO MNT-LINE.
+           PERFORM REBUILD-ONE VARYING MNT-LINE FROM 1 BY 1
+                UNTIL MNT-LINE > MNT-TOTAL.
+
+           EXEC CICS SET TDQUEUE(MNT-QNAME) CLOSED
+                RESP(MNT-RESP) NOHANDLE END-EXEC.
+           IF MNT-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-QERR
+           END-IF.
+
+           EXEC CICS DELETEQ TS QUEUE('INIMWK') NOHANDLE END-EXEC.
+
+           MOVE MNT-QNAME TO WS-DONE-QNAME-F.
+           EXEC CICS WRITEQ TD QUEUE('CSSL') FROM(WS-DONE) END-EXEC.
+
+           MOVE LOW-VALUES TO INITMNTSO.
+           MOVE 'MAINTENANCE COMPLETE - QUEUE REBUILT' TO MSGLINEO.
+           EXEC CICS SEND TEXT FROM(MSGLINEO) LENGTH(79) ERASE
+                END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+       FIN-REBUILDQ. EXIT.
+      *
+       REBUILD-ONE SECTION.
+           EXEC CICS READQ TS QUEUE('INIMWK') INTO(MNT-STAGE-REC)
+                LENGTH(MNT-STAGE-LEN) ITEM(MNT-LINE)
+                RESP(MNT-RESP) NOHANDLE
+           END-EXEC.
+           EXEC CICS WRITEQ TD QUEUE(MNT-QNAME) FROM(MNT-STAGE-REC)
+                LENGTH(MNT-STAGE-LEN) RESP(MNT-RESP) NOHANDLE
+           END-EXEC.
+           IF MNT-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-QERR
+           END-IF.
+       FIN-REBUILDONE. EXIT.
+      *
+       LOG-QERR SECTION.
+           MOVE MNT-QNAME TO WS-QERR-QNAME-F.
+           EXEC CICS WRITEQ TD QUEUE('CSSL') FROM(WS-QERR) END-EXEC.
+       FIN-LOGQERR. EXIT.
+      *
