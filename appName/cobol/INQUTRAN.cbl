@@ -16,6 +16,11 @@
       *///   if E dwn and S down -> start all
       *///   if S up  and E down -> purge S start all
       *///   if E up  and S down -> purge E start all
+      */// El primer renglon de INQT es el registro de control: los 2
+      *///   primeros bytes son el intervalo CHKINT en minutos, los 4
+      *///   siguientes son el transid de rearranque CHKTRAN (blanco
+      *///   usa el default TSOK). Editable online por INITMNT como
+      *///   cualquier otro renglon de la cola.
       */////////////////////////////////////////////////////////////*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -31,7 +36,6 @@
        77  RESPON2     PIC S9(8) COMP.
        77  I           PIC 9(3)  COMP.
        77  IDXI        PIC 9(3)  COMP.
-       77  IDXO        PIC 9(3)  COMP.
        77  UTIME       PIC S9(8) COMP VALUE +0.
        77  FLEN        PIC 9(4)  VALUE 8 COMP.
        77  FLEN80      PIC 9(4)  VALUE 80 COMP.
@@ -71,10 +75,59 @@
            05 QUE-TRANO             PIC X(4).
            05 QUE-STFLG             PIC X.
               88 PURGEABLE       VALUE '<'.
-           05 FILLER                PIC X(63).
+      * QUE-TRANX HOLDS UP TO FOUR MORE GROUP MEMBERS BEYOND THE
+      * TRANI/TRANO PAIR, FOR TRANSACTIONS THAT MUST BE UP OR DOWN
+      * TOGETHER AS AN N-WAY GROUP RATHER THAN JUST A PAIR.
+           05 QUE-TRANX             PIC X(4) OCCURS 4.
+           05 FILLER                PIC X(47).
        01  QUE-RECC REDEFINES QUE-REC.
            05 QUE-INT               PIC X(2).
-           05 FILLER                PIC X(78).
+           05 QUE-CTL-TRAN          PIC X(4).
+           05 FILLER                PIC X(74).
+      *
+       77  HIST-RESP                PIC S9(8) COMP.
+       77  HIST-PARM-EVENT          PIC X     VALUE SPACES.
+           COPY INQHISTS.
+           COPY ALERTW.
+      *
+      * WORK AREA FOR N-WAY TRANSACTION GROUPS (TRANI+TRANO+TRANX).
+       77  GRP-COUNT                PIC 9     VALUE 0.
+       77  GRP-IDX                  PIC 9     VALUE 0.
+       77  GRP-DOWN-COUNT           PIC 9     VALUE 0.
+       77  GRP-PURGE-STATUS         PIC 9     VALUE 0.
+       01  GRP-TABLE.
+           05  GRP-ENTRY OCCURS 6 TIMES.
+               10  GRP-TRAN         PIC X(4).
+               10  GRP-ACTIVE       PIC 9.
+      *
+      * RETRY/BACKOFF - A GROUP IS NOT PURGED THE FIRST TIME IT IS SEEN
+      * DOWN. THE RETRY COUNT IS KEPT IN A TS QUEUE NAMED RT+TRANI SO IT
+      * SURVIVES ACROSS THE SEPARATE CICS TASKS THAT RUN EACH CHKINT
+      * CYCLE, AND ONLY WHEN IT REACHES RETRY-THRESHOLD CONSECUTIVE
+      * DOWN CYCLES DOES INQUTRAN GO AHEAD AND FORCE THE PURGE.
+       77  RETRY-THRESHOLD          PIC 9(2)  VALUE 3.
+       77  RETRY-QNAME              PIC X(8)  VALUE SPACES.
+       77  RETRY-RESP               PIC S9(8) COMP.
+       77  RETRY-EXISTS-FLAG        PIC 9     VALUE 0.
+           88  RETRY-TS-EXISTS               VALUE 1.
+       01  RETRY-REC.
+           05  RETRY-COUNT          PIC 9(2)  VALUE 0.
+      *
+      * FLAP DETECTION - HOW MANY TIMES A TRANSACTION HAS BEEN FOUND
+      * DOWN INSIDE A ROLLING WINDOW OF FLAP-WINDOW-CYCLES POLLS, KEPT
+      * IN A TS QUEUE NAMED FL+TRANID FOR THE SAME REASON THE RETRY
+      * COUNT ABOVE IS: IT MUST SURVIVE ACROSS SEPARATE CICS TASKS.
+       77  FLAP-THRESHOLD           PIC 9(2)  VALUE 3.
+       77  FLAP-WINDOW-CYCLES       PIC 9(3)  VALUE 12.
+       77  FLAP-QNAME               PIC X(8)  VALUE SPACES.
+       77  FLAP-RESP                PIC S9(8) COMP.
+       77  FLAP-EXISTS-FLAG         PIC 9     VALUE 0.
+           88  FLAP-TS-EXISTS                 VALUE 1.
+       77  FLAP-ALERT-FLAG          PIC 9     VALUE 0.
+           88  FLAPPING                       VALUE 1.
+       01  FLAP-REC.
+           05  FLAP-COUNT           PIC 9(2)  VALUE 0.
+           05  FLAP-CYCLE-COUNT     PIC 9(3)  VALUE 0.
       */////////////////////////////////////////////////////////////*
        LINKAGE SECTION.
        01  TRAN-TSK.
@@ -143,41 +196,122 @@
               GO TO FIN-CHK
            END-IF.
 
-           MOVE QUE-TRANO TO WTRAN.
-           PERFORM LOOK-TRAN.
-           IF ACTIVA
-              MOVE I TO IDXO
-              MOVE QUE-TRANI TO WTRAN
-              PERFORM LOOK-TRAN
-              IF ACTIVA
-                 NEXT SENTENCE
-              ELSE
-                 MOVE IDXO      TO I
-                 MOVE QUE-TRANO TO WTRAN
-                 IF PURGEABLE
-                    PERFORM PURGE-TRN
-                    IF PURGE-OK
-                       PERFORM START-ALL
-                    END-IF
+           PERFORM BUILD-GROUP.
+           PERFORM SCAN-GROUP.
+           IF GRP-DOWN-COUNT = 0
+              PERFORM RESET-RETRY
+           ELSE
+              PERFORM READ-RETRY
+              ADD 1 TO RETRY-COUNT
+              PERFORM WRITE-RETRY
+              IF RETRY-COUNT >= RETRY-THRESHOLD AND PURGEABLE
+                 MOVE 0 TO GRP-PURGE-STATUS
+                 PERFORM PURGE-ALL
+                 IF GRP-PURGE-STATUS = 0
+                    PERFORM START-ALL
+                    PERFORM RESET-RETRY
                  END-IF
               END-IF
+           END-IF.
+       FIN-CHK. EXIT.
+      *//////////////////
+       READ-RETRY SECTION.
+      *////////////////////
+           MOVE SPACES  TO RETRY-QNAME.
+           STRING 'RT' QUE-TRANI DELIMITED BY SIZE INTO RETRY-QNAME.
+           EXEC CICS READQ TS QUEUE(RETRY-QNAME) INTO(RETRY-REC)
+                ITEM(1) RESP(RETRY-RESP) NOHANDLE
+           END-EXEC.
+           IF RETRY-RESP = DFHRESP(NORMAL)
+              MOVE 1 TO RETRY-EXISTS-FLAG
            ELSE
-              MOVE QUE-TRANI TO WTRAN
+              MOVE 0 TO RETRY-COUNT
+              MOVE 0 TO RETRY-EXISTS-FLAG
+           END-IF.
+       FIN-RDRETRY. EXIT.
+      *//////////////////
+       WRITE-RETRY SECTION.
+      *////////////////////
+           IF RETRY-TS-EXISTS
+              EXEC CICS WRITEQ TS QUEUE(RETRY-QNAME) FROM(RETRY-REC)
+                   ITEM(1) REWRITE RESP(RETRY-RESP) NOHANDLE
+              END-EXEC
+           ELSE
+              EXEC CICS WRITEQ TS QUEUE(RETRY-QNAME) FROM(RETRY-REC)
+                   RESP(RETRY-RESP) NOHANDLE
+              END-EXEC
+              MOVE 1 TO RETRY-EXISTS-FLAG
+           END-IF.
+       FIN-WRRETRY. EXIT.
+      *//////////////////
+       RESET-RETRY SECTION.
+      *////////////////////
+           MOVE SPACES  TO RETRY-QNAME.
+           STRING 'RT' QUE-TRANI DELIMITED BY SIZE INTO RETRY-QNAME.
+           EXEC CICS DELETEQ TS QUEUE(RETRY-QNAME) NOHANDLE END-EXEC.
+           MOVE 0 TO RETRY-EXISTS-FLAG.
+       FIN-RSTRETRY. EXIT.
+      *//////////////////
+       BUILD-GROUP SECTION.
+      *////////////////////
+           MOVE 0 TO GRP-COUNT.
+           ADD 1 TO GRP-COUNT.
+           MOVE QUE-TRANI TO GRP-TRAN(GRP-COUNT).
+           ADD 1 TO GRP-COUNT.
+           MOVE QUE-TRANO TO GRP-TRAN(GRP-COUNT).
+           MOVE 1 TO GRP-IDX.
+           PERFORM BUILD-GROUP-X UNTIL GRP-IDX > 4.
+       FIN-BLDGRP. EXIT.
+      *//////////////////
+       BUILD-GROUP-X SECTION.
+      *////////////////////
+           IF QUE-TRANX(GRP-IDX) NOT = SPACES
+              ADD 1 TO GRP-COUNT
+              MOVE QUE-TRANX(GRP-IDX) TO GRP-TRAN(GRP-COUNT)
+           END-IF.
+           ADD 1 TO GRP-IDX.
+       FIN-BLDGRPX. EXIT.
+      *//////////////////
+       SCAN-GROUP SECTION.
+      *////////////////////
+           MOVE 0 TO GRP-DOWN-COUNT.
+           MOVE 1 TO GRP-IDX.
+           PERFORM SCAN-GROUP-ONE UNTIL GRP-IDX > GRP-COUNT.
+       FIN-SCANGRP. EXIT.
+      *//////////////////
+       SCAN-GROUP-ONE SECTION.
+      *////////////////////
+           MOVE GRP-TRAN(GRP-IDX) TO WTRAN.
+           PERFORM LOOK-TRAN.
+           IF ACTIVA
+              MOVE 1 TO GRP-ACTIVE(GRP-IDX)
+           ELSE
+              MOVE 0 TO GRP-ACTIVE(GRP-IDX)
+              ADD 1 TO GRP-DOWN-COUNT
+           END-IF.
+           ADD 1 TO GRP-IDX.
+       FIN-SCANGRPONE. EXIT.
+      *//////////////////
+       PURGE-ALL SECTION.
+      *////////////////////
+           MOVE 1 TO GRP-IDX.
+           PERFORM PURGE-ALL-ONE UNTIL GRP-IDX > GRP-COUNT.
+       FIN-PURGEALL. EXIT.
+      *//////////////////
+       PURGE-ALL-ONE SECTION.
+      *////////////////////
+           IF GRP-ACTIVE(GRP-IDX) = 1
+              MOVE GRP-TRAN(GRP-IDX) TO WTRAN
               PERFORM LOOK-TRAN
               IF ACTIVA
-                 IF PURGEABLE
-                    PERFORM PURGE-TRN
-                    IF PURGE-OK
-                       PERFORM START-ALL
-                    END-IF
-                 END-IF
-              ELSE
-                 IF PURGEABLE
-                    PERFORM START-ALL
+                 PERFORM PURGE-TRN
+                 IF NOT PURGE-OK
+                    MOVE 1 TO GRP-PURGE-STATUS
                  END-IF
               END-IF
            END-IF.
-       FIN-CHK. EXIT.
+           ADD 1 TO GRP-IDX.
+       FIN-PURGEALLONE. EXIT.
       *//////////////////
        LOOK-TRAN SECTION.
       *////////////////////
@@ -192,16 +326,28 @@
            MOVE WTRAN                                  TO MSGTRAN.
            MOVE 'INQUT009 Se encuentra caida la Trn '  TO MSGTXT.
            PERFORM OP-MSG.
+           MOVE 'D' TO HIST-PARM-EVENT.
+           PERFORM WRITE-HIST.
+           STRING 'Transaction found down: ' DELIMITED BY SIZE
+                  WTRAN DELIMITED BY SIZE
+                  INTO ALERT-TEXT.
+           PERFORM ESCALATE.
+           PERFORM CHK-FLAP.
       *
        FIN-LOOK. EXIT.
       */////////////////////
        START-ALL SECTION.
       */////////////////////
-           MOVE QUE-TRANO TO WTRAN.
-           PERFORM START-TRN.
-           MOVE QUE-TRANI TO WTRAN.
-           PERFORM START-TRN.
+           MOVE 1 TO GRP-IDX.
+           PERFORM START-ALL-ONE UNTIL GRP-IDX > GRP-COUNT.
        FIN-STALL. EXIT.
+      *//////////////////
+       START-ALL-ONE SECTION.
+      *////////////////////
+           MOVE GRP-TRAN(GRP-IDX) TO WTRAN.
+           PERFORM START-TRN.
+           ADD 1 TO GRP-IDX.
+       FIN-STARTALLONE. EXIT.
       */////////////////////
        PURGE-TRN SECTION.
       */////////////////////
@@ -227,6 +373,8 @@
               END-IF
            END-IF.
            PERFORM OP-MSG.
+           MOVE 'P' TO HIST-PARM-EVENT.
+           PERFORM WRITE-HIST.
       *
        FIN-PURGE. EXIT.
       *////////////////////
@@ -282,6 +430,9 @@
            END-IF.
 
            MOVE QUE-INT  TO CHKINT.
+           IF QUE-CTL-TRAN NOT = SPACES
+              MOVE QUE-CTL-TRAN TO CHKTRAN
+           END-IF.
 
       * Si tran=CPLT el programa viene de la PLT init
             IF EIBTRNID = 'CPLT'
@@ -329,9 +480,102 @@
                       END-EXEC.
 
        FIN-MSG. EXIT.
-      */////////////////////
+      *////////////////////
+       WRITE-HIST SECTION.
+      *////////////////////
+           MOVE WTRAN    TO HIST-TRAN.
+           MOVE MSG-FECHA TO HIST-DATE.
+           MOVE MSG-HORA  TO HIST-TIME.
+           MOVE APPLCICS TO HIST-REGION.
+           MOVE HIST-PARM-EVENT TO HIST-EVENT.
+           EXEC CICS WRITE FILE('TRNHIST') FROM(TRNHIST-REC)
+                RIDFLD(HIST-KEY) KEYLENGTH(22) LENGTH(80)
+                RESP(HIST-RESP) NOHANDLE
+           END-EXEC.
+       FIN-WRHIST. EXIT.
+      *////////////////////
+       ESCALATE SECTION.
+      *////////////////////
+      * A SINGLE DOWN DETECTION IS ROUTINE MONITORING, NOT YET AN
+      * OPERATOR PAGE - RAISED AS A WARNING; A SUSTAINED OUTAGE WOULD
+      * ESCALATE FURTHER ONCE PURGE-AND-RESTART KICKS IN.
+           SET ALERT-WARN TO TRUE.
+           MOVE 'INQUTRAN' TO ALERT-SOURCE.
+           EXEC CICS LINK PROGRAM('ALERTESC') COMMAREA(ALERT-REC)
+                LENGTH(LENGTH OF ALERT-REC) NOHANDLE
+           END-EXEC.
+       FIN-ESCALATE. EXIT.
+      *////////////////////
+       CHK-FLAP SECTION.
+      *////////////////////
+      * COUNTS HOW MANY TIMES WTRAN HAS BEEN FOUND DOWN INSIDE A
+      * ROLLING WINDOW OF FLAP-WINDOW-CYCLES POLLS. REACHING
+      * FLAP-THRESHOLD DOWN OBSERVATIONS WITHIN THE WINDOW MEANS THE
+      * TRANSACTION IS FLAPPING RATHER THAN JUST DOWN ONCE, AND GETS
+      * ITS OWN ESCALATION SEPARATE FROM THE ROUTINE DOWN WARNING.
+           MOVE 0 TO FLAP-ALERT-FLAG.
+           MOVE SPACES TO FLAP-QNAME.
+           STRING 'FL' WTRAN DELIMITED BY SIZE INTO FLAP-QNAME.
+           EXEC CICS READQ TS QUEUE(FLAP-QNAME) INTO(FLAP-REC)
+                ITEM(1) RESP(FLAP-RESP) NOHANDLE
+           END-EXEC.
+           IF FLAP-RESP = DFHRESP(NORMAL)
+              MOVE 1 TO FLAP-EXISTS-FLAG
+           ELSE
+              MOVE 0 TO FLAP-COUNT
+              MOVE 0 TO FLAP-CYCLE-COUNT
+              MOVE 0 TO FLAP-EXISTS-FLAG
+           END-IF.
+
+           ADD 1 TO FLAP-CYCLE-COUNT.
+           IF FLAP-CYCLE-COUNT > FLAP-WINDOW-CYCLES
+              MOVE 0 TO FLAP-COUNT
+              MOVE 1 TO FLAP-CYCLE-COUNT
+           END-IF.
+           ADD 1 TO FLAP-COUNT.
+
+           IF FLAP-COUNT >= FLAP-THRESHOLD
+              MOVE 1 TO FLAP-ALERT-FLAG
+              MOVE 0 TO FLAP-COUNT
+              MOVE 0 TO FLAP-CYCLE-COUNT
+           END-IF.
+
+           IF FLAP-TS-EXISTS
+              EXEC CICS WRITEQ TS QUEUE(FLAP-QNAME) FROM(FLAP-REC)
+                   ITEM(1) REWRITE RESP(FLAP-RESP) NOHANDLE
+              END-EXEC
+           ELSE
+              EXEC CICS WRITEQ TS QUEUE(FLAP-QNAME) FROM(FLAP-REC)
+                   RESP(FLAP-RESP) NOHANDLE
+              END-EXEC
+           END-IF.
+
+           IF FLAPPING
+              PERFORM ESCALATE-FLAP
+           END-IF.
+       FIN-CHKFLAP. EXIT.
+      *////////////////////
+       ESCALATE-FLAP SECTION.
+      *////////////////////
+      * A TRANSACTION FOUND DOWN FLAP-THRESHOLD TIMES INSIDE THE
+      * ROLLING WINDOW IS MORE DISRUPTIVE THAN A SINGLE OUTAGE - RAISED
+      * AS ITS OWN CSSL MESSAGE AND ESCALATED ONE STEP ABOVE THE
+      * ROUTINE DOWN-DETECTION WARNING.
+           MOVE WTRAN TO MSGTRAN.
+           MOVE 'INQUT016 Transaccion inestable     ' TO MSGTXT.
+           PERFORM OP-MSG.
+           SET ALERT-ERROR TO TRUE.
+           MOVE 'INQUTRAN' TO ALERT-SOURCE.
+           STRING 'Transaction flapping: ' DELIMITED BY SIZE
+                  WTRAN DELIMITED BY SIZE
+                  INTO ALERT-TEXT.
+           EXEC CICS LINK PROGRAM('ALERTESC') COMMAREA(ALERT-REC)
+                LENGTH(LENGTH OF ALERT-REC) NOHANDLE
+           END-EXEC.
+       FIN-ESCFLAP. EXIT.
+      *////////////////////
        START-TRN SECTION.
-      */////////////////////
+      *////////////////////
            MOVE WTRAN TO MSGTRAN.
            EXEC CICS START TRANSID(WTRAN)
                 RESP(RESPON) END-EXEC.
@@ -341,6 +585,8 @@
               MOVE 'INQUT014 Se arranca la transaccion ' TO MSGTXT
            END-IF.
            PERFORM OP-MSG.
+           MOVE 'S' TO HIST-PARM-EVENT.
+           PERFORM WRITE-HIST.
       *
        FIN-START. EXIT.
       */////////////////////
\ No newline at end of file
