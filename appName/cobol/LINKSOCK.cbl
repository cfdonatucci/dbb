@@ -14,9 +14,12 @@
       *///     T  Immediate termination
       *///     D  Deferred termination
       *///     Q  Quiesce the CICS socket interface by querying the PLT
+      *///     S  Status - query the listener without starting/ending it
       */// Y   C CICS socket Interface
       *///     L Listener
       *///       If L is set the listener trn code must be informed
+      *///       Up to 4 listener trn codes may be passed in one call --
+      *///       EZACIC20 is LINKed once per trn code supplied
       */////////////////////////////////////////////////////////////////
        PROGRAM-ID. LINKSOCK.
        ENVIRONMENT DIVISION.
@@ -25,8 +28,18 @@
        OBJECT-COMPUTER. IBM-370.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 FLEN          PIC 9(4)   VALUE 10 COMP.
+       77 FLEN          PIC 9(4)   VALUE 22 COMP.
        77 UTIME         PIC S9(8) COMP VALUE +0.
+       77 LIST-IDX      PIC 9      VALUE 0.
+       77 LIST-MAX      PIC 9      VALUE 4.
+      *
+      * SEVERITY OF THE MESSAGE OP-MSG IS ABOUT TO WRITE - ERROR
+      * MESSAGES GO TO THE OPERATOR CONSOLE AS WELL AS CSSL, INFO
+      * MESSAGES (A CLEAN CALL OR STATUS QUERY) GO TO CSSL ONLY SO
+      * THEY DO NOT CLUTTER THE CONSOLE WITH ROUTINE TRAFFIC.
+       77 LSK-SEVERITY  PIC X      VALUE 'E'.
+           88 LSK-SEV-INFO         VALUE 'I'.
+       COPY ALERTW.
       *
        01  WTOA.
            02 MSGTXT        PIC X(35) VALUE SPACES.
@@ -42,7 +55,7 @@
            02  FILLER    PIC X(4).
            02  WAREAT    PIC X.
            02  WAREAO    PIC X.
-           02  WAREAL    PIC X(4).
+           02  WAREAL    PIC X(4) OCCURS 4.
       *
        01  P20PARMS.
            03  P20TYPE  PIC   X(1).
@@ -50,7 +63,8 @@
              88  P20TYPET   VALUE 'T'.
              88  P20TYPED   VALUE 'D'.
              88  P20TYPEQ   VALUE 'Q'.
-             88  P20TYPEOK  VALUE 'D' 'I' 'T' 'Q'.
+             88  P20TYPES   VALUE 'S'.
+             88  P20TYPEOK  VALUE 'D' 'I' 'T' 'Q' 'S'.
            03  P20OBJ   PIC   X(1).
              88  P20OBJC    VALUE 'C'.
              88  P20OBJL    VALUE 'L'.
@@ -73,23 +87,53 @@
        PROCESO SECTION.
            EXEC CICS RECEIVE INTO(WAREA) LENGTH(FLEN)  NOHANDLE
            END-EXEC.
-           MOVE WAREAT  TO P20TYPE.
-           MOVE WAREAO  TO P20OBJ.
-           MOVE WAREAL  TO P20LIST.
+           MOVE WAREAT     TO P20TYPE.
+           MOVE WAREAO     TO P20OBJ.
+           MOVE WAREAL(1)  TO P20LIST.
 
            IF NOT P20TYPEOK
-              MOVE 'LINSO001 Invalid type. Code I/T/D/Q ' TO MSGTXT
+              MOVE 'LINSO001 Invalid type I/T/D/Q/S' TO MSGTXT
+              MOVE 'E' TO LSK-SEVERITY
               PERFORM OP-MSG
            ELSE
              IF NOT P20OBJOK
                 MOVE 'LINSO002 Invalid Object. Code C/L  ' TO MSGTXT
+                MOVE 'E' TO LSK-SEVERITY
                 PERFORM OP-MSG
              ELSE
-                PERFORM CALL-20
+               IF P20OBJL
+                  PERFORM CALL-20-LIST
+               ELSE
+                  PERFORM CALL-20
+               END-IF
              END-IF
            END-IF.
+
+      *-- OP-MSG ONLY WRITES THE MESSAGE NOW - THE TASK IS RETURNED
+      *-- EXACTLY ONCE HERE, AFTER CALL-20-LIST HAS HAD A CHANCE TO
+      *-- ISSUE ALL FOUR LISTENER LINKS, NOT AFTER THE FIRST ONE.
+           EXEC CICS RETURN END-EXEC.
       *
        FIN-PROC. EXIT.
+      *//////////////////////////////////////////////////////////////
+       CALL-20-LIST SECTION.
+      *//////////////////////////////////////////////////////////////
+      * WAREAL CAN CARRY UP TO LIST-MAX LISTENER TRANIDS IN ONE CALL --
+      * ONE EZACIC20 LINK IS ISSUED PER NON-BLANK ENTRY, EACH WITH ITS
+      * OWN RESULT MESSAGE, SO A CALLER CAN START/STOP A WHOLE SET OF
+      * LISTENERS WITHOUT REPEATING THE RECEIVE.
+           MOVE 1 TO LIST-IDX.
+           PERFORM CALL-20-ONE UNTIL LIST-IDX > LIST-MAX.
+       FIN-CALL20LIST. EXIT.
+      *//////////////////////////////////////////////////////////////
+       CALL-20-ONE SECTION.
+      *//////////////////////////////////////////////////////////////
+           IF WAREAL(LIST-IDX) NOT = SPACES
+              MOVE WAREAL(LIST-IDX) TO P20LIST
+              PERFORM CALL-20
+           END-IF.
+           ADD 1 TO LIST-IDX.
+       FIN-CALL20ONE. EXIT.
       *//////////////////////////////////////////////////////////////
        CALL-20 SECTION.
       *//////////////////////////////////////////////////////////////
@@ -97,37 +141,66 @@
                       COMMAREA(P20PARMS)
                       LENGTH(7) END-EXEC.
 
+            IF P20RETOK AND P20TYPES
+               MOVE 'LINSO010 Status query - listener up' TO MSGTXT
+               MOVE 0 TO MSGRET
+               MOVE 'I' TO LSK-SEVERITY
+            ELSE
             IF P20RETOK
                MOVE 'LINSO003 Call succesfull           ' TO MSGTXT
                MOVE 0 TO MSGRET
+               MOVE 'I' TO LSK-SEVERITY
             ELSE
             IF P20RETCI
                MOVE 'LINSO004 CICS Interface init error ' TO MSGTXT
                MOVE 1 TO MSGRET
+               MOVE 'E' TO LSK-SEVERITY
             ELSE
             IF P20RETLI
                MOVE 'LINSO005 Listener Init error       ' TO MSGTXT
                MOVE 2 TO MSGRET
+               MOVE 'E' TO LSK-SEVERITY
             ELSE
             IF P20RETCT
                MOVE 'LINSO006 CICS Interface term error ' TO MSGTXT
                MOVE 4 TO MSGRET
+               MOVE 'E' TO LSK-SEVERITY
             ELSE
             IF P20RETLT
                MOVE 'LINSO007 Listener term error       ' TO MSGTXT
                MOVE 8 TO MSGRET
+               MOVE 'E' TO LSK-SEVERITY
             ELSE
             IF P20RETCA
                MOVE 'LINSO008 Error in COMMAREA Contents' TO MSGTXT
                MOVE 10 TO MSGRET
+               MOVE 'E' TO LSK-SEVERITY
             ELSE
             IF P20RETSY
                MOVE 20 TO MSGRET
+               MOVE 'E' TO LSK-SEVERITY
                MOVE 'LINSO009 Error in CICS/MVS         ' TO MSGTXT.
 
+      *-- OP-MSG ENDS THE TASK WITH EXEC CICS RETURN, SO ANY ESCALATION
+      *-- HAS TO HAPPEN BEFORE IT IS PERFORMED, NOT AFTER.
+            IF P20RETSY
+               MOVE 'EZACIC20 returned a CICS/MVS interface error'
+                    TO ALERT-TEXT
+               PERFORM ESCALATE
+            END-IF.
+
             PERFORM OP-MSG.
 
        END-CALL-20.EXIT.
+      *//////////////////////////////////////////////////////////////
+       ESCALATE SECTION.
+      *//////////////////////////////////////////////////////////////
+           SET ALERT-CRITICAL TO TRUE.
+           MOVE 'LINKSOCK' TO ALERT-SOURCE.
+           EXEC CICS LINK PROGRAM('ALERTESC') COMMAREA(ALERT-REC)
+                LENGTH(LENGTH OF ALERT-REC) NOHANDLE
+           END-EXEC.
+       FIN-ESCALATE. EXIT.
       *//////////////////////////////////////////////////////////////
        OP-MSG SECTION.
       *////////////////////
@@ -137,9 +210,15 @@
                  TIME(MSG-HORA) TIMESEP NOHANDLE
             END-EXEC.
 
-            EXEC CICS WRITE OPERATOR
-                TEXT(WTOA) TEXTLENGTH(60) NOHANDLE END-EXEC.
-            EXEC CICS RETURN END-EXEC.
+      *-- ROUTINE INFORMATIONAL TRAFFIC (A CLEAN CALL OR STATUS QUERY)
+      *-- IS LOGGED TO CSSL ONLY; ANYTHING ELSE ALSO GOES TO THE
+      *-- OPERATOR CONSOLE.
+            IF NOT LSK-SEV-INFO
+               EXEC CICS WRITE OPERATOR
+                   TEXT(WTOA) TEXTLENGTH(60) NOHANDLE END-EXEC
+            END-IF.
+            EXEC CICS WRITEQ TD QUEUE('CSSL')
+                FROM(WTOA) LENGTH(60) NOHANDLE END-EXEC.
 
        FIN-MSG. EXIT.
       */////////////////////
