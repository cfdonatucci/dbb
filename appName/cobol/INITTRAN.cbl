@@ -10,7 +10,15 @@
       */// Cierra la TD al final del proceso
       */// Un * en la columna uno es un comentario
       */// Un + en la columna uno resetea el parametro itime
+      */// Un ! en la columna uno activa el modo simulacion (dry run)
+      *///   para el resto de la corrida: se loguea el START que se
+      *///   hubiera hecho pero no se emite y no se graba checkpoint.
       */// **** en la region significa TODAS.
+      */// QUE-PRIORITY (2 digitos, atras del HHMMSS) ordena el orden
+      *///   de arranque: se lee toda la cola, se ordena ascendente por
+      *///   prioridad (menor numero arranca antes) y recien ahi se
+      *///   emiten los START, respetando ITIME entre cada uno. Un
+      *///   valor no numerico o en blanco se trata como prioridad 50.
       */////////////////////////////////////////////////////////////////
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -35,6 +43,16 @@
        77  FLEN                    PIC 9(4)  VALUE 8 COMP.
        77  FLEN80                  PIC 9(4)  VALUE 80 COMP.
        77  FLAGEND                 PIC 9     VALUE 0.
+       77  DRYRUN-FLAG             PIC 9     VALUE 0.
+           88  DRYRUN-MODE                   VALUE 1.
+      *
+      * A '+' RESYNC MARKER ONLY ZEROES PTIME ONCE, FOR WHICHEVER
+      * ENTRY IS BUFFERED NEXT - THIS HOLDS THAT UNTIL BUFFER-ENTRY
+      * CAN STAMP IT ONTO THAT ENTRY'S QTB-RESYNC FLAG, SO THE RESET
+      * CAN BE APPLIED LATER, IN PRIORITY ORDER, INSTEAD OF RIGHT AWAY.
+       77  PENDING-RESYNC          PIC X     VALUE 'N'.
+           88  RESYNC-PENDING                VALUE 'Y'.
+           COPY ALERTW.
        01  WAREA.
            02  FILLER              PIC X(4).
            02  WFUNC               PIC X(4).
@@ -54,6 +72,18 @@
                               '  Hora: '.
            05 WS-HORA-TRAN         PIC X(8) VALUE SPACES.
            05 FILLER               PIC X(4) VALUE SPACES.
+       01  WS-SIMUL.
+           05 FILLER               PIC X(12) VALUE 'INIT001S    '.
+           05 FILLER               PIC X(23) VALUE
+              'Simularia arrancar la  '.
+           05 WS-SIMUL-TRANSID     PIC X(4) VALUE SPACES.
+           05                      PIC X(9) VALUE
+                              '  Fecha: '.
+           05 WS-SIMUL-FECHA       PIC X(10) VALUE SPACES.
+           05                      PIC X(8) VALUE
+                              '  Hora: '.
+           05 WS-SIMUL-HORA        PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(4) VALUE SPACES.
        01  WSREADQ.
            05 PROG-READQ           PIC X(12) VALUE 'INIT001E    '.
            05 FILLER               PIC X(16) VALUE 'Transaction ID  '.
@@ -90,16 +120,115 @@
            05 TRAN-GETAPP          PIC X(4)  VALUE SPACES.
            05 FILLER               PIC X(31) VALUE
               '  Error en ASSIGN APPLID   '.
+       01  WSDUPTRAN.
+           05 PROG-DUPTRAN         PIC X(12) VALUE 'INIT007W    '.
+           05 FILLER               PIC X(16) VALUE 'Transaction ID  '.
+           05 TRAN-DUPTRAN         PIC X(4)  VALUE SPACES.
+           05 FILLER               PIC X(12) VALUE '  Region '.
+           05 REGN-DUPTRAN         PIC X(8)  VALUE SPACES.
+           05 FILLER               PIC X(11) VALUE
+              ' Duplicate'.
+       01  WSWILDST.
+           05 PROG-WILDST          PIC X(12) VALUE 'INIT008I    '.
+           05 FILLER               PIC X(16) VALUE 'Transaction ID  '.
+           05 TRAN-WILDST          PIC X(4)  VALUE SPACES.
+           05 FILLER               PIC X(12) VALUE '  Region '.
+           05 REGN-WILDST          PIC X(8)  VALUE SPACES.
+           05 FILLER               PIC X(24) VALUE
+              ' resolved from wildcard'.
+       01  WSQUIESCE.
+           05 PROG-QUIESCE         PIC X(12) VALUE 'INIT009I    '.
+           05 FILLER               PIC X(16) VALUE 'Transaction ID  '.
+           05 TRAN-QUIESCE         PIC X(4)  VALUE SPACES.
+           05 FILLER               PIC X(36) VALUE
+              '  quiesced - line kept, not started'.
+      *
+       77  DUP-MAX                 PIC 9(3)  VALUE 200.
+       77  DUP-COUNT                PIC 9(3)  VALUE 0.
+       77  DUP-IDX                  PIC 9(3).
+       77  DUP-FOUND-FLAG           PIC 9     VALUE 0.
+           88  DUP-FOUND                      VALUE 1.
+       01  DUP-TABLE.
+           05  DUP-ENTRY OCCURS 200 TIMES.
+               10  DUP-REGION       PIC X(8).
+               10  DUP-TRAN         PIC X(4).
+      *
+      * Priority-ordered startup - the whole INIT queue is buffered
+      * here first, then sorted ascending by QTB-PRIORITY (lower number
+      * arranca antes), and only then is it walked in that order to
+      * issue the actual STARTs.
+       77  QTB-MAX                  PIC 9(3)  VALUE 200.
+       77  QTB-COUNT                PIC 9(3)  VALUE 0.
+       77  QTB-IDX                  PIC 9(3)  VALUE 0.
+       77  QTB-IDX2                 PIC 9(3)  VALUE 0.
+       77  QTB-SORT-FLAG            PIC 9     VALUE 0.
+       01  QTB-TABLE.
+           05  QTB-ENTRY OCCURS 200 TIMES.
+               10  QTB-PRIORITY     PIC 9(2).
+               10  QTB-TRAN         PIC X(4).
+               10  QTB-REGION       PIC X(8).
+               10  QTB-ABSFLAG      PIC X.
+                   88  QTB-IS-ABS         VALUE 'Y'.
+               10  QTB-WILDFLAG     PIC X.
+                   88  QTB-IS-WILD        VALUE 'Y'.
+               10  QTB-HH           PIC 99.
+               10  QTB-MM           PIC 99.
+               10  QTB-SS           PIC 99.
+               10  QTB-RESYNC       PIC X.
+                   88  QTB-DO-RESYNC      VALUE 'Y'.
+               10  QTB-DRYFLAG      PIC X.
+                   88  QTB-IS-DRYRUN      VALUE 'Y'.
+       01  QTB-SAVE.
+           05  QTB-SAVE-PRIORITY    PIC 9(2).
+           05  QTB-SAVE-TRAN        PIC X(4).
+           05  QTB-SAVE-REGION      PIC X(8).
+           05  QTB-SAVE-ABSFLAG     PIC X.
+           05  QTB-SAVE-WILDFLAG    PIC X.
+           05  QTB-SAVE-HH          PIC 99.
+           05  QTB-SAVE-MM          PIC 99.
+           05  QTB-SAVE-SS          PIC 99.
+           05  QTB-SAVE-RESYNC      PIC X.
+           05  QTB-SAVE-DRYFLAG     PIC X.
       *
        01  QUE-REC.
            05 QUE-GRUPO.
               07 QUE-TYPE           PIC X.
               88 COMMENT            VALUE '*'.
               88 RESYNC             VALUE '+'.
+              88 ABSTIME-ENTRY      VALUE '@'.
+              88 SIMULATE           VALUE '!'.
+              88 QUIESCE            VALUE '#'.
               07 FILLER             PIC X(3).
            05 QUE-REGION            PIC X(8).
            05 QUE-TRAN              PIC X(4).
-           05 FILLER                PIC X(64).
+           05 QUE-HHMMSS            PIC 9(6).
+           05 QUE-HHMMSS-R REDEFINES QUE-HHMMSS.
+              07 QUE-HH             PIC 99.
+              07 QUE-MM             PIC 99.
+              07 QUE-SS             PIC 99.
+           05 QUE-PRIORITY          PIC 9(2).
+           05 FILLER                PIC X(56).
+      *
+       01  WS-NOWTIME               PIC 9(6).
+       01  WS-NOWTIME-R REDEFINES WS-NOWTIME.
+           05 WS-NOW-HH             PIC 99.
+           05 WS-NOW-MM             PIC 99.
+           05 WS-NOW-SS             PIC 99.
+       77  WS-NOW-SECS              PIC S9(8) COMP.
+       77  WS-TARGET-SECS           PIC S9(8) COMP.
+       77  ABS-SECONDS              PIC S9(8) COMP VALUE +0.
+       77  WS-START-SECS            PIC S9(8) COMP VALUE +0.
+      *
+      * Checkpoint/restart - remembers how many qualifying entries of
+      * this run have already been STARTed, in case a prior run of
+      * INITTRAN abended partway through the INIT queue.
+       77  CKPT-SEQ                 PIC 9(4)  COMP VALUE 0.
+       77  WS-SEQ                   PIC 9(4)  COMP VALUE 0.
+       77  CKPT-LEN                 PIC 9(4)  COMP VALUE 4.
+       77  CKPT-TS-EXISTS-FLAG      PIC 9     VALUE 0.
+           88  CKPT-TS-EXISTS               VALUE 1.
+       01  CKPT-REC.
+           05  CKPT-REC-SEQ         PIC 9(4).
       *
       */////////////////////////////////////////////////////////////////
        PROCEDURE DIVISION.
@@ -114,31 +243,213 @@
            END-IF.
            EXEC CICS WRITEQ TD QUEUE('CSSL')
                 FROM (WS-INIT) END-EXEC.
+           PERFORM READ-CKPT.
       *
-       LOOPST.
+       BUFFERLP.
            PERFORM LEER-QUE.
            IF FLAGEND = 0
               IF QUE-REGION = APPLCICS OR
                  QUE-REGION = '********'
-                 PERFORM ARRANCA-TR
-                 ADD ITIME TO PTIME
+                 PERFORM CHK-DUP
+                 IF NOT DUP-FOUND
+                    PERFORM BUFFER-ENTRY
+                 END-IF
+              END-IF
+              GO TO BUFFERLP
+           END-IF.
+
+           PERFORM SORT-QUEUE.
+
+           MOVE 1 TO QTB-IDX.
+       STARTLP.
+           IF QTB-IDX > QTB-COUNT GO TO FINALI END-IF.
+           MOVE QTB-IDX TO WS-SEQ.
+           IF WS-SEQ > CKPT-SEQ
+              PERFORM START-BUFFERED
+              IF NOT QTB-IS-DRYRUN(QTB-IDX)
+                 PERFORM WRITE-CKPT
               END-IF
-              GO TO LOOPST
            END-IF.
+           ADD 1 TO QTB-IDX.
+           GO TO STARTLP.
        FINALI.
            PERFORM CLOSE-QUE.
+           PERFORM DELETE-CKPT.
            EXEC CICS WRITEQ TD QUEUE('CSSL')
                 FROM (WS-STOP) END-EXEC.
            EXEC CICS RETURN END-EXEC.
       *
        END-PRIN. EXIT.
+      */////////////////////
+       BUFFER-ENTRY SECTION.
+      */////////////////////
+      * STORES ONE QUALIFYING, NON-DUPLICATE QUEUE ENTRY FOR LATER
+      * PRIORITY-ORDERED STARTUP. RESYNC/ABSTIME/SIMULATE MARKERS ARE
+      * ALREADY HANDLED BY LEER-QUE AS THE QUEUE IS READ; ONLY THE
+      * FIELDS ARRANCA-TR NEEDS TO ISSUE THE START LATER ARE KEPT.
+           IF QTB-COUNT < QTB-MAX
+              ADD 1 TO QTB-COUNT
+              IF QUE-PRIORITY NUMERIC
+                 MOVE QUE-PRIORITY TO QTB-PRIORITY(QTB-COUNT)
+              ELSE
+                 MOVE 50 TO QTB-PRIORITY(QTB-COUNT)
+              END-IF
+              MOVE QUE-TRAN   TO QTB-TRAN(QTB-COUNT)
+              MOVE QUE-REGION TO QTB-REGION(QTB-COUNT)
+              IF ABSTIME-ENTRY
+                 MOVE 'Y' TO QTB-ABSFLAG(QTB-COUNT)
+              ELSE
+                 MOVE 'N' TO QTB-ABSFLAG(QTB-COUNT)
+              END-IF
+              IF QUE-REGION = '********'
+                 MOVE 'Y' TO QTB-WILDFLAG(QTB-COUNT)
+              ELSE
+                 MOVE 'N' TO QTB-WILDFLAG(QTB-COUNT)
+              END-IF
+              MOVE QUE-HH TO QTB-HH(QTB-COUNT)
+              MOVE QUE-MM TO QTB-MM(QTB-COUNT)
+              MOVE QUE-SS TO QTB-SS(QTB-COUNT)
+      *-- RESYNC IS CONSUMED BY THE NEXT ENTRY BUFFERED, THEN CLEARED;
+      *-- DRY RUN IS STAMPED FROM WHEREVER THE '!' MARKER LEFT IT, SO
+      *-- THE MODE IT ACTIVATES REMAINS TIED TO READ-ORDER POSITION
+      *-- REGARDLESS OF HOW THE ENTRIES ARE LATER PRIORITY-SORTED.
+              IF RESYNC-PENDING
+                 MOVE 'Y' TO QTB-RESYNC(QTB-COUNT)
+                 MOVE 'N' TO PENDING-RESYNC
+              ELSE
+                 MOVE 'N' TO QTB-RESYNC(QTB-COUNT)
+              END-IF
+              IF DRYRUN-MODE
+                 MOVE 'Y' TO QTB-DRYFLAG(QTB-COUNT)
+              ELSE
+                 MOVE 'N' TO QTB-DRYFLAG(QTB-COUNT)
+              END-IF
+           END-IF.
+       FIN-BUFENTRY. EXIT.
+      */////////////////////
+       SORT-QUEUE SECTION.
+      */////////////////////
+      * STABLE ASCENDING BUBBLE SORT OF QTB-TABLE BY QTB-PRIORITY. THE
+      * TABLE IS SMALL (QTB-MAX ENTRIES) SO A SIMPLE PASS-UNTIL-NO-SWAP
+      * APPROACH IS PLENTY.
+           MOVE 1 TO QTB-SORT-FLAG.
+           PERFORM SORT-PASS UNTIL QTB-SORT-FLAG = 0.
+       FIN-SORTQUE. EXIT.
+      */////////////////////
+       SORT-PASS SECTION.
+      */////////////////////
+           MOVE 0 TO QTB-SORT-FLAG.
+           MOVE 1 TO QTB-IDX.
+           PERFORM SORT-COMPARE UNTIL QTB-IDX >= QTB-COUNT.
+       FIN-SORTPASS. EXIT.
+      */////////////////////
+       SORT-COMPARE SECTION.
+      */////////////////////
+           COMPUTE QTB-IDX2 = QTB-IDX + 1.
+           IF QTB-PRIORITY(QTB-IDX) > QTB-PRIORITY(QTB-IDX2)
+              PERFORM SWAP-ENTRIES
+              MOVE 1 TO QTB-SORT-FLAG
+           END-IF.
+           ADD 1 TO QTB-IDX.
+       FIN-SORTCMP. EXIT.
+      */////////////////////
+       SWAP-ENTRIES SECTION.
+      */////////////////////
+           MOVE QTB-ENTRY(QTB-IDX)  TO QTB-SAVE.
+           MOVE QTB-ENTRY(QTB-IDX2) TO QTB-ENTRY(QTB-IDX).
+           MOVE QTB-SAVE            TO QTB-ENTRY(QTB-IDX2).
+       FIN-SWAP. EXIT.
+      */////////////////////
+       START-BUFFERED SECTION.
+      */////////////////////
+      * REBUILDS QUE-REC FROM THE BUFFERED ENTRY AT QTB-IDX SO
+      * ARRANCA-TR CAN RUN UNCHANGED, THEN PACES THE NEXT RELATIVE
+      * ENTRY AS BEFORE.
+           MOVE QTB-TRAN(QTB-IDX)   TO QUE-TRAN.
+           MOVE QTB-REGION(QTB-IDX) TO QUE-REGION.
+           IF QTB-IS-ABS(QTB-IDX)
+              MOVE '@' TO QUE-TYPE
+           ELSE
+              MOVE SPACE TO QUE-TYPE
+           END-IF.
+           MOVE QTB-HH(QTB-IDX) TO QUE-HH.
+           MOVE QTB-MM(QTB-IDX) TO QUE-MM.
+           MOVE QTB-SS(QTB-IDX) TO QUE-SS.
+
+           IF QTB-DO-RESYNC(QTB-IDX)
+              MOVE 0 TO PTIME
+           END-IF.
+
+           PERFORM ARRANCA-TR.
+
+           IF QTB-IS-WILD(QTB-IDX)
+              PERFORM LOG-WILDCARD
+           END-IF.
+
+           IF NOT ABSTIME-ENTRY
+              ADD ITIME TO PTIME
+           END-IF.
+       FIN-STARTBUF. EXIT.
+      */////////////////////
+       LOG-WILDCARD SECTION.
+      */////////////////////
+      * AUDIT TRAIL FOR '****' REGION ENTRIES - RECORDS WHICH ACTUAL
+      * APPLID THE WILDCARD RESOLVED TO ALONGSIDE THE TRANSACTION IT
+      * STARTED, SINCE THE SAME INIT QUEUE CAN BE SHARED ACROSS MORE
+      * THAN ONE CICS REGION.
+           MOVE QUE-TRAN   TO TRAN-WILDST.
+           MOVE APPLCICS   TO REGN-WILDST.
+           EXEC CICS WRITEQ TD QUEUE('CSSL')
+                FROM (WSWILDST) END-EXEC.
+       FIN-LOGWILD. EXIT.
+      */////////////////////
+       CHK-DUP SECTION.
+      */////////////////////
+           MOVE 0 TO DUP-FOUND-FLAG.
+           MOVE 1 TO DUP-IDX.
+           PERFORM CHK-DUP-ONE UNTIL DUP-IDX > DUP-COUNT.
+
+           IF DUP-FOUND
+              MOVE QUE-TRAN   TO TRAN-DUPTRAN
+              MOVE QUE-REGION TO REGN-DUPTRAN
+              EXEC CICS WRITEQ TD QUEUE('CSSL')
+                   FROM (WSDUPTRAN) END-EXEC
+           ELSE
+              IF DUP-COUNT < DUP-MAX
+                 ADD 1 TO DUP-COUNT
+                 MOVE QUE-REGION TO DUP-REGION(DUP-COUNT)
+                 MOVE QUE-TRAN   TO DUP-TRAN(DUP-COUNT)
+              END-IF
+           END-IF.
+       FIN-CHKDUP. EXIT.
+      */////////////////////
+       CHK-DUP-ONE SECTION.
+      */////////////////////
+           IF DUP-REGION(DUP-IDX) = QUE-REGION AND
+              DUP-TRAN(DUP-IDX)   = QUE-TRAN
+              MOVE 1 TO DUP-FOUND-FLAG
+           END-IF.
+           ADD 1 TO DUP-IDX.
+       FIN-CHKDUPONE. EXIT.
       */////////////////////
        ARRANCA-TR SECTION.
       */////////////////////
            MOVE SPACES     TO TIPO-ERR.
            MOVE QUE-TRAN   TO TRAN-ERR.
 
-           EXEC CICS START TRANSID(QUE-TRAN) AFTER SECONDS(PTIME)
+           IF ABSTIME-ENTRY
+              PERFORM CALC-ABSTIME
+              MOVE ABS-SECONDS TO WS-START-SECS
+           ELSE
+              MOVE PTIME TO WS-START-SECS
+           END-IF.
+
+           IF QTB-IS-DRYRUN(QTB-IDX)
+              PERFORM SIMULATE-START
+              GO TO FIN-ARRANCA-TR
+           END-IF.
+
+           EXEC CICS START TRANSID(QUE-TRAN) AFTER SECONDS(WS-START-SECS)
                      RESP(RESPONSE) END-EXEC.
 
            IF RESPONSE = DFHRESP(NORMAL)
@@ -168,6 +479,77 @@
                 PERFORM START-ERR.
 
        FIN-ARRANCA-TR. EXIT.
+      */////////////////////
+       SIMULATE-START SECTION.
+      */////////////////////
+      * DRY RUN - LOG WHAT WOULD HAVE BEEN STARTED WITHOUT ISSUING THE
+      * ACTUAL EXEC CICS START, SO THE INIT QUEUE CAN BE PROOFED AHEAD
+      * OF A REAL CUTOVER.
+           MOVE QUE-TRAN TO WS-SIMUL-TRANSID.
+           EXEC CICS ASKTIME ABSTIME(UTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(UTIME)
+                MMDDYYYY(WS-SIMUL-FECHA) DATESEP('/')
+                TIME(WS-SIMUL-HORA) TIMESEP
+           END-EXEC.
+           EXEC CICS WRITEQ TD QUEUE('CSSL')
+                FROM (WS-SIMUL) END-EXEC.
+       FIN-SIMSTART. EXIT.
+      */////////////////////
+       CALC-ABSTIME SECTION.
+      */////////////////////
+           EXEC CICS ASKTIME ABSTIME(UTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(UTIME)
+                TIME(WS-NOWTIME) END-EXEC.
+
+           COMPUTE WS-NOW-SECS =
+                   (WS-NOW-HH * 3600) + (WS-NOW-MM * 60) + WS-NOW-SS.
+           COMPUTE WS-TARGET-SECS =
+                   (QUE-HH * 3600) + (QUE-MM * 60) + QUE-SS.
+
+           IF WS-TARGET-SECS > WS-NOW-SECS
+              COMPUTE ABS-SECONDS = WS-TARGET-SECS - WS-NOW-SECS
+           ELSE
+              COMPUTE ABS-SECONDS =
+                      WS-TARGET-SECS - WS-NOW-SECS + 86400
+           END-IF.
+       FIN-ABSTIME. EXIT.
+      */////////////////////
+       READ-CKPT SECTION.
+      */////////////////////
+           EXEC CICS READQ TS QUEUE('INICK') INTO(CKPT-REC)
+                LENGTH(CKPT-LEN) ITEM(1) RESP(RESPONSE) NOHANDLE
+           END-EXEC.
+           IF RESPONSE = DFHRESP(NORMAL)
+              MOVE CKPT-REC-SEQ TO CKPT-SEQ
+              MOVE 1 TO CKPT-TS-EXISTS-FLAG
+           ELSE
+              MOVE 0 TO CKPT-SEQ
+              MOVE 0 TO CKPT-TS-EXISTS-FLAG
+           END-IF.
+       FIN-RDCKPT. EXIT.
+      */////////////////////
+       WRITE-CKPT SECTION.
+      */////////////////////
+           MOVE WS-SEQ TO CKPT-REC-SEQ.
+           IF CKPT-TS-EXISTS
+              EXEC CICS WRITEQ TS QUEUE('INICK') FROM(CKPT-REC)
+                   LENGTH(CKPT-LEN) ITEM(1) REWRITE
+                   RESP(RESPONSE) NOHANDLE
+              END-EXEC
+           ELSE
+              EXEC CICS WRITEQ TS QUEUE('INICK') FROM(CKPT-REC)
+                   LENGTH(CKPT-LEN) RESP(RESPONSE) NOHANDLE
+              END-EXEC
+              MOVE 1 TO CKPT-TS-EXISTS-FLAG
+           END-IF.
+       FIN-WRCKPT. EXIT.
+      */////////////////////
+       DELETE-CKPT SECTION.
+      */////////////////////
+           EXEC CICS DELETEQ TS QUEUE('INICK') RESP(RESPONSE) NOHANDLE
+           END-EXEC.
+           MOVE 0 TO CKPT-TS-EXISTS-FLAG.
+       FIN-DELCKPT. EXIT.
       */////////////////////
        LEER-QUE SECTION.
       */////////////////////
@@ -189,10 +571,32 @@
               GO TO FIN-LEERQ
            END-IF.
 
-           IF COMMENT GO TO LEERQ     END-IF.
-           IF RESYNC  MOVE 0 TO PTIME END-IF.
+           IF COMMENT  GO TO LEERQ                 END-IF.
+           IF RESYNC   MOVE 'Y' TO PENDING-RESYNC   END-IF.
+           IF SIMULATE
+              MOVE 1 TO DRYRUN-FLAG
+              GO TO LEERQ
+           END-IF.
+           IF QUIESCE
+              PERFORM LOG-QUIESCE
+              GO TO LEERQ
+           END-IF.
 
        FIN-LEERQ. EXIT.
+      */////////////////////
+       LOG-QUIESCE SECTION.
+      */////////////////////
+      * A QUIESCED ENTRY IS A REAL, VALID TRANSACTION LINE THAT IS
+      * TEMPORARILY HELD BACK -- UNLIKE COMMENT, WHICH IS FREE TEXT
+      * NEVER MEANT TO BE STARTED, THIS ONE GETS ITS OWN AUDIT LINE SO
+      * OPERATIONS CAN SEE WHICH TRANSACTIONS ARE BEING SKIPPED AND
+      * WHY, WHILE THE LINE ITSELF STAYS IN PLACE FOR WHEN IT IS
+      * RE-ENABLED (SIMPLY BY CHANGING THE MARKER BACK) THROUGH THE
+      * SAME INITMNT SCREEN THAT MAINTAINS EVERY OTHER QUEUE LINE.
+           MOVE QUE-TRAN TO TRAN-QUIESCE.
+           EXEC CICS WRITEQ TD QUEUE('CSSL')
+                FROM (WSQUIESCE) END-EXEC.
+       FIN-LOGQUIESCE. EXIT.
       */////////////////////
        CLOSE-QUE SECTION.
       */////////////////////
@@ -219,7 +623,12 @@
              EXEC CICS WRITEQ TD QUEUE('CSSL') FROM(WSINVREQ) END-EXEC.
            IF TIPO-ERR = 'TRAERR'
              MOVE TRAN-ERR TO TRAN-TRANSIDERR
-             EXEC CICS WRITEQ TD QUEUE('CSSL') FROM(WSTRAERR) END-EXEC.
+             EXEC CICS WRITEQ TD QUEUE('CSSL') FROM(WSTRAERR) END-EXEC
+             STRING 'START TRANSIDERR for transaction '
+                    DELIMITED BY SIZE
+                    TRAN-ERR DELIMITED BY SIZE
+                    INTO ALERT-TEXT
+             PERFORM ESCALATE.
              MOVE SPACES TO TIPO-ERR TRAN-ERR.
            IF TIPO-ERR = '??????'
              MOVE TRAN-ERR TO TRAN-DESCON
@@ -228,4 +637,16 @@
            MOVE SPACES TO TIPO-ERR TRAN-ERR.
       *
        END-START-ERR. EXIT.
+      */////////////////////
+       ESCALATE SECTION.
+      */////////////////////
+      * A TRANSIDERR MEANS THE SCHEDULED TRANSACTION IS NOT EVEN
+      * DEFINED TO THIS REGION - THAT ENTRY WILL NEVER START ON ITS
+      * OWN, SO IT IS RAISED AS CRITICAL RATHER THAN A ROUTINE ERROR.
+           SET ALERT-CRITICAL TO TRUE.
+           MOVE 'INITTRAN' TO ALERT-SOURCE.
+           EXEC CICS LINK PROGRAM('ALERTESC') COMMAREA(ALERT-REC)
+                LENGTH(LENGTH OF ALERT-REC) NOHANDLE
+           END-EXEC.
+       FIN-ESCALATE. EXIT.
       */////////////////////
\ No newline at end of file
