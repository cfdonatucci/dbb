@@ -0,0 +1,72 @@
+       CBL CICS("SP")
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALERTESC.
+      */////////////////////////////////////////////////////////////////
+      *  Carlos Donatucci - AGO 2026
+      *  Escalacion comun de alertas. EDUFILAP, INITTRAN, INQUTRAN y
+      *  LINKSOCK cada uno logueaba a su manera (LOGAREA a CSMT,
+      *  renglones fijos a CSSL, WRITE OPERATOR). Este programa les da
+      *  un unico punto de escalamiento: siempre graba en CSSL, y
+      *  ademas para CRITICAL avisa por consola y encola en la TDQ ALRT
+      *  (la que en el futuro drena el proceso de guardia/paging).
+      *  Se invoca con EXEC CICS LINK COMMAREA(DFHCOMMAREA) - ver
+      *  ALERTC/ALERTSEV.
+      */////////////////////////////////////////////////////////////////
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       DATA DIVISION.
+      *////////////////////////////////////////////////////////////////
+       WORKING-STORAGE SECTION.
+      *////////////////////////////////////////////////////////////////
+       01  ESC-LINE.
+           05  ESC-SEV-TEXT          PIC X(8)  VALUE SPACES.
+           05  FILLER                PIC X     VALUE SPACE.
+           05  ESC-SOURCE            PIC X(8)  VALUE SPACES.
+           05  FILLER                PIC X     VALUE SPACE.
+           05  ESC-TEXT              PIC X(62) VALUE SPACES.
+      *
+      *
+      *////////////////////  COMMAREA  /////////////////////////////////
+       LINKAGE SECTION.
+           COPY ALERTC.
+      *////////////////////////////////////////////////////////////////
+       PROCEDURE DIVISION.
+      *////////////////////////////////////////////////////////////////
+       PROCESO SECTION.
+           MOVE SPACES TO ESC-LINE.
+           MOVE ALERT-SOURCE TO ESC-SOURCE.
+           MOVE ALERT-TEXT   TO ESC-TEXT.
+
+      *-- ERROR AND CRITICAL ARE TAGGED WITH THE MIXED-CASE WORD
+      *-- 'Error' SO TRNEXRPT'S END-OF-DAY EXCEPTION SCAN (KEYED ON
+      *-- THAT LITERAL) STILL PICKS THEM UP ALONGSIDE INITTRAN AND
+      *-- INQUTRAN'S OWN CSSL LINES.
+           IF ALERT-INFO
+              MOVE 'Info'     TO ESC-SEV-TEXT
+           ELSE
+           IF ALERT-WARN
+              MOVE 'Warn'     TO ESC-SEV-TEXT
+           ELSE
+           IF ALERT-ERROR
+              MOVE 'Error'    TO ESC-SEV-TEXT
+           ELSE
+              MOVE 'ErrorCrt' TO ESC-SEV-TEXT.
+
+           EXEC CICS WRITEQ TD QUEUE('CSSL') FROM(ESC-LINE)
+                LENGTH(80) NOHANDLE END-EXEC.
+
+           IF ALERT-CRITICAL
+              PERFORM RAISE-CRITICAL.
+
+           EXEC CICS RETURN END-EXEC.
+       FIN-PROCESO. EXIT.
+      *
+       RAISE-CRITICAL SECTION.
+           EXEC CICS WRITE OPERATOR TEXT(ESC-LINE) TEXTLENGTH(80)
+                NOHANDLE END-EXEC.
+           EXEC CICS WRITEQ TD QUEUE('ALRT') FROM(ESC-LINE)
+                LENGTH(80) NOHANDLE END-EXEC.
+       FIN-RAISECRIT. EXIT.
+      *////////////////////////////////////////////////////////////////
