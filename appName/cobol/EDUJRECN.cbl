@@ -0,0 +1,283 @@
+      *----------------------------------------------------------------*
+      *-- NIGHTLY RECONCILIATION OF THE FILEA VSAM FILE AGAINST THE
+      *-- EDUJ ACCESS JOURNAL WRITTEN BY EDUFILAP. THE JOURNAL EXTRACT
+      *-- IS SORTED BY CUSTOMER NUMBER AND MATCHED AGAINST THE FILEA
+      *-- EXTRACT PRODUCED BY EDUFEXTR TO CATCH LOST UPDATES: A
+      *-- CUSTOMER ADDED/UPDATED DURING THE DAY BUT MISSING FROM THE
+      *-- CURRENT FILEA COPY, OR ONE THAT RECEIVED TWO UPDATES STAMPED
+      *-- WITH THE SAME TIME-OF-DAY (A SIGN THE SECOND UPDATE MAY HAVE
+      *-- OVERWRITTEN THE FIRST BEFORE IT WAS EVER READ BACK).
+      *-- AUTHOR CARLOS DONATUCCI...
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDUJRECN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDUJIN    ASSIGN TO EDUJIN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-EDUJIN.
+           SELECT SRTWK     ASSIGN TO SRTWK.
+           SELECT JRNSRT    ASSIGN TO JRNSRT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-JRNSRT.
+           SELECT FILEAEXT  ASSIGN TO FILEAEXT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-FILEAEXT.
+           SELECT RECNRPT   ASSIGN TO RECNRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-RECNRPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDUJIN
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 26 CHARACTERS.
+       01  EDUJIN-REC          PIC X(26).
+      *
+       SD  SRTWK
+           RECORD CONTAINS 26 CHARACTERS.
+           COPY EDUJRNS.
+      *
+       FD  JRNSRT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 26 CHARACTERS.
+           COPY EDUJRNS REPLACING EDF-JOURNAL BY JS-JOURNAL
+                        EDF-JRN-TERM BY JS-JRN-TERM
+                        EDF-JRN-OPID BY JS-JRN-OPID
+                        EDF-JRN-NUMB BY JS-JRN-NUMB
+                        EDF-JRN-FUNC BY JS-JRN-FUNC
+                        EDF-JRN-FUNC-ADD BY JS-JRN-FUNC-ADD
+                        EDF-JRN-FUNC-UPDATE BY JS-JRN-FUNC-UPDATE
+                        EDF-JRN-FUNC-READ BY JS-JRN-FUNC-READ
+                        EDF-JRN-FUNC-BROWSE BY JS-JRN-FUNC-BROWSE
+                        EDF-JRN-FUNC-DELETE BY JS-JRN-FUNC-DELETE
+                        EDF-JRN-HORA BY JS-JRN-HORA.
+      *
+       FD  FILEAEXT
+           LABEL RECORDS ARE STANDARD.
+           COPY EDUFILAS REPLACING FILEA BY FILEA-EXT.
+      *
+       FD  RECNRPT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  RECNRPT-LINE        PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-EDUJIN          PIC XX     VALUE SPACES.
+       77  FS-JRNSRT          PIC XX     VALUE SPACES.
+       77  FS-FILEAEXT        PIC XX     VALUE SPACES.
+       77  FS-RECNRPT         PIC XX     VALUE SPACES.
+       77  RECN-JRN-EOF       PIC X      VALUE 'N'.
+           88  RECN-JRN-DONE            VALUE 'Y'.
+       77  RECN-FLA-EOF       PIC X      VALUE 'N'.
+           88  RECN-FLA-DONE            VALUE 'Y'.
+       77  RECN-CUR-NUMB      PIC X(6)   VALUE SPACES.
+       77  RECN-ADD-CNT       PIC 9(3)   VALUE 0.
+       77  RECN-UPD-CNT       PIC 9(3)   VALUE 0.
+       77  RECN-DEL-CNT       PIC 9(3)   VALUE 0.
+       77  RECN-LAST-UPD-HORA PIC X(8)   VALUE SPACES.
+       77  RECN-CONCURRENT    PIC 9      VALUE 0.
+           88  RECN-CONCURRENT-FOUND     VALUE 1.
+       77  RECN-GROUPS-CHKD   PIC 9(7)   VALUE ZEROS.
+       77  RECN-MISSING-CNT   PIC 9(7)   VALUE ZEROS.
+       77  RECN-CONCUR-CNT    PIC 9(7)   VALUE ZEROS.
+       01  RECN-HEADING1.
+           05  FILLER   PIC X(34) VALUE
+               'EDUJRECN - FILEA RECONCILIATION -'.
+           05  FILLER   PIC X(26) VALUE
+               ' LOST UPDATE EXCEPTIONS'.
+           05  FILLER   PIC X(73) VALUE SPACES.
+       01  RECN-HEADING2.
+           05  FILLER   PIC X(6)  VALUE 'NUMBER'.
+           05  FILLER   PIC X(2)  VALUE SPACES.
+           05  FILLER   PIC X(4)  VALUE 'ADDS'.
+           05  FILLER   PIC X(2)  VALUE SPACES.
+           05  FILLER   PIC X(4)  VALUE 'UPDS'.
+           05  FILLER   PIC X(2)  VALUE SPACES.
+           05  FILLER   PIC X(60) VALUE 'EXCEPTION'.
+           05  FILLER   PIC X(53) VALUE SPACES.
+       01  RECN-DETAIL.
+           05  RECN-DTL-NUMB   PIC X(6).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  RECN-DTL-ADD    PIC ZZ9.
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  RECN-DTL-UPD    PIC ZZ9.
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  RECN-DTL-TEXT   PIC X(60).
+           05  FILLER          PIC X(53) VALUE SPACES.
+       01  RECN-TOTALS.
+           05  FILLER  PIC X(24) VALUE
+               'CUSTOMERS WITH ACTIVITY:'.
+           05  RECN-TOT-GRPS  PIC ZZZZ,ZZ9.
+           05  FILLER  PIC X(4)  VALUE SPACES.
+           05  FILLER  PIC X(9)  VALUE 'MISSING: '.
+           05  RECN-TOT-MISS  PIC ZZZZ,ZZ9.
+           05  FILLER  PIC X(4)  VALUE SPACES.
+           05  FILLER  PIC X(11) VALUE 'CONCURRENT:'.
+           05  RECN-TOT-CONC  PIC ZZZZ,ZZ9.
+           05  FILLER  PIC X(60) VALUE SPACES.
+      *
+      *////////////////////////////////////////////////////////////////
+       PROCEDURE DIVISION.
+      *////////////////////////////////////////////////////////////////
+       PRINCIPAL SECTION.
+           PERFORM INIT-JOB.
+       RECNLP.
+           IF RECN-JRN-DONE GO TO FINALI END-IF.
+           PERFORM PROCESS-GROUP.
+           GO TO RECNLP.
+       FINALI.
+           PERFORM END-JOB.
+           STOP RUN.
+       END-PRIN. EXIT.
+      *////////////////////
+       INIT-JOB SECTION.
+      *////////////////////
+           SORT SRTWK ON ASCENDING KEY EDF-JRN-NUMB
+                                       EDF-JRN-HORA
+                USING EDUJIN
+                GIVING JRNSRT.
+
+           OPEN INPUT  JRNSRT.
+           IF FS-JRNSRT NOT = '00'
+              DISPLAY 'EDUJRECN - ERROR OPENING JRNSRT  STATUS='
+                       FS-JRNSRT
+              MOVE 'Y' TO RECN-JRN-EOF RECN-FLA-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           OPEN INPUT  FILEAEXT.
+           IF FS-FILEAEXT NOT = '00'
+              DISPLAY 'EDUJRECN - ERROR OPENING FILEAEXT STATUS='
+                       FS-FILEAEXT
+              MOVE 'Y' TO RECN-JRN-EOF RECN-FLA-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           OPEN OUTPUT RECNRPT.
+           IF FS-RECNRPT NOT = '00'
+              DISPLAY 'EDUJRECN - ERROR OPENING RECNRPT  STATUS='
+                       FS-RECNRPT
+              MOVE 'Y' TO RECN-JRN-EOF RECN-FLA-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           WRITE RECNRPT-LINE FROM RECN-HEADING1.
+           WRITE RECNRPT-LINE FROM RECN-HEADING2.
+
+           PERFORM READ-JRNSRT.
+           PERFORM READ-FILEA.
+       FIN-INIT. EXIT.
+      *////////////////////
+       READ-JRNSRT SECTION.
+      *////////////////////
+           READ JRNSRT
+                AT END
+                   MOVE 'Y' TO RECN-JRN-EOF
+           END-READ.
+       FIN-READJRN. EXIT.
+      *////////////////////
+       READ-FILEA SECTION.
+      *////////////////////
+           READ FILEAEXT
+                AT END
+                   MOVE 'Y' TO RECN-FLA-EOF
+           END-READ.
+       FIN-READFLA. EXIT.
+      *////////////////////
+       PROCESS-GROUP SECTION.
+      *////////////////////
+           MOVE JS-JRN-NUMB TO RECN-CUR-NUMB.
+           MOVE 0 TO RECN-ADD-CNT RECN-UPD-CNT RECN-DEL-CNT
+                     RECN-CONCURRENT.
+           MOVE SPACES TO RECN-LAST-UPD-HORA.
+
+           PERFORM ACCUM-JRN UNTIL RECN-JRN-DONE
+                                 OR JS-JRN-NUMB NOT = RECN-CUR-NUMB.
+
+           PERFORM CHECK-GROUP.
+       FIN-PROCGRP. EXIT.
+      *////////////////////
+       ACCUM-JRN SECTION.
+      *////////////////////
+           IF JS-JRN-FUNC-ADD
+              ADD 1 TO RECN-ADD-CNT
+           END-IF.
+           IF JS-JRN-FUNC-UPDATE
+              ADD 1 TO RECN-UPD-CNT
+              IF JS-JRN-HORA = RECN-LAST-UPD-HORA
+                 MOVE 1 TO RECN-CONCURRENT
+              END-IF
+              MOVE JS-JRN-HORA TO RECN-LAST-UPD-HORA
+           END-IF.
+           IF JS-JRN-FUNC-DELETE
+              ADD 1 TO RECN-DEL-CNT
+           END-IF.
+           PERFORM READ-JRNSRT.
+       FIN-ACCUMJRN. EXIT.
+      *////////////////////
+       CHECK-GROUP SECTION.
+      *////////////////////
+           IF RECN-ADD-CNT = 0 AND RECN-UPD-CNT = 0
+              GO TO FIN-CHECKGRP.
+
+           PERFORM ADVANCE-FILEA
+              UNTIL RECN-FLA-DONE OR NUMB NOT LESS RECN-CUR-NUMB.
+
+           ADD 1 TO RECN-GROUPS-CHKD.
+
+      *-- A CUSTOMER ADDED (OR UPDATED) AND THEN DELETED THE SAME DAY
+      *-- IS SUPPOSED TO BE ABSENT FROM FILEA - THAT IS NOT A LOST
+      *-- UPDATE, SO RECN-DEL-CNT SUPPRESSES THE MISSING-RECORD CHECK.
+           IF (RECN-FLA-DONE OR NUMB NOT = RECN-CUR-NUMB)
+              AND RECN-DEL-CNT = 0
+              PERFORM WRITE-MISSING
+           END-IF.
+
+           IF RECN-CONCURRENT-FOUND
+              PERFORM WRITE-CONCURRENT
+           END-IF.
+       FIN-CHECKGRP. EXIT.
+      *////////////////////
+       ADVANCE-FILEA SECTION.
+      *////////////////////
+           PERFORM READ-FILEA.
+       FIN-ADVFLA. EXIT.
+      *////////////////////
+       WRITE-MISSING SECTION.
+      *////////////////////
+           MOVE RECN-CUR-NUMB TO RECN-DTL-NUMB.
+           MOVE RECN-ADD-CNT  TO RECN-DTL-ADD.
+           MOVE RECN-UPD-CNT  TO RECN-DTL-UPD.
+           MOVE 'RECORD MISSING FROM FILEA - POSSIBLE LOST UPDATE'
+                TO RECN-DTL-TEXT.
+           WRITE RECNRPT-LINE FROM RECN-DETAIL.
+           ADD 1 TO RECN-MISSING-CNT.
+       FIN-WMISS. EXIT.
+      *////////////////////
+       WRITE-CONCURRENT SECTION.
+      *////////////////////
+           MOVE RECN-CUR-NUMB TO RECN-DTL-NUMB.
+           MOVE RECN-ADD-CNT  TO RECN-DTL-ADD.
+           MOVE RECN-UPD-CNT  TO RECN-DTL-UPD.
+           MOVE 'TWO UPDATES SAME TIME OF DAY - POSSIBLE LOST UPDATE'
+                TO RECN-DTL-TEXT.
+           WRITE RECNRPT-LINE FROM RECN-DETAIL.
+           ADD 1 TO RECN-CONCUR-CNT.
+       FIN-WCONC. EXIT.
+      *////////////////////
+       END-JOB SECTION.
+      *////////////////////
+           MOVE RECN-GROUPS-CHKD TO RECN-TOT-GRPS.
+           MOVE RECN-MISSING-CNT TO RECN-TOT-MISS.
+           MOVE RECN-CONCUR-CNT  TO RECN-TOT-CONC.
+           WRITE RECNRPT-LINE FROM RECN-TOTALS.
+           CLOSE JRNSRT FILEAEXT RECNRPT.
+           DISPLAY 'EDUJRECN - CUSTOMERS CHECKED: ' RECN-GROUPS-CHKD.
+           DISPLAY 'EDUJRECN - MISSING RECORDS  : ' RECN-MISSING-CNT.
+           DISPLAY 'EDUJRECN - CONCURRENT UPDTS : ' RECN-CONCUR-CNT.
+       FIN-ENDJOB. EXIT.
+      *////////////////////
