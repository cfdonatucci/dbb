@@ -0,0 +1,259 @@
+       CBL CICS("SP")
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQUINQ.
+      */////////////////////////////////////////////////////////////////
+      *  Carlos Donatucci - AGO 2026
+      *  On-demand status inquiry over the same INQT queue INQUTRAN
+      *  polls in the background - lets an operator see current
+      *  up/down status for the configured transaction groups without
+      *  waiting for the next CHKINT cycle. Read-only: unlike
+      *  INQUTRAN it never purges or starts anything, so it is safe to
+      *  invoke at any time. Reached from the HELLOW menu option 3.
+      *  BMS mapset INQINQM/INQINQS - see appName/bms/INQINQM.bms.
+      */////////////////////////////////////////////////////////////////
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  IQI-RESP    PIC S9(8) COMP.
+       77  TRAN-PTR    USAGE IS POINTER.
+       77  TASK-PTR    USAGE IS POINTER.
+       77  LSIZE       PIC S9(8) COMP.
+       77  I           PIC 9(3)  COMP.
+       77  FLEN80      PIC 9(4)  VALUE 80 COMP.
+       77  APPLCICS    PIC X(8)  VALUE SPACES.
+       77  WTRAN       PIC X(4)  VALUE SPACES.
+       77  TRNFLAG     PIC 9.
+           88 ACTIVA VALUE 0.
+           88 INACTI VALUE 1.
+       77  IQI-TIME    PIC S9(8) COMP VALUE +0.
+      *
+      * COMMAREA PASSED BACK ON RETURN-CONV SO THE NEXT ATTACH COMES
+      * IN WITH EIBCALEN NON-ZERO AND FALLS STRAIGHT INTO
+      * RECEIVE-SELECTION INSTEAD OF RE-SENDING THE STATUS MAP.
+       01  IQI-COMMAREA PIC X(1)  VALUE '1'.
+      *
+       01  QUE-REC.
+           05 QUE-REGION.
+              07 QUE-TYPE           PIC X.
+                 88 COMMENT         VALUE '*'.
+              07 FILLER             PIC X(7).
+           05 QUE-TRANI             PIC X(4).
+           05 QUE-TRANO             PIC X(4).
+           05 QUE-STFLG             PIC X.
+           05 QUE-TRANX             PIC X(4) OCCURS 4.
+           05 FILLER                PIC X(47).
+      *
+      * WORK AREA FOR N-WAY TRANSACTION GROUPS (TRANI+TRANO+TRANX) -
+      * SAME LAYOUT INQUTRAN'S GRP-TABLE USES, BUILT HERE FOR DISPLAY
+      * ONLY.
+       77  GRP-COUNT                PIC 9     VALUE 0.
+       77  GRP-IDX                  PIC 9     VALUE 0.
+       77  GRP-DOWN-COUNT           PIC 9     VALUE 0.
+       01  GRP-TABLE.
+           05  GRP-ENTRY OCCURS 6 TIMES.
+               10  GRP-TRAN         PIC X(4).
+               10  GRP-ACTIVE       PIC 9.
+      *
+       77  IQI-LINE-COUNT           PIC 9     VALUE 0.
+       77  IQI-DOWN-COUNT           PIC 9     VALUE 0.
+       77  IQI-DOWN-PTR             PIC 9(3)  VALUE 1.
+       01  IQI-DOWN-LIST            PIC X(24) VALUE SPACES.
+      *
+           COPY DFHAID.
+           COPY INQINQS.
+      *//////////////////////////////////////////////////////////////
+       LINKAGE SECTION.
+       01  TRAN-TSK.
+           02  TASKID OCCURS 600 PIC S9(7) COMP-3.
+       01  TRAN-LST.
+           02  TRANID OCCURS 600 PIC X(4).
+      *//////////////////////////////////////////////////////////////
+       PROCEDURE DIVISION.
+      *//////////////////////////////////////////////////////////////
+       PROCESO SECTION.
+           IF EIBCALEN = 0
+              PERFORM BUILD-STATUS
+              PERFORM SEND-STATUS-MAP
+              GO TO RETURN-CONV
+           END-IF.
+
+           PERFORM RECEIVE-SELECTION.
+
+       RETURN-CONV.
+           EXEC CICS RETURN TRANSID(EIBTRNID) COMMAREA(IQI-COMMAREA)
+                LENGTH(1) END-EXEC.
+       FIN-PROCESO. EXIT.
+      *
+       RECEIVE-SELECTION SECTION.
+           EXEC CICS RECEIVE MAP('INQINQS') MAPSET('INQINQM')
+                INTO(INQINQSI) RESP(IQI-RESP) NOHANDLE
+           END-EXEC.
+
+           IF EIBAID = DFHPF3
+              MOVE LOW-VALUES TO INQINQSO
+              MOVE 'INQUINQ - COME BACK SOON' TO MSGLINEO
+              EXEC CICS SEND TEXT FROM(MSGLINEO) LENGTH(79) ERASE
+                   END-EXEC
+              GO TO FIN-RECVSEL
+           END-IF.
+
+           PERFORM BUILD-STATUS.
+           PERFORM SEND-STATUS-MAP.
+       FIN-RECVSEL. EXIT.
+      *
+       BUILD-STATUS SECTION.
+      * ONE SNAPSHOT OF THE ACTIVE TASK LIST, TAKEN ONCE UP FRONT SO
+      * EVERY GROUP LINE ON THE SCREEN REFLECTS THE SAME INSTANT.
+           EXEC CICS INQUIRE TASK LIST
+                LISTSIZE(LSIZE)
+                SET (TASK-PTR)
+                SETTRANSID(TRAN-PTR) END-EXEC.
+           SET ADDRESS OF TRAN-LST TO TRAN-PTR.
+           SET ADDRESS OF TRAN-TSK TO TASK-PTR.
+
+           EXEC CICS ASSIGN APPLID(APPLCICS) NOHANDLE END-EXEC.
+
+           MOVE SPACES TO INQINQSO.
+           MOVE 0 TO IQI-LINE-COUNT.
+
+           EXEC CICS SET TDQUEUE ('INQT')
+                OPEN NOHANDLE RESP(IQI-RESP) END-EXEC.
+
+      * FIRST RECORD IS THE CONTROL RECORD (CHKINT/CHKTRAN) - NOT A
+      * GROUP LINE, SO IT IS SIMPLY CONSUMED AND DISCARDED HERE.
+           EXEC CICS READQ TD QUEUE ('INQT') INTO(QUE-REC)
+                LENGTH(FLEN80) RESP(IQI-RESP) NOHANDLE END-EXEC.
+
+           PERFORM READ-ONE-GROUP.
+
+           EXEC CICS SET TDQUEUE ('INQT')
+                CLOSED NOHANDLE RESP(IQI-RESP) END-EXEC.
+       FIN-BUILDSTAT. EXIT.
+      *
+       READ-ONE-GROUP SECTION.
+           EXEC CICS READQ TD QUEUE ('INQT') INTO(QUE-REC)
+                LENGTH(FLEN80) RESP(IQI-RESP) NOHANDLE END-EXEC.
+
+           IF IQI-RESP NOT = DFHRESP(NORMAL)
+              GO TO FIN-READONEGRP
+           END-IF.
+
+           IF COMMENT OR QUE-REGION NOT = APPLCICS
+              GO TO READ-NEXT-GROUP
+           END-IF.
+
+           IF IQI-LINE-COUNT >= 8
+              GO TO FIN-READONEGRP
+           END-IF.
+
+           PERFORM BUILD-GROUP.
+           PERFORM SCAN-GROUP.
+           PERFORM FORMAT-LINE.
+      *
+       READ-NEXT-GROUP.
+           PERFORM READ-ONE-GROUP.
+       FIN-READONEGRP. EXIT.
+      *
+       BUILD-GROUP SECTION.
+           MOVE 0 TO GRP-COUNT.
+           ADD 1 TO GRP-COUNT.
+           MOVE QUE-TRANI TO GRP-TRAN(GRP-COUNT).
+           IF QUE-TRANO NOT = SPACES
+              ADD 1 TO GRP-COUNT
+              MOVE QUE-TRANO TO GRP-TRAN(GRP-COUNT)
+           END-IF.
+           MOVE 1 TO GRP-IDX.
+           PERFORM BUILD-GROUP-X UNTIL GRP-IDX > 4.
+       FIN-BLDGRP. EXIT.
+      *
+       BUILD-GROUP-X SECTION.
+           IF QUE-TRANX(GRP-IDX) NOT = SPACES
+              ADD 1 TO GRP-COUNT
+              MOVE QUE-TRANX(GRP-IDX) TO GRP-TRAN(GRP-COUNT)
+           END-IF.
+           ADD 1 TO GRP-IDX.
+       FIN-BLDGRPX. EXIT.
+      *
+       SCAN-GROUP SECTION.
+           MOVE 0 TO GRP-DOWN-COUNT.
+           MOVE 0 TO IQI-DOWN-COUNT.
+           MOVE SPACES TO IQI-DOWN-LIST.
+           MOVE 1 TO IQI-DOWN-PTR.
+           MOVE 1 TO GRP-IDX.
+           PERFORM SCAN-GROUP-ONE UNTIL GRP-IDX > GRP-COUNT.
+       FIN-SCANGRP. EXIT.
+      *
+       SCAN-GROUP-ONE SECTION.
+           MOVE GRP-TRAN(GRP-IDX) TO WTRAN.
+           PERFORM LOOKUP-ACTIVE.
+           IF INACTI
+              MOVE 1 TO GRP-ACTIVE(GRP-IDX)
+              ADD 1 TO GRP-DOWN-COUNT
+              IF IQI-DOWN-COUNT < 6
+                 ADD 1 TO IQI-DOWN-COUNT
+      *-- APPENDED AT IQI-DOWN-PTR RATHER THAN RE-STRUNG FROM POSITION
+      *-- 1 EACH TIME - A DELIMITED BY SPACE RESCAN OF THE ACCUMULATED
+      *-- LIST WOULD STOP AT ITS OWN LEADING SEPARATOR AND DISCARD
+      *-- EVERYTHING ALREADY BUILT.
+                 IF IQI-DOWN-COUNT = 1
+                    STRING WTRAN DELIMITED BY SIZE
+                           INTO IQI-DOWN-LIST
+                           WITH POINTER IQI-DOWN-PTR
+                 ELSE
+                    STRING ' ' DELIMITED BY SIZE
+                           WTRAN DELIMITED BY SIZE
+                           INTO IQI-DOWN-LIST
+                           WITH POINTER IQI-DOWN-PTR
+                 END-IF
+              END-IF
+           ELSE
+              MOVE 0 TO GRP-ACTIVE(GRP-IDX)
+           END-IF.
+           ADD 1 TO GRP-IDX.
+       FIN-SCANGRPONE. EXIT.
+      *
+       LOOKUP-ACTIVE SECTION.
+           MOVE 1 TO I.
+           MOVE 0 TO TRNFLAG.
+       LOOPTRAN.
+           IF TRANID(I) = WTRAN GO TO FIN-LOOKACTIVE END-IF.
+           ADD 1 TO I.
+           IF I <= LSIZE GO TO LOOPTRAN END-IF.
+           MOVE 1 TO TRNFLAG.
+       FIN-LOOKACTIVE. EXIT.
+      *
+       FORMAT-LINE SECTION.
+           ADD 1 TO IQI-LINE-COUNT.
+           IF GRP-DOWN-COUNT = 0
+              STRING GRP-TRAN(1) DELIMITED BY SIZE
+                     ' '        DELIMITED BY SIZE
+                     GRP-TRAN(2) DELIMITED BY SIZE
+                     '  STATUS: UP' DELIMITED BY SIZE
+                     INTO LINO(IQI-LINE-COUNT)
+           ELSE
+              STRING GRP-TRAN(1) DELIMITED BY SIZE
+                     ' '        DELIMITED BY SIZE
+                     GRP-TRAN(2) DELIMITED BY SIZE
+                     '  STATUS: DOWN -' DELIMITED BY SIZE
+                     IQI-DOWN-LIST DELIMITED BY SIZE
+                     INTO LINO(IQI-LINE-COUNT)
+           END-IF.
+       FIN-FORMATLINE. EXIT.
+      *
+       SEND-STATUS-MAP SECTION.
+           EXEC CICS ASKTIME ABSTIME(IQI-TIME) NOHANDLE END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(IQI-TIME)
+                MMDDYYYY(FDATEO) DATESEP('/')
+                TIME(FTIMEO) TIMESEP NOHANDLE
+           END-EXEC.
+           IF IQI-LINE-COUNT = 0
+              MOVE 'NO TRANSACTION GROUPS DEFINED FOR THIS REGION'
+                   TO LINO(1)
+           END-IF.
+           MOVE 'ENTER=REFRESH  PF3=EXIT' TO MSGLINEO.
+           EXEC CICS SEND MAP('INQINQS') MAPSET('INQINQM')
+                FROM(INQINQSO) ERASE END-EXEC.
+       FIN-SENDSTATMAP. EXIT.
