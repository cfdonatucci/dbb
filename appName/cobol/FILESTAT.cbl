@@ -0,0 +1,424 @@
+      *----------------------------------------------------------------*
+      *-- YEAR-TO-DATE FILEA GROWTH AND ACTIVITY STATISTICS REPORT.
+      *-- TWO INPUTS, BOTH ALREADY PRODUCED BY EXISTING BATCH RUNS:
+      *-- FILEAEXT, THE SEQUENTIAL FILEA EXTRACT EDUFEXTR PRODUCES, IS
+      *-- READ ONCE FOR RECORD COUNTS AND AN AMOUNT DISTRIBUTION; THE
+      *-- EDUJ ACCESS JOURNAL EDUFILAP WRITES (SAME EXTRACT EDUJRECN
+      *-- READS FOR RECONCILIATION) IS SORTED BY CUSTOMER NUMBER AND
+      *-- GROUPED THE SAME WAY EDUJRECN GROUPS IT, COUNTING HOW MANY
+      *-- TIMES EACH CUSTOMER WAS LOOKED UP (READ, BROWSE, OR EITHER
+      *-- ALTERNATE INDEX LOOKUP) TO RANK THE BUSIEST CUSTOMER NUMBERS.
+      *-- AUTHOR CARLOS DONATUCCI...
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILESTAT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEAEXT  ASSIGN TO FILEAEXT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-FILEAEXT.
+           SELECT EDUJIN    ASSIGN TO EDUJIN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-EDUJIN.
+           SELECT SRTWK     ASSIGN TO SRTWK.
+           SELECT JRNSRT    ASSIGN TO JRNSRT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-JRNSRT.
+           SELECT STATRPT   ASSIGN TO STATRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-STATRPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILEAEXT
+           LABEL RECORDS ARE STANDARD.
+           COPY EDUFILAS.
+      *
+       FD  EDUJIN
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 26 CHARACTERS.
+       01  EDUJIN-REC          PIC X(26).
+      *
+       SD  SRTWK
+           RECORD CONTAINS 26 CHARACTERS.
+           COPY EDUJRNS.
+      *
+       FD  JRNSRT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 26 CHARACTERS.
+           COPY EDUJRNS REPLACING EDF-JOURNAL BY JS-JOURNAL
+                        EDF-JRN-TERM BY JS-JRN-TERM
+                        EDF-JRN-OPID BY JS-JRN-OPID
+                        EDF-JRN-NUMB BY JS-JRN-NUMB
+                        EDF-JRN-FUNC BY JS-JRN-FUNC
+                        EDF-JRN-FUNC-ADD BY JS-JRN-FUNC-ADD
+                        EDF-JRN-FUNC-UPDATE BY JS-JRN-FUNC-UPDATE
+                        EDF-JRN-FUNC-READ BY JS-JRN-FUNC-READ
+                        EDF-JRN-FUNC-BROWSE BY JS-JRN-FUNC-BROWSE
+                        EDF-JRN-FUNC-DELETE BY JS-JRN-FUNC-DELETE
+                        EDF-JRN-HORA BY JS-JRN-HORA.
+      *
+      * THE ALTERNATE INDEX LOOKUP CODES ARE NOT NAMED IN EDUJRNS
+      * ITSELF (ADDED TO EDUFILAP AFTER THE JOURNAL RECORD WAS
+      * ALREADY IN USE) SO THEY ARE CHECKED HERE BY LITERAL VALUE.
+       01  JS-JRN-FUNC-LOOKUP-X REDEFINES JS-JOURNAL.
+           02  FILLER          PIC X(13).
+           02  JS-JRN-FUNC-X   PIC X.
+           02  FILLER          PIC X(12).
+      *
+       FD  STATRPT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  STATRPT-LINE        PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FILEAEXT        PIC XX     VALUE SPACES.
+       77  FS-EDUJIN          PIC XX     VALUE SPACES.
+       77  FS-JRNSRT          PIC XX     VALUE SPACES.
+       77  FS-STATRPT         PIC XX     VALUE SPACES.
+       77  STA-FLA-EOF        PIC X      VALUE 'N'.
+           88  STA-FLA-DONE             VALUE 'Y'.
+       77  STA-JRN-EOF        PIC X      VALUE 'N'.
+           88  STA-JRN-DONE             VALUE 'Y'.
+       77  STA-CUR-NUMB       PIC X(6)   VALUE SPACES.
+       77  STA-LOOKUP-CNT     PIC 9(7)   VALUE ZEROS.
+      *
+      * FILEA-WIDE TOTALS, TALLIED IN ONE PASS OVER FILEAEXT.
+       77  STA-RECORD-COUNT   PIC 9(7)   VALUE ZEROS.
+       77  STA-AMOUNT-TOTAL   PIC S9(9)V99 COMP-3 VALUE ZEROS.
+      *
+      * AMOUNT DISTRIBUTION BUCKETS - WALKED BY FIND-BUCKET THE SAME
+      * WAY OPSUMRPT'S FIND-ENTRY WALKS ITS SOURCE-PREFIX TABLE.
+       77  STA-BKT-IDX        PIC 9      VALUE 0.
+       01  STA-BKT-TABLE.
+           05  STA-BKT-ENTRY OCCURS 5 TIMES.
+               10  STA-BKT-LOW    PIC 9(6)V99.
+               10  STA-BKT-HIGH   PIC 9(6)V99.
+               10  STA-BKT-LABEL  PIC X(20).
+               10  STA-BKT-CNT    PIC 9(7).
+      *
+      * TOP-N LOOKUP-FREQUENCY RANKING - CUSTOMERS WITH AT LEAST ONE
+      * LOOKUP ARE BUFFERED HERE (UP TO STA-TOP-CAP, THE SAME BUFFER-
+      * THEN-SORT APPROACH INITTRAN USES FOR ITS PRIORITY TABLE), THEN
+      * BUBBLE-SORTED DESCENDING BY LOOKUP COUNT AND THE TOP STA-TOP-
+      * SHOW ROWS ARE PRINTED.
+       77  STA-TOP-CAP         PIC 9(3)   VALUE 200.
+       77  STA-TOP-SHOW        PIC 9(2)   VALUE 10.
+       77  STA-TOP-COUNT       PIC 9(3)   VALUE 0.
+       77  STA-TOP-DROPPED     PIC 9(7)   VALUE ZEROS.
+       77  STA-TOP-IDX         PIC 9(3)   VALUE 0.
+       77  STA-TOP-IDX2        PIC 9(3)   VALUE 0.
+       77  STA-TOP-SORT-FLAG   PIC 9      VALUE 0.
+       77  STA-MIN-IDX         PIC 9(3)   VALUE 0.
+       01  STA-TOP-TABLE.
+           05  STA-TOP-ENTRY OCCURS 200 TIMES.
+               10  STA-TOP-NUMB     PIC X(6).
+               10  STA-TOP-LOOKUPS  PIC 9(7).
+       01  STA-TOP-SAVE.
+           05  STA-TOP-SAVE-NUMB    PIC X(6).
+           05  STA-TOP-SAVE-LOOKUPS PIC 9(7).
+      *
+       01  STA-HEADING1.
+           05  FILLER  PIC X(33) VALUE
+               'FILESTAT - FILEA GROWTH AND ACTI'.
+           05  FILLER  PIC X(30) VALUE
+               'VITY STATISTICS (YEAR TO DATE)'.
+           05  FILLER  PIC X(70) VALUE SPACES.
+       01  STA-TOTALS1.
+           05  FILLER  PIC X(24) VALUE
+               'TOTAL FILEA RECORDS  : '.
+           05  STA-TOT-RECS   PIC ZZZ,ZZ9.
+           05  FILLER  PIC X(102) VALUE SPACES.
+       01  STA-TOTALS2.
+           05  FILLER  PIC X(24) VALUE
+               'TOTAL AMOUNT ON FILE : '.
+           05  STA-TOT-AMT    PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER  PIC X(94) VALUE SPACES.
+       01  STA-BKT-HEADING.
+           05  FILLER  PIC X(20) VALUE 'AMOUNT DISTRIBUTION'.
+           05  FILLER  PIC X(113) VALUE SPACES.
+       01  STA-BKT-DETAIL.
+           05  STA-BKD-LABEL  PIC X(20).
+           05  STA-BKD-CNT    PIC ZZZ,ZZ9.
+           05  FILLER         PIC X(106) VALUE SPACES.
+       01  STA-TOP-HEADING.
+           05  FILLER  PIC X(31) VALUE
+               'TOP CUSTOMERS BY LOOKUP FREQUEN'.
+           05  FILLER  PIC X(2) VALUE 'CY'.
+           05  FILLER  PIC X(100) VALUE SPACES.
+       01  STA-TOP-DETAIL.
+           05  STA-TPD-NUMB   PIC X(6).
+           05  FILLER         PIC X(4)  VALUE SPACES.
+           05  STA-TPD-CNT    PIC ZZZ,ZZ9.
+           05  FILLER         PIC X(114) VALUE SPACES.
+       01  STA-TOP-DROP-MSG.
+           05  FILLER  PIC X(41) VALUE
+               'RANKING TABLE FULL - CUSTOMERS DROPPED: '.
+           05  STA-DRP-CNT    PIC ZZZ,ZZ9.
+           05  FILLER  PIC X(85) VALUE SPACES.
+      *
+      *////////////////////////////////////////////////////////////////
+       PROCEDURE DIVISION.
+      *////////////////////////////////////////////////////////////////
+       PRINCIPAL SECTION.
+           PERFORM INIT-JOB.
+           PERFORM SCAN-FILEA UNTIL STA-FLA-DONE.
+       JRNLP.
+           IF STA-JRN-DONE GO TO FINALI END-IF.
+           PERFORM PROCESS-GROUP.
+           GO TO JRNLP.
+       FINALI.
+           PERFORM END-JOB.
+           STOP RUN.
+       END-PRIN. EXIT.
+      *////////////////////
+       INIT-JOB SECTION.
+      *////////////////////
+           OPEN INPUT  FILEAEXT.
+           IF FS-FILEAEXT NOT = '00'
+              DISPLAY 'FILESTAT - ERROR OPENING FILEAEXT STATUS='
+                       FS-FILEAEXT
+              MOVE 'Y' TO STA-FLA-EOF STA-JRN-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           PERFORM INIT-BUCKETS.
+
+           SORT SRTWK ON ASCENDING KEY EDF-JRN-NUMB
+                                       EDF-JRN-HORA
+                USING EDUJIN
+                GIVING JRNSRT.
+
+           OPEN INPUT  JRNSRT.
+           IF FS-JRNSRT NOT = '00'
+              DISPLAY 'FILESTAT - ERROR OPENING JRNSRT  STATUS='
+                       FS-JRNSRT
+              MOVE 'Y' TO STA-FLA-EOF STA-JRN-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           OPEN OUTPUT STATRPT.
+           IF FS-STATRPT NOT = '00'
+              DISPLAY 'FILESTAT - ERROR OPENING STATRPT STATUS='
+                       FS-STATRPT
+              MOVE 'Y' TO STA-FLA-EOF STA-JRN-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           WRITE STATRPT-LINE FROM STA-HEADING1.
+
+           PERFORM READ-FILEA.
+           PERFORM READ-JRNSRT.
+       FIN-INIT. EXIT.
+      *////////////////////
+       INIT-BUCKETS SECTION.
+      *////////////////////
+           MOVE 000000.00 TO STA-BKT-LOW(1).
+           MOVE 000999.99 TO STA-BKT-HIGH(1).
+           MOVE 'UNDER 1,000         ' TO STA-BKT-LABEL(1).
+           MOVE 001000.00 TO STA-BKT-LOW(2).
+           MOVE 004999.99 TO STA-BKT-HIGH(2).
+           MOVE '1,000 - 4,999       ' TO STA-BKT-LABEL(2).
+           MOVE 005000.00 TO STA-BKT-LOW(3).
+           MOVE 009999.99 TO STA-BKT-HIGH(3).
+           MOVE '5,000 - 9,999       ' TO STA-BKT-LABEL(3).
+           MOVE 010000.00 TO STA-BKT-LOW(4).
+           MOVE 049999.99 TO STA-BKT-HIGH(4).
+           MOVE '10,000 - 49,999     ' TO STA-BKT-LABEL(4).
+           MOVE 050000.00 TO STA-BKT-LOW(5).
+           MOVE 999999.99 TO STA-BKT-HIGH(5).
+           MOVE '50,000 AND OVER     ' TO STA-BKT-LABEL(5).
+           MOVE 0 TO STA-BKT-CNT(1) STA-BKT-CNT(2) STA-BKT-CNT(3)
+                     STA-BKT-CNT(4) STA-BKT-CNT(5).
+       FIN-INITBKT. EXIT.
+      *////////////////////
+       READ-FILEA SECTION.
+      *////////////////////
+           READ FILEAEXT
+                AT END
+                   MOVE 'Y' TO STA-FLA-EOF
+           END-READ.
+       FIN-READFLA. EXIT.
+      *////////////////////
+       READ-JRNSRT SECTION.
+      *////////////////////
+           READ JRNSRT
+                AT END
+                   MOVE 'Y' TO STA-JRN-EOF
+           END-READ.
+       FIN-READJRN. EXIT.
+      *////////////////////
+       SCAN-FILEA SECTION.
+      *////////////////////
+           ADD 1 TO STA-RECORD-COUNT.
+      *-- SAME AMOUNT-FIELD-CORRUPTED DEFENSE EDUFILAP APPLIES BEFORE
+      *-- USING AMOUNT-N - A CORRUPTED RECORD IS COUNTED BUT LEFT OUT
+      *-- OF THE AMOUNT TOTAL AND DISTRIBUTION BUCKETS.
+           IF AMOUNT NUMERIC
+              ADD AMOUNT-N TO STA-AMOUNT-TOTAL
+              PERFORM FIND-BUCKET
+              IF STA-BKT-IDX > 0
+                 ADD 1 TO STA-BKT-CNT(STA-BKT-IDX)
+              END-IF
+           END-IF.
+           PERFORM READ-FILEA.
+       FIN-SCANFLA. EXIT.
+      *////////////////////
+       FIND-BUCKET SECTION.
+      *////////////////////
+           MOVE 1 TO STA-BKT-IDX.
+       FINDBKTLP.
+           IF STA-BKT-IDX > 5
+              MOVE 0 TO STA-BKT-IDX
+              GO TO FIN-FINDBKT
+           END-IF.
+           IF AMOUNT-N NOT LESS STA-BKT-LOW(STA-BKT-IDX)
+              AND AMOUNT-N NOT GREATER STA-BKT-HIGH(STA-BKT-IDX)
+              GO TO FIN-FINDBKT
+           END-IF.
+           ADD 1 TO STA-BKT-IDX.
+           GO TO FINDBKTLP.
+       FIN-FINDBKT. EXIT.
+      *////////////////////
+       PROCESS-GROUP SECTION.
+      *////////////////////
+           MOVE JS-JRN-NUMB TO STA-CUR-NUMB.
+           MOVE 0 TO STA-LOOKUP-CNT.
+
+           PERFORM ACCUM-JRN UNTIL STA-JRN-DONE
+                                 OR JS-JRN-NUMB NOT = STA-CUR-NUMB.
+
+           IF STA-LOOKUP-CNT > 0
+              PERFORM ADD-TOP-ENTRY
+           END-IF.
+       FIN-PROCGRP. EXIT.
+      *////////////////////
+       ACCUM-JRN SECTION.
+      *////////////////////
+      * A LOOKUP IS ANY REQUEST THAT HANDS BACK CUSTOMER DATA - READ
+      * (BLANK OR 'R'), BROWSE, OR EITHER ALTERNATE INDEX LOOKUP
+      * ('N'/'P', ADDED TO EDUFILAP AFTER THIS JOURNAL RECORD WAS
+      * ALREADY IN USE - SEE JS-JRN-FUNC-LOOKUP-X ABOVE).
+           IF JS-JRN-FUNC-READ OR JS-JRN-FUNC-BROWSE
+              OR JS-JRN-FUNC-X = 'N' OR JS-JRN-FUNC-X = 'P'
+              ADD 1 TO STA-LOOKUP-CNT
+           END-IF.
+           PERFORM READ-JRNSRT.
+       FIN-ACCUMJRN. EXIT.
+      *////////////////////
+       ADD-TOP-ENTRY SECTION.
+      *////////////////////
+           IF STA-TOP-COUNT < STA-TOP-CAP
+              ADD 1 TO STA-TOP-COUNT
+              MOVE STA-CUR-NUMB   TO STA-TOP-NUMB(STA-TOP-COUNT)
+              MOVE STA-LOOKUP-CNT TO STA-TOP-LOOKUPS(STA-TOP-COUNT)
+           ELSE
+              PERFORM FIND-MIN-TOP
+              IF STA-LOOKUP-CNT > STA-TOP-LOOKUPS(STA-MIN-IDX)
+                 MOVE STA-CUR-NUMB   TO STA-TOP-NUMB(STA-MIN-IDX)
+                 MOVE STA-LOOKUP-CNT TO STA-TOP-LOOKUPS(STA-MIN-IDX)
+              ELSE
+                 ADD 1 TO STA-TOP-DROPPED
+              END-IF
+           END-IF.
+       FIN-ADDTOP. EXIT.
+      *////////////////////
+       FIND-MIN-TOP SECTION.
+      *////////////////////
+           MOVE 1 TO STA-MIN-IDX.
+           MOVE 2 TO STA-TOP-IDX.
+           PERFORM FIND-MIN-COMPARE UNTIL STA-TOP-IDX > STA-TOP-COUNT.
+       FIN-FINDMIN. EXIT.
+      *////////////////////
+       FIND-MIN-COMPARE SECTION.
+      *////////////////////
+           IF STA-TOP-LOOKUPS(STA-TOP-IDX) <
+                                          STA-TOP-LOOKUPS(STA-MIN-IDX)
+              MOVE STA-TOP-IDX TO STA-MIN-IDX
+           END-IF.
+           ADD 1 TO STA-TOP-IDX.
+       FIN-FINDMINCMP. EXIT.
+      *////////////////////
+       SORT-TOP SECTION.
+      *////////////////////
+      * STABLE DESCENDING BUBBLE SORT OF STA-TOP-TABLE BY LOOKUP
+      * COUNT - SAME PASS-UNTIL-NO-SWAP APPROACH INITTRAN USES TO
+      * SORT ITS PRIORITY TABLE.
+           MOVE 1 TO STA-TOP-SORT-FLAG.
+           PERFORM SORT-PASS UNTIL STA-TOP-SORT-FLAG = 0.
+       FIN-SORTTOP. EXIT.
+      *////////////////////
+       SORT-PASS SECTION.
+      *////////////////////
+           MOVE 0 TO STA-TOP-SORT-FLAG.
+           MOVE 1 TO STA-TOP-IDX.
+           PERFORM SORT-COMPARE UNTIL STA-TOP-IDX >= STA-TOP-COUNT.
+       FIN-SORTPASS. EXIT.
+      *////////////////////
+       SORT-COMPARE SECTION.
+      *////////////////////
+           COMPUTE STA-TOP-IDX2 = STA-TOP-IDX + 1.
+           IF STA-TOP-LOOKUPS(STA-TOP-IDX) <
+                                          STA-TOP-LOOKUPS(STA-TOP-IDX2)
+              PERFORM SWAP-ENTRIES
+              MOVE 1 TO STA-TOP-SORT-FLAG
+           END-IF.
+           ADD 1 TO STA-TOP-IDX.
+       FIN-SORTCMP. EXIT.
+      *////////////////////
+       SWAP-ENTRIES SECTION.
+      *////////////////////
+           MOVE STA-TOP-ENTRY(STA-TOP-IDX)  TO STA-TOP-SAVE.
+           MOVE STA-TOP-ENTRY(STA-TOP-IDX2)
+                                      TO STA-TOP-ENTRY(STA-TOP-IDX).
+           MOVE STA-TOP-SAVE TO STA-TOP-ENTRY(STA-TOP-IDX2).
+       FIN-SWAP. EXIT.
+      *////////////////////
+       END-JOB SECTION.
+      *////////////////////
+           MOVE STA-RECORD-COUNT TO STA-TOT-RECS.
+           WRITE STATRPT-LINE FROM STA-TOTALS1.
+           MOVE STA-AMOUNT-TOTAL TO STA-TOT-AMT.
+           WRITE STATRPT-LINE FROM STA-TOTALS2.
+
+           WRITE STATRPT-LINE FROM STA-BKT-HEADING.
+           PERFORM WRITE-BUCKET VARYING STA-BKT-IDX
+                   FROM 1 BY 1 UNTIL STA-BKT-IDX > 5.
+
+           PERFORM SORT-TOP.
+           WRITE STATRPT-LINE FROM STA-TOP-HEADING.
+           IF STA-TOP-COUNT < STA-TOP-SHOW
+              MOVE STA-TOP-COUNT TO STA-TOP-IDX
+           ELSE
+              MOVE STA-TOP-SHOW TO STA-TOP-IDX
+           END-IF.
+           PERFORM WRITE-TOP VARYING STA-TOP-IDX2
+                   FROM 1 BY 1 UNTIL STA-TOP-IDX2 > STA-TOP-IDX.
+
+           IF STA-TOP-DROPPED > 0
+              MOVE STA-TOP-DROPPED TO STA-DRP-CNT
+              WRITE STATRPT-LINE FROM STA-TOP-DROP-MSG
+           END-IF.
+
+           CLOSE FILEAEXT JRNSRT STATRPT.
+           DISPLAY 'FILESTAT - RECORDS SCANNED  : ' STA-RECORD-COUNT.
+           DISPLAY 'FILESTAT - CUSTOMERS RANKED : ' STA-TOP-COUNT.
+       FIN-ENDJOB. EXIT.
+      *////////////////////
+       WRITE-BUCKET SECTION.
+      *////////////////////
+           MOVE STA-BKT-LABEL(STA-BKT-IDX) TO STA-BKD-LABEL.
+           MOVE STA-BKT-CNT(STA-BKT-IDX)   TO STA-BKD-CNT.
+           WRITE STATRPT-LINE FROM STA-BKT-DETAIL.
+       FIN-WBKT. EXIT.
+      *////////////////////
+       WRITE-TOP SECTION.
+      *////////////////////
+           MOVE STA-TOP-NUMB(STA-TOP-IDX2)    TO STA-TPD-NUMB.
+           MOVE STA-TOP-LOOKUPS(STA-TOP-IDX2) TO STA-TPD-CNT.
+           WRITE STATRPT-LINE FROM STA-TOP-DETAIL.
+       FIN-WTOP. EXIT.
+      *////////////////////
