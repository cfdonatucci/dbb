@@ -1,28 +1,116 @@
+       CBL CICS("SP")
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLOW.
-      *////////////////////////////////////////////////////////////-*
+      */////////////////////////////////////////////////////////////////
+      *  Carlos Donatucci - AGO 2026
+      *  Pantalla de sign-on / menu del shop. Muestra el userid
+      *  conectado (EIBOPID), fecha/hora, y el menu de transacciones
+      *  disponibles. Mapa BMS HELLOWM/HELLOWS - ver
+      *  appName/bms/HELLOWM.bms.
+      *  INITMNT y INQUINQ (status inquiry) son transacciones
+      *  conversacionales que se pueden encadenar directamente desde
+      *  este menu (RETURN TRANSID); EDUFILAP se muestra solo como
+      *  referencia porque es un servicio por COMMAREA, no invocable
+      *  desde una terminal.
+      */////////////////////////////////////////////////////////////////
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        DATA DIVISION.
-      *////////////////////////////////////////////////////////////-*
+      *////////////////////////////////////////////////////////////////
        WORKING-STORAGE SECTION.
-       77  FS-FILER      PIC XX    VALUE ZEROS.
-       77  RETCODE       PIC S9(9) COMP VALUE +0.
-       77  CURRENT-TIME  PIC 9(8).
-       77  WS-VAR1       PIC X(4) VALUE '0060'.
-       77  WS-VAR2       PIC X(5) VALUE SPACES.
-       77  WS-VAR3       PIC X(5) VALUE SPACES.
-       77  WS-VAR4       PIC X(5) VALUE SPACES.
-       77  WS-EXAMPLE    PIC XX.
-           COPY PEPE.
-      *////////////////////////////////////////////////////////////-*
+      *////////////////////////////////////////////////////////////////
+       77  HLO-RESP                PIC S9(8) COMP.
+       77  HLO-TIME                PIC S9(8) COMP VALUE +0.
+       77  HLO-NEXT-TRAN           PIC X(4)  VALUE SPACES.
+      *
+      * COMMAREA PASSED BACK ON RETURN-CONV SO THE NEXT ATTACH COMES
+      * IN WITH EIBCALEN NON-ZERO AND FALLS STRAIGHT INTO
+      * RECEIVE-SELECTION INSTEAD OF RE-SENDING THE MENU MAP.
+       01  HLO-COMMAREA             PIC X(1)  VALUE '1'.
+      *
+           COPY DFHAID.
+           COPY HELLOWS.
+      *////////////////////////////////////////////////////////////////
        PROCEDURE DIVISION.
-      *////////////////////////////////////////////////////////////-*
-       MAIN  SECTION.
+      *////////////////////////////////////////////////////////////////
+       PROCESO SECTION.
+           IF EIBCALEN = 0
+              PERFORM SEND-MENU-MAP
+              GO TO RETURN-CONV.
 
-            DISPLAY 'HELLOW Boquita !!!'.
+           PERFORM RECEIVE-SELECTION.
 
-            GOBACK.
+       RETURN-CONV.
+           EXEC CICS RETURN TRANSID(EIBTRNID) COMMAREA(HLO-COMMAREA)
+                LENGTH(1) END-EXEC.
+       FIN-PROCESO. EXIT.
+      *
+       SEND-MENU-MAP SECTION.
+           MOVE LOW-VALUES TO HELLOWSO.
+           EXEC CICS ASKTIME ABSTIME(HLO-TIME) NOHANDLE END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(HLO-TIME)
+                MMDDYYYY(FDATEO) DATESEP('/')
+                TIME(FTIMEO) TIMESEP NOHANDLE
+           END-EXEC.
+           MOVE EIBOPID TO OPIDO.
+           MOVE 'ENTER AN OPTION NUMBER, THEN PRESS ENTER' TO MSGLINEO.
+           EXEC CICS SEND MAP('HELLOWS') MAPSET('HELLOWM')
+                FROM(HELLOWSO) ERASE END-EXEC.
+       FIN-SENDMENU. EXIT.
+      *
+       RECEIVE-SELECTION SECTION.
+           EXEC CICS RECEIVE MAP('HELLOWS') MAPSET('HELLOWM')
+                INTO(HELLOWSI) RESP(HLO-RESP) NOHANDLE
+           END-EXEC.
 
-       END-MAIN. EXIT.
-      *////////////////////////////////////////////////////////////-*
+           IF EIBAID = DFHPF3
+              MOVE LOW-VALUES TO HELLOWSO
+              MOVE 'HELLOW - COME BACK SOON' TO MSGLINEO
+              EXEC CICS SEND TEXT FROM(MSGLINEO) LENGTH(79) ERASE
+                   END-EXEC
+              GO TO FIN-RECVSEL.
+
+           IF OPTNI = '1'
+              MOVE 'INMT' TO HLO-NEXT-TRAN
+              PERFORM CHAIN-TRAN
+              GO TO FIN-RECVSEL.
+
+           IF OPTNI = '3'
+              MOVE 'TINQ' TO HLO-NEXT-TRAN
+              PERFORM CHAIN-TRAN
+              GO TO FIN-RECVSEL.
+
+           IF OPTNI = '2'
+              PERFORM SEND-NOT-SELECTABLE
+              GO TO FIN-RECVSEL.
+
+           PERFORM SEND-BAD-OPTION.
+       FIN-RECVSEL. EXIT.
+      *
+       CHAIN-TRAN SECTION.
+      * A CICS SIGN-ON MENU HANDS OFF TO THE NEXT TRANSACTION BY
+      * RETURNING WITH TRANSID SET - CICS DISPATCHES IT ON THE SAME
+      * TERMINAL'S NEXT ATTACH, THE SAME PATTERN INITMNT AND INQUTRAN
+      * USE TO RE-DRIVE THEMSELVES.
+           EXEC CICS RETURN TRANSID(HLO-NEXT-TRAN) END-EXEC.
+       FIN-CHAINTRAN. EXIT.
+      *
+       SEND-NOT-SELECTABLE SECTION.
+           MOVE LOW-VALUES TO HELLOWSO.
+           MOVE EIBOPID TO OPIDO.
+           MOVE 'THAT OPTION IS NOT DIRECTLY SELECTABLE - SEE MENU'
+                TO MSGLINEO.
+           EXEC CICS SEND MAP('HELLOWS') MAPSET('HELLOWM')
+                FROM(HELLOWSO) ERASE END-EXEC.
+       FIN-SENDNOTSEL. EXIT.
+      *
+       SEND-BAD-OPTION SECTION.
+           MOVE LOW-VALUES TO HELLOWSO.
+           MOVE EIBOPID TO OPIDO.
+           MOVE 'INVALID OPTION - ENTER A NUMBER FROM THE MENU'
+                TO MSGLINEO.
+           EXEC CICS SEND MAP('HELLOWS') MAPSET('HELLOWM')
+                FROM(HELLOWSO) ERASE END-EXEC.
+       FIN-SENDBADOPT. EXIT.
+      *////////////////////////////////////////////////////////////////
