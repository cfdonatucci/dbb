@@ -0,0 +1,141 @@
+      *----------------------------------------------------------------*
+      *-- BATCH EXCEPTION REPORT OVER THE CSSL CONSOLE LOG, RUN AFTER
+      *-- CSSL IS CLOSED AND ARCHIVED TO A SEQUENTIAL DATASET (THE USUAL
+      *-- END-OF-DAY EXTRAPARTITION TD ROLLOVER). PICKS OUT THE FAILED
+      *-- TRANSACTION START MESSAGES WRITTEN BY INITTRAN AND INQUTRAN SO
+      *-- OPERATIONS DOES NOT HAVE TO EYEBALL THE WHOLE CONSOLE LOG.
+      *-- AUTHOR CARLOS DONATUCCI...
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNEXRPT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSSLIN    ASSIGN TO CSSLIN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-CSSLIN.
+           SELECT EXCRPT    ASSIGN TO EXCRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-EXCRPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSSLIN
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CSSL-LINE          PIC X(80).
+       FD  EXCRPT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  EXCRPT-LINE        PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-CSSLIN          PIC XX     VALUE SPACES.
+       77  FS-EXCRPT          PIC XX     VALUE SPACES.
+       77  EXR-EOF            PIC X      VALUE 'N'.
+           88  EXR-END-OF-CSSL          VALUE 'Y'.
+       77  EXR-LINES-READ     PIC 9(7)   VALUE ZEROS.
+       77  EXR-EXCEPTS-FOUND  PIC 9(7)   VALUE ZEROS.
+       77  EXR-TALLY          PIC 9(4)   VALUE ZEROS.
+       01  EXR-SOURCE         PIC X(4).
+       01  EXR-HEADING1.
+           05  FILLER         PIC X(30) VALUE
+               'TRNEXRPT - FAILED TRANSACTION'.
+           05  FILLER         PIC X(20) VALUE
+               ' START EXCEPTIONS'.
+           05  FILLER         PIC X(83) VALUE SPACES.
+       01  EXR-HEADING2.
+           05  FILLER         PIC X(4)  VALUE 'SRCE'.
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  FILLER         PIC X(80) VALUE
+               'CSSL MESSAGE TEXT'.
+           05  FILLER         PIC X(47) VALUE SPACES.
+       01  EXR-DETAIL.
+           05  EXR-DTL-SOURCE PIC X(4).
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  EXR-DTL-TEXT   PIC X(80).
+           05  FILLER         PIC X(47) VALUE SPACES.
+       01  EXR-TOTALS.
+           05  FILLER         PIC X(24) VALUE
+               'TOTAL EXCEPTIONS FOUND: '.
+           05  EXR-TOT-COUNT  PIC ZZZZ,ZZ9.
+           05  FILLER         PIC X(102) VALUE SPACES.
+      *
+      *////////////////////////////////////////////////////////////////
+       PROCEDURE DIVISION.
+      *////////////////////////////////////////////////////////////////
+       PRINCIPAL SECTION.
+           PERFORM INIT-JOB.
+       EXRLP.
+           IF EXR-END-OF-CSSL GO TO FINALI END-IF.
+           PERFORM CHECK-ONE.
+           PERFORM READ-CSSL.
+           GO TO EXRLP.
+       FINALI.
+           PERFORM END-JOB.
+           STOP RUN.
+       END-PRIN. EXIT.
+      *////////////////////
+       INIT-JOB SECTION.
+      *////////////////////
+           OPEN INPUT  CSSLIN.
+           IF FS-CSSLIN NOT = '00'
+              DISPLAY 'TRNEXRPT - ERROR OPENING CSSLIN  STATUS='
+                       FS-CSSLIN
+              MOVE 'Y' TO EXR-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           OPEN OUTPUT EXCRPT.
+           IF FS-EXCRPT NOT = '00'
+              DISPLAY 'TRNEXRPT - ERROR OPENING EXCRPT  STATUS='
+                       FS-EXCRPT
+              MOVE 'Y' TO EXR-EOF
+              GO TO FIN-INIT
+           END-IF.
+
+           WRITE EXCRPT-LINE FROM EXR-HEADING1.
+           WRITE EXCRPT-LINE FROM EXR-HEADING2.
+
+           PERFORM READ-CSSL.
+       FIN-INIT. EXIT.
+      *////////////////////
+       READ-CSSL SECTION.
+      *////////////////////
+           READ CSSLIN
+                AT END
+                   MOVE 'Y' TO EXR-EOF
+                NOT AT END
+                   ADD 1 TO EXR-LINES-READ
+           END-READ.
+       FIN-READCSSL. EXIT.
+      *////////////////////
+       CHECK-ONE SECTION.
+      *////////////////////
+      * INITTRAN and INQUTRAN both stamp every failed-START message
+      * with the literal text 'Error' -- that is the one thing common
+      * to WSINVREQ/WSNOTAUT/WSTRAERR/WSDESCON/WSGETAPP in INITTRAN
+      * and to the INQUTnnn Error... texts in INQUTRAN, so it is what
+      * this report keys on rather than an exhaustive message-id list.
+           MOVE 0 TO EXR-TALLY.
+           INSPECT CSSL-LINE TALLYING EXR-TALLY FOR ALL 'Error'.
+           IF EXR-TALLY > 0
+              MOVE CSSL-LINE(1:4) TO EXR-SOURCE
+              MOVE EXR-SOURCE     TO EXR-DTL-SOURCE
+              MOVE CSSL-LINE      TO EXR-DTL-TEXT
+              WRITE EXCRPT-LINE FROM EXR-DETAIL
+              ADD 1 TO EXR-EXCEPTS-FOUND
+           END-IF.
+       FIN-CHECKONE. EXIT.
+      *////////////////////
+       END-JOB SECTION.
+      *////////////////////
+           MOVE EXR-EXCEPTS-FOUND TO EXR-TOT-COUNT.
+           WRITE EXCRPT-LINE FROM EXR-TOTALS.
+           CLOSE CSSLIN EXCRPT.
+           DISPLAY 'TRNEXRPT - LINES READ      : ' EXR-LINES-READ.
+           DISPLAY 'TRNEXRPT - EXCEPTIONS FOUND: ' EXR-EXCEPTS-FOUND.
+       FIN-ENDJOB. EXIT.
+      *////////////////////
